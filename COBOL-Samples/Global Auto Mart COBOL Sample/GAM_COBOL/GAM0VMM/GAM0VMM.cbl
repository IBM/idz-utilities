@@ -33,9 +33,17 @@
        FILE SECTION.                                                            
        WORKING-STORAGE SECTION.                                                 
                                                                                 
-       COPY GAM0BMT.                                                            
-                                                                                
-       01  COMMAREA.                                                            
+       COPY GAM0BMT.
+
+      *---------------------------------------
+      * HAND-MIRRORED COPY OF GAM0BCA'S DFHCOMMAREA, FIELD BY FIELD,
+      * UNDER THIS PROGRAM'S OWN NAMES. MUST STAY EXACTLY LENGTH OF
+      * DFHCOMMAREA BYTES (SEE GAM0BCA.cpy) SO THE EIBCALEN CHECK
+      * BELOW STAYS VALID - WHEN A FIELD IS ADDED TO GAM0BCA, ADD THE
+      * SAME FIELD HERE AND SHRINK THE TRAILING FILLER BY THE SAME
+      * NUMBER OF BYTES, DO NOT JUST APPEND.
+      *---------------------------------------
+       01  COMMAREA.
            05  CA-MAKE-SELECTED    PIC X.                                       
            05  CA-MODEL-SELECTED   PIC X.                                       
            05  CA-LOCAL-BUILD      PIC X.                                       
@@ -45,32 +53,95 @@
            05  CA-MODEL-LIST       OCCURS 12.                                   
                10  CA-MODEL        PIC X(20).                                   
            05  CA-MODEL-OUTPUT     PIC X(73).                                   
-           05  CA-VIN-SELECTED     PIC X(4).                                    
-           05  CA-GAMMAKE          PIC X(20).                                   
-           05  CA-GAMMODEL         PIC X(20).                                   
-           05  CA-GAMNEXT          PIC X.                                       
-           05  CA-GAMPREV          PIC X.                                       
-           05  CA-GAMSTART         PIC X.                                       
-           05  CA-GAMCP            PIC 9(4).                                    
-           05  FILLER              PIC X(410).                                  
-                                                                                
-       01  TEMP-INDEX              PIC S9(2) COMP.                              
-       01  TEMP-MAKE               PIC X(20).                                   
-       01  TEMP-MODEL              PIC X(20).                                   
-       01  ERRCODE                 PIC S9(9) USAGE DISPLAY.                     
-                                                                                
-       EXEC SQL INCLUDE SQLCA END-EXEC.                                         
+           05  CA-VIN-SELECTED     PIC X(4) OCCURS 3 TIMES.
+           05  CA-GAMMAKE          PIC X(20).
+           05  CA-GAMMODEL         PIC X(20).
+           05  CA-GAMNEXT          PIC X.
+           05  CA-GAMPREV          PIC X.
+           05  CA-GAMSTART         PIC X.
+           05  CA-GAMCP            PIC 9(4).
+           05  FILLER              PIC X(403).
+           05  CA-REGION-FILTER    PIC X(7).
+           05  CA-MODEL-CP         PIC 9(4).
+           05  CA-MODEL-NEXT       PIC X.
+           05  CA-MODEL-PREV       PIC X.
+           05  FILLER              PIC X(389).
+           05  CA-MODEL-AVAIL-COUNT OCCURS 12.
+               10  CA-MODEL-AVAIL  PIC 9(3).
                                                                                 
-       EXEC SQL DECLARE VALMAK CURSOR FOR                                       
-                SELECT DISTINCT MAKE                                            
-                FROM MAKE_MODEL                                                 
-           END-EXEC.                                                            
+       01  TEMP-INDEX              PIC S9(2) COMP.
+       01  TEMP-MAKE               PIC X(20).
+       01  TEMP-MODEL              PIC X(20).
+       01  TEMP-MODEL-COUNT        PIC S9(4) COMP.
+       01  ERRCODE                 PIC 9(9) USAGE DISPLAY.
+       01  MOD-NEW-OFFSET          PIC S9(4) COMP.
+       01  MOD-SKIP-COUNT          PIC S9(4) COMP.
+
+      * MAKE/MODEL LOOKUPS ARE STATIC REFERENCE DATA THAT ONLY CHANGES
+      * WHEN GAM0VDB'S BATCH LOAD RUNS, SO THEY ARE CACHED IN CICS TS
+      * STORAGE FOR THE REST OF THE DAY INSTEAD OF BEING RE-QUERIED
+      * FROM DB2 ON EVERY SCREEN TRANSITION. A CACHE ENTRY IS TREATED
+      * AS STALE (AND REBUILT FROM DB2) ONCE CACHED-MAKE-DATE/
+      * CACHED-MODEL-DATE NO LONGER MATCHES TODAY, WHICH IS ALSO HOW
+      * A FRESH GAM0VDB LOAD GETS PICKED UP SINCE THAT JOB RUNS
+      * OVERNIGHT, BETWEEN THE DAY THE OLD CACHE WAS BUILT AND THE
+      * DAY IT GETS USED NEXT.
+       01  CURRENT-DATE-TEXT       PIC X(08).
+       01  CACHE-REGION-CODE       PIC X(04).
+       01  CACHE-MAKE-PREFIX       PIC X(04).
+       01  CACHE-QUEUE-NAME        PIC X(08).
+       01  CACHE-RESP              PIC S9(8) COMP.
+       01  CACHE-ITEM-LENGTH       PIC S9(4) COMP.
+       01  CACHE-LOOP-INDEX        PIC S9(4) COMP.
+       01  CACHE-MAX-MODELS        PIC S9(4) COMP VALUE 60.
+
+       01  CACHED-MAKE-ENTRY.
+           05 CACHED-MAKE-DATE         PIC X(08).
+           05 CACHED-MAKE-ITEMS        PIC X(20) OCCURS 10 TIMES.
+
+       01  CACHED-MODEL-ENTRY.
+           05 CACHED-MODEL-DATE        PIC X(08).
+           05 CACHED-MODEL-COUNT       PIC S9(4) COMP.
+           05 CACHED-MODEL-ITEMS       PIC X(20) OCCURS 60 TIMES.
+           05 CACHED-MODEL-AVAIL-ITEMS PIC 9(3) OCCURS 60 TIMES.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
                                                                                 
-       EXEC SQL DECLARE VALMOD CURSOR FOR                                       
-                SELECT MODEL                                                    
-                FROM MAKE_MODEL                                                 
-                WHERE MAKE = :CA-GAMMAKE                                        
-           END-EXEC.                                                            
+       EXEC SQL DECLARE VALMAK CURSOR FOR
+                SELECT DISTINCT MAKE
+                FROM MAKE_MODEL
+                WHERE :CA-REGION-FILTER = ' '
+                   OR (:CA-REGION-FILTER = 'EASTERN' AND EXISTS
+                       (SELECT 1 FROM EASTINVNTRY
+                         WHERE MAKE = MAKE_MODEL.MAKE))
+                   OR (:CA-REGION-FILTER = 'CENTRAL' AND EXISTS
+                       (SELECT 1 FROM CENTINVNTRY
+                         WHERE MAKE = MAKE_MODEL.MAKE))
+                   OR (:CA-REGION-FILTER = 'PACIFIC' AND EXISTS
+                       (SELECT 1 FROM PACINVNTRY
+                         WHERE MAKE = MAKE_MODEL.MAKE))
+                ORDER BY MAKE
+           END-EXEC.
+
+       EXEC SQL DECLARE VALMOD CURSOR FOR
+                SELECT MODEL
+                FROM MAKE_MODEL
+                WHERE MAKE = :CA-GAMMAKE
+                  AND (:CA-REGION-FILTER = ' '
+                   OR (:CA-REGION-FILTER = 'EASTERN' AND EXISTS
+                       (SELECT 1 FROM EASTINVNTRY
+                         WHERE MAKE = :CA-GAMMAKE
+                           AND MODEL = MAKE_MODEL.MODEL))
+                   OR (:CA-REGION-FILTER = 'CENTRAL' AND EXISTS
+                       (SELECT 1 FROM CENTINVNTRY
+                         WHERE MAKE = :CA-GAMMAKE
+                           AND MODEL = MAKE_MODEL.MODEL))
+                   OR (:CA-REGION-FILTER = 'PACIFIC' AND EXISTS
+                       (SELECT 1 FROM PACINVNTRY
+                         WHERE MAKE = :CA-GAMMAKE
+                           AND MODEL = MAKE_MODEL.MODEL)))
+                ORDER BY MODEL
+           END-EXEC.
                                                                                 
        LINKAGE SECTION.                                                         
                                                                                 
@@ -93,59 +164,227 @@
               EXEC SQL CONNECT TO SAMPLE END-EXEC                               
            END-IF.                                                              
                                                                                 
-           IF CA-MAKE-SELECTED = "N"                                            
-              EXEC SQL OPEN VALMAK                                              
-                       END-EXEC                                                 
-                                                                                
-              PERFORM UNTIL SQLCODE NOT = 0 OR                                  
-                            TEMP-INDEX > 10                                     
-                 EXEC SQL FETCH VALMAK                                          
-                          INTO :TEMP-MAKE                                       
-                          END-EXEC                                              
-                                                                                
-                 IF TEMP-MAKE NOT = " " AND                                     
-                    SQLCODE = 0                                                 
-                       MOVE TEMP-MAKE TO CA-MAKE(TEMP-INDEX)                    
-                 END-IF                                                         
-                                                                                
-                 COMPUTE TEMP-INDEX = TEMP-INDEX + 1                            
-              END-PERFORM                                                       
-                                                                                
-              IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                          
-                 MOVE "THERE IS AN SQL ERROR" TO CA-MAKE-OUTPUT                 
-              END-IF                                                            
-                                                                                
-              EXEC SQL CLOSE VALMAK                                             
-                       END-EXEC                                                 
-           ELSE                                                                 
-                                                                                
-              EXEC SQL OPEN VALMOD                                              
-                       END-EXEC                                                 
-                                                                                
-              PERFORM UNTIL SQLCODE NOT = 0 OR                                  
-                            TEMP-INDEX > 12                                     
-                 EXEC SQL FETCH VALMOD                                          
-                          INTO :TEMP-MODEL                                      
-                          END-EXEC                                              
-                                                                                
-                 IF TEMP-MODEL NOT = " " AND                                    
-                    SQLCODE = 0                                                 
-                       MOVE TEMP-MODEL TO CA-MODEL(TEMP-INDEX)                  
-                 END-IF                                                         
-                                                                                
-                 COMPUTE TEMP-INDEX = TEMP-INDEX + 1                            
-              END-PERFORM                                                       
-                                                                                
-              IF SQLCODE NOT = 0 AND SQLCODE NOT = 100                          
-                 MOVE "THERE IS AN SQL ERROR" TO CA-MODEL-OUTPUT                
-              END-IF                                                            
-                                                                                
-              EXEC SQL CLOSE VALMOD                                             
-                       END-EXEC                                                 
-           END-IF.                                                              
-                                                                                
-           MOVE COMMAREA TO DFHCOMMAREA.                                        
-                                                                                
-           EXEC CICS RETURN END-EXEC.                                           
-                                                                                
-           GOBACK.                                                             
\ No newline at end of file
+           IF CA-MAKE-SELECTED = "N"
+              PERFORM 1000-LOAD-MAKE-LIST
+           ELSE
+              PERFORM 2000-LOAD-MODEL-LIST
+           END-IF.
+
+           MOVE COMMAREA TO DFHCOMMAREA.
+
+           EXEC CICS RETURN END-EXEC.
+
+           GOBACK.
+
+       1000-LOAD-MAKE-LIST.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CURRENT-DATE-TEXT.
+
+           EVALUATE CA-REGION-FILTER
+              WHEN "EASTERN" MOVE "EAST" TO CACHE-REGION-CODE
+              WHEN "CENTRAL" MOVE "CENT" TO CACHE-REGION-CODE
+              WHEN "PACIFIC" MOVE "PACI" TO CACHE-REGION-CODE
+              WHEN OTHER      MOVE "ALL " TO CACHE-REGION-CODE
+           END-EVALUATE.
+
+           STRING "GAMK" CACHE-REGION-CODE DELIMITED BY SIZE
+               INTO CACHE-QUEUE-NAME.
+
+           MOVE LENGTH OF CACHED-MAKE-ENTRY TO CACHE-ITEM-LENGTH.
+
+           EXEC CICS READQ TS
+               QUEUE(CACHE-QUEUE-NAME)
+               INTO(CACHED-MAKE-ENTRY)
+               LENGTH(CACHE-ITEM-LENGTH)
+               ITEM(1)
+               RESP(CACHE-RESP)
+           END-EXEC.
+
+           IF CACHE-RESP = DFHRESP(NORMAL) AND
+              CACHED-MAKE-DATE = CURRENT-DATE-TEXT
+              MOVE CACHED-MAKE-ITEMS TO CA-MAKE-LIST
+           ELSE
+              EXEC SQL OPEN VALMAK
+                       END-EXEC
+
+              PERFORM UNTIL SQLCODE NOT = 0 OR
+                            TEMP-INDEX > 10
+                 EXEC SQL FETCH VALMAK
+                          INTO :TEMP-MAKE
+                          END-EXEC
+
+                 IF TEMP-MAKE NOT = " " AND
+                    SQLCODE = 0
+                       MOVE TEMP-MAKE TO CA-MAKE(TEMP-INDEX)
+                 END-IF
+
+                 COMPUTE TEMP-INDEX = TEMP-INDEX + 1
+              END-PERFORM
+
+              IF SQLCODE = 0
+                 EXEC SQL FETCH VALMAK
+                          INTO :TEMP-MAKE
+                          END-EXEC
+                 IF SQLCODE = 0
+                    MOVE "MORE THAN 10 MAKES FOUND - LIST TRUNCATED" TO
+                                         CA-MAKE-OUTPUT
+                 END-IF
+              END-IF
+
+              IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                 MOVE SQLCODE TO ERRCODE
+                 STRING "THERE IS AN SQL ERROR, SQLCODE " ERRCODE
+                     DELIMITED BY SIZE INTO CA-MAKE-OUTPUT
+              END-IF
+
+              EXEC SQL CLOSE VALMAK
+                       END-EXEC
+
+              IF SQLCODE = 0 OR SQLCODE = 100
+                 MOVE CURRENT-DATE-TEXT TO CACHED-MAKE-DATE
+                 MOVE CA-MAKE-LIST TO CACHED-MAKE-ITEMS
+
+                 EXEC CICS DELETEQ TS
+                     QUEUE(CACHE-QUEUE-NAME)
+                     RESP(CACHE-RESP)
+                 END-EXEC
+
+                 EXEC CICS WRITEQ TS
+                     QUEUE(CACHE-QUEUE-NAME)
+                     FROM(CACHED-MAKE-ENTRY)
+                     LENGTH(CACHE-ITEM-LENGTH)
+                     RESP(CACHE-RESP)
+                 END-EXEC
+              END-IF
+           END-IF.
+
+       2000-LOAD-MODEL-LIST.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CURRENT-DATE-TEXT.
+
+           IF CA-MODEL-NEXT = 'Y'
+              COMPUTE MOD-NEW-OFFSET = CA-MODEL-CP + 12
+           ELSE
+              IF CA-MODEL-PREV = 'Y'
+                 COMPUTE MOD-NEW-OFFSET = CA-MODEL-CP - 12
+                 IF MOD-NEW-OFFSET < 0
+                    MOVE 0 TO MOD-NEW-OFFSET
+                 END-IF
+              ELSE
+                 MOVE 0 TO MOD-NEW-OFFSET
+              END-IF
+           END-IF.
+
+           EVALUATE CA-REGION-FILTER
+              WHEN "EASTERN" MOVE "EAST" TO CACHE-REGION-CODE
+              WHEN "CENTRAL" MOVE "CENT" TO CACHE-REGION-CODE
+              WHEN "PACIFIC" MOVE "PACI" TO CACHE-REGION-CODE
+              WHEN OTHER      MOVE "ALL " TO CACHE-REGION-CODE
+           END-EVALUATE.
+
+           MOVE CA-GAMMAKE(1:4) TO CACHE-MAKE-PREFIX.
+
+           STRING "GMM" CACHE-MAKE-PREFIX CACHE-REGION-CODE(1:1)
+               DELIMITED BY SIZE INTO CACHE-QUEUE-NAME.
+
+           MOVE LENGTH OF CACHED-MODEL-ENTRY TO CACHE-ITEM-LENGTH.
+
+           EXEC CICS READQ TS
+               QUEUE(CACHE-QUEUE-NAME)
+               INTO(CACHED-MODEL-ENTRY)
+               LENGTH(CACHE-ITEM-LENGTH)
+               ITEM(1)
+               RESP(CACHE-RESP)
+           END-EXEC.
+
+           IF CACHE-RESP NOT = DFHRESP(NORMAL) OR
+              CACHED-MODEL-DATE NOT = CURRENT-DATE-TEXT
+              PERFORM 2100-REFRESH-MODEL-CACHE
+           END-IF.
+
+           IF MOD-NEW-OFFSET >= CACHED-MODEL-COUNT AND
+              MOD-NEW-OFFSET NOT = 0
+              MOVE "REACHED END OF LIST" TO CA-MODEL-OUTPUT
+              MOVE CA-MODEL-CP TO MOD-NEW-OFFSET
+           END-IF.
+
+           MOVE SPACES TO CA-MODEL-LIST.
+           MOVE ZEROES TO CA-MODEL-AVAIL-COUNT.
+           MOVE 1 TO TEMP-INDEX.
+           MOVE MOD-NEW-OFFSET TO CACHE-LOOP-INDEX.
+
+           PERFORM UNTIL TEMP-INDEX > 12 OR
+                         CACHE-LOOP-INDEX >= CACHED-MODEL-COUNT
+              ADD 1 TO CACHE-LOOP-INDEX
+              MOVE CACHED-MODEL-ITEMS(CACHE-LOOP-INDEX)
+                  TO CA-MODEL(TEMP-INDEX)
+              MOVE CACHED-MODEL-AVAIL-ITEMS(CACHE-LOOP-INDEX)
+                  TO CA-MODEL-AVAIL(TEMP-INDEX)
+              ADD 1 TO TEMP-INDEX
+           END-PERFORM.
+
+           MOVE MOD-NEW-OFFSET TO CA-MODEL-CP.
+
+       2100-REFRESH-MODEL-CACHE.
+
+           MOVE 0 TO CACHED-MODEL-COUNT.
+
+           EXEC SQL OPEN VALMOD
+                    END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0 OR
+                         CACHED-MODEL-COUNT >= CACHE-MAX-MODELS
+              EXEC SQL FETCH VALMOD
+                       INTO :TEMP-MODEL
+                       END-EXEC
+
+              IF TEMP-MODEL NOT = " " AND
+                 SQLCODE = 0
+                    ADD 1 TO CACHED-MODEL-COUNT
+                    MOVE TEMP-MODEL TO
+                        CACHED-MODEL-ITEMS(CACHED-MODEL-COUNT)
+
+                    MOVE 0 TO TEMP-MODEL-COUNT
+
+                    EXEC SQL
+                       SELECT COUNT(*) INTO :TEMP-MODEL-COUNT
+                       FROM (SELECT VIN FROM EASTINVNTRY
+                              WHERE MAKE = :CA-GAMMAKE
+                                AND MODEL = :TEMP-MODEL
+                             UNION ALL
+                             SELECT VIN FROM CENTINVNTRY
+                              WHERE MAKE = :CA-GAMMAKE
+                                AND MODEL = :TEMP-MODEL
+                             UNION ALL
+                             SELECT VIN FROM PACINVNTRY
+                              WHERE MAKE = :CA-GAMMAKE
+                                AND MODEL = :TEMP-MODEL) AS AVAILCNT
+                    END-EXEC
+
+                    MOVE TEMP-MODEL-COUNT TO
+                        CACHED-MODEL-AVAIL-ITEMS(CACHED-MODEL-COUNT)
+              END-IF
+           END-PERFORM.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              MOVE SQLCODE TO ERRCODE
+              STRING "THERE IS AN SQL ERROR, SQLCODE " ERRCODE
+                  DELIMITED BY SIZE INTO CA-MODEL-OUTPUT
+           ELSE
+              MOVE CURRENT-DATE-TEXT TO CACHED-MODEL-DATE
+
+              EXEC CICS DELETEQ TS
+                  QUEUE(CACHE-QUEUE-NAME)
+                  RESP(CACHE-RESP)
+              END-EXEC
+
+              EXEC CICS WRITEQ TS
+                  QUEUE(CACHE-QUEUE-NAME)
+                  FROM(CACHED-MODEL-ENTRY)
+                  LENGTH(CACHE-ITEM-LENGTH)
+                  RESP(CACHE-RESP)
+              END-EXEC
+           END-IF.
+
+           EXEC SQL CLOSE VALMOD
+                    END-EXEC.
