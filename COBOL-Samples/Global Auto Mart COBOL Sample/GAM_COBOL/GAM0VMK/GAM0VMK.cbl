@@ -0,0 +1,207 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VMK.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+      *---------------------------------------
+      * AUTOMATED MARKDOWN JOB FOR AGED INVENTORY. BATCH PROGRAM (NO
+      * COMMAREA, LINKED WITH A SCHEMA PARM THE SAME WAY GAM0VDB/
+      * GAM0VIA ARE) THAT READS THE AGING-REPORT-FILE WRITTEN BY
+      * GAM0VIA, APPLIES A STANDARD MARKDOWN PERCENTAGE TO EACH AGED
+      * VEHICLE'S PRICE IN ITS OWN REGIONAL TABLE, AND LOGS EVERY
+      * MARKDOWN TO THE PRICE_HISTORY AUDIT TABLE SO FINANCE CAN SEE
+      * WHAT CHANGED AND WHEN.
+      *---------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAM0VMK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGING-REPORT-FILE ASSIGN TO AGNGRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  AGING-REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AGING-REPORT-RECORD.
+           05 AGR-REGION            PIC X(10).
+           05 AGR-VIN               PIC X(4).
+           05 AGR-MAKE              PIC X(20).
+           05 AGR-MODEL             PIC X(20).
+           05 AGR-PRICE             PIC 9(7).
+           05 AGR-DATEADDED         PIC X(10).
+           05 AGR-DAYS-IN-STOCK     PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+
+       COPY GAM0BET.
+       COPY GAM0BPH.
+
+       01 SCHEMA-CONNECT         PIC X(8).
+
+       01 AGING-REPORT-EOF       PIC X(01) VALUE 'N'.
+           88 AGING-REPORT-AT-END       VALUE 'Y'.
+
+       01 MARKDOWN-PERCENT       PIC S9(3)V99 USAGE COMP-3 VALUE 10.00.
+       01 OLD-PRICE              PIC S9(7) USAGE COMP.
+       01 NEW-PRICE              PIC S9(7) USAGE COMP.
+
+       01 DISPLAYSQLCODE         PIC 9(9).
+       01 DISPLAY-OLD-PRICE      PIC ZZZ,ZZ9.
+       01 DISPLAY-NEW-PRICE      PIC ZZZ,ZZ9.
+
+       01 MARKED-DOWN-COUNT      PIC S9(9) USAGE COMP VALUE 0.
+       01 ALREADY-MARKED-COUNT   PIC S9(9) USAGE COMP VALUE 0.
+       01 PRIOR-MARKDOWN-COUNT   PIC S9(9) USAGE COMP.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       01 LINKSCHEMA.
+          05 LINKSCHEMA-LENGTH     PIC S9(4) COMP.
+          05 LINKSCHEMA-TXT        PIC X(8).
+
+       PROCEDURE DIVISION USING LINKSCHEMA.
+
+           MOVE SPACES TO SCHEMA-CONNECT.
+           MOVE LINKSCHEMA-TXT TO SCHEMA-CONNECT.
+
+           IF SCHEMA-CONNECT NOT = SPACES
+              EXEC SQL CONNECT TO :SCHEMA-CONNECT END-EXEC
+           END-IF.
+
+           OPEN INPUT AGING-REPORT-FILE.
+
+           DISPLAY "AUTOMATED MARKDOWN JOB FOR AGED INVENTORY".
+           DISPLAY "MARKDOWN PERCENT: " MARKDOWN-PERCENT.
+
+           PERFORM 1000-MARKDOWN-AGED-INVENTORY.
+
+           CLOSE AGING-REPORT-FILE.
+
+           DISPLAY "VEHICLES MARKED DOWN: " MARKED-DOWN-COUNT.
+           DISPLAY "VEHICLES SKIPPED, ALREADY MARKED DOWN: "
+              ALREADY-MARKED-COUNT.
+           DISPLAY "MARKDOWN JOB COMPLETE".
+
+           GOBACK.
+
+       1000-MARKDOWN-AGED-INVENTORY.
+
+           READ AGING-REPORT-FILE
+               AT END MOVE 'Y' TO AGING-REPORT-EOF
+           END-READ.
+
+           PERFORM UNTIL AGING-REPORT-AT-END
+              PERFORM 2000-MARKDOWN-ONE-VEHICLE
+
+              READ AGING-REPORT-FILE
+                  AT END MOVE 'Y' TO AGING-REPORT-EOF
+              END-READ
+           END-PERFORM.
+
+       2000-MARKDOWN-ONE-VEHICLE.
+
+           MOVE AGR-VIN TO VIN-TEXT.
+           MOVE AGR-PRICE TO OLD-PRICE.
+
+      *---------------------------------------
+      * A VIN ONLY EVER GETS ONE AUTOMATED MARKDOWN - PRICE_HISTORY
+      * IS THE PERMANENT RECORD OF THAT, SO IF THIS VIN IS ALREADY IN
+      * THERE IT STAYS OFF THIS JOB'S AGING LIST UNTIL A HUMAN REVIEWS
+      * IT AND RESETS IT, RATHER THAN TAKING ANOTHER 10% OFF EVERY
+      * WEEK IT SITS UNSOLD.
+      *---------------------------------------
+           EXEC SQL
+               SELECT COUNT(*) INTO :PRIOR-MARKDOWN-COUNT
+                   FROM PRICE_HISTORY
+                   WHERE VIN = :VIN-TEXT
+           END-EXEC.
+
+           IF PRIOR-MARKDOWN-COUNT > 0
+              DISPLAY AGR-REGION " " AGR-VIN
+                 " SKIPPED - ALREADY MARKED DOWN ONCE"
+              ADD 1 TO ALREADY-MARKED-COUNT
+              GO TO 2000-MARKDOWN-ONE-VEHICLE-EXIT
+           END-IF.
+
+           COMPUTE NEW-PRICE ROUNDED =
+              OLD-PRICE - (OLD-PRICE * MARKDOWN-PERCENT / 100).
+
+           EVALUATE TRUE
+           WHEN AGR-REGION = "EASTERN"
+               EXEC SQL
+                   UPDATE EASTINVNTRY
+                       SET PRICE = :NEW-PRICE
+                       WHERE VIN = :VIN-TEXT
+               END-EXEC
+           WHEN AGR-REGION = "CENTRAL"
+               EXEC SQL
+                   UPDATE CENTINVNTRY
+                       SET PRICE = :NEW-PRICE
+                       WHERE VIN = :VIN-TEXT
+               END-EXEC
+           WHEN AGR-REGION = "PACIFIC"
+               EXEC SQL
+                   UPDATE PACINVNTRY
+                       SET PRICE = :NEW-PRICE
+                       WHERE VIN = :VIN-TEXT
+               END-EXEC
+           END-EVALUATE.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO DISPLAYSQLCODE
+              DISPLAY "ERROR MARKING DOWN VIN " AGR-VIN ", SQLCODE "
+                 DISPLAYSQLCODE
+           ELSE
+              MOVE AGR-VIN TO PH-VIN-TEXT
+              MOVE OLD-PRICE TO OLDPRICE
+              MOVE NEW-PRICE TO NEWPRICE
+
+              EXEC SQL
+                  INSERT INTO PRICE_HISTORY
+                      (VIN, OLDPRICE, NEWPRICE, MARKDOWNDATE)
+                      VALUES
+                      (:PH-VIN-TEXT, :OLDPRICE, :NEWPRICE, CURRENT DATE)
+              END-EXEC
+
+              MOVE OLD-PRICE TO DISPLAY-OLD-PRICE
+              MOVE NEW-PRICE TO DISPLAY-NEW-PRICE
+              DISPLAY AGR-REGION " " AGR-VIN " " DISPLAY-OLD-PRICE
+                 " -> " DISPLAY-NEW-PRICE
+
+              ADD 1 TO MARKED-DOWN-COUNT
+
+              EXEC SQL COMMIT END-EXEC
+           END-IF.
+
+       2000-MARKDOWN-ONE-VEHICLE-EXIT.
+           CONTINUE.
