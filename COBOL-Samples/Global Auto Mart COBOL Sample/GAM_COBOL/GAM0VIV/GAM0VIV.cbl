@@ -0,0 +1,180 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VIV.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+      *---------------------------------------
+      * MONTH-END INVENTORY VALUATION REPORT. BATCH PROGRAM (NO
+      * COMMAREA, LINKED WITH A SCHEMA PARM THE SAME WAY GAM0VDB IS)
+      * THAT ROLLS UP PRICE ACROSS EASTINVNTRY/CENTINVNTRY/PACINVNTRY
+      * BY REGION AND MAKE FOR FINANCE, AND WRITES A CONTROL-TOTAL
+      * RECORD PER REGION/MAKE PLUS A FINAL GRAND TOTAL RECORD THAT
+      * TIES BACK TO THE GENERAL LEDGER.
+      *---------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAM0VIV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO CTLTOTAL
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CONTROL-TOTAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-TOTAL-RECORD.
+           05 CTR-REGION           PIC X(10).
+           05 CTR-MAKE             PIC X(20).
+           05 CTR-VEHICLE-COUNT    PIC 9(9).
+           05 CTR-TOTAL-VALUE      PIC 9(11).
+
+       WORKING-STORAGE SECTION.
+
+       COPY GAM0BET.
+
+       01 SCHEMA-CONNECT       PIC X(8).
+
+       01 REGION-TEXT          PIC X(10).
+       01 WS-MAKE-VALUE        PIC S9(11) USAGE COMP-3.
+       01 WS-MAKE-COUNT        PIC S9(9) USAGE COMP.
+
+       01 GRAND-VEHICLE-COUNT  PIC S9(9) USAGE COMP VALUE 0.
+       01 GRAND-TOTAL-VALUE    PIC S9(11) USAGE COMP-3 VALUE 0.
+
+       01 DISPLAYSQLCODE       PIC 9(9).
+
+       01 DISPLAY-COUNT        PIC ZZZZZZZZ9.
+       01 DISPLAY-VALUE        PIC $ZZ,ZZZ,ZZZ,ZZ9.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+           DECLARE VALCURSOR CURSOR FOR
+               SELECT REGION, MAKE, SUM(PRICE), COUNT(*)
+                   FROM (
+                       SELECT 'EASTERN' AS REGION, MAKE, PRICE
+                           FROM EASTINVNTRY
+                       UNION ALL
+                       SELECT 'CENTRAL' AS REGION, MAKE, PRICE
+                           FROM CENTINVNTRY
+                       UNION ALL
+                       SELECT 'PACIFIC' AS REGION, MAKE, PRICE
+                           FROM PACINVNTRY
+                   ) AS ALLINVNTRY
+                   GROUP BY REGION, MAKE
+                   ORDER BY REGION, MAKE
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       01 LINKSCHEMA.
+          05 LINKSCHEMA-LENGTH     PIC S9(4) COMP.
+          05 LINKSCHEMA-TXT        PIC X(8).
+
+       PROCEDURE DIVISION USING LINKSCHEMA.
+
+           MOVE SPACES TO SCHEMA-CONNECT.
+           MOVE LINKSCHEMA-TXT TO SCHEMA-CONNECT.
+
+           IF SCHEMA-CONNECT NOT = SPACES
+              EXEC SQL CONNECT TO :SCHEMA-CONNECT END-EXEC
+           END-IF.
+
+           OPEN OUTPUT CONTROL-TOTAL-FILE.
+
+           DISPLAY "MONTH-END INVENTORY VALUATION REPORT".
+           DISPLAY "REGION     MAKE                 VEHICLES"
+              "      TOTAL VALUE".
+
+           PERFORM 1000-VALUE-INVENTORY-BY-MAKE.
+
+           PERFORM 2000-WRITE-GRAND-TOTAL.
+
+           CLOSE CONTROL-TOTAL-FILE.
+
+           DISPLAY "VALUATION REPORT COMPLETE".
+
+           GOBACK.
+
+       1000-VALUE-INVENTORY-BY-MAKE.
+
+           EXEC SQL OPEN VALCURSOR END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO DISPLAYSQLCODE
+              DISPLAY "ERROR OPENING VALCURSOR, SQLCODE " DISPLAYSQLCODE
+              GOBACK
+           END-IF.
+
+           PERFORM UNTIL SQLCODE = 100
+              EXEC SQL
+                  FETCH VALCURSOR
+                      INTO :REGION-TEXT, :MAKE-TEXT,
+                           :WS-MAKE-VALUE, :WS-MAKE-COUNT
+              END-EXEC
+
+              IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                 MOVE SQLCODE TO DISPLAYSQLCODE
+                 DISPLAY "ERROR FETCHING VALCURSOR, SQLCODE "
+                    DISPLAYSQLCODE
+                 GOBACK
+              END-IF
+
+              IF SQLCODE = 0
+                 MOVE WS-MAKE-COUNT TO DISPLAY-COUNT
+                 MOVE WS-MAKE-VALUE TO DISPLAY-VALUE
+                 DISPLAY REGION-TEXT " " MAKE-TEXT " "
+                    DISPLAY-COUNT " " DISPLAY-VALUE
+
+                 MOVE REGION-TEXT TO CTR-REGION
+                 MOVE MAKE-TEXT TO CTR-MAKE
+                 MOVE WS-MAKE-COUNT TO CTR-VEHICLE-COUNT
+                 MOVE WS-MAKE-VALUE TO CTR-TOTAL-VALUE
+                 WRITE CONTROL-TOTAL-RECORD
+
+                 ADD WS-MAKE-COUNT TO GRAND-VEHICLE-COUNT
+                 ADD WS-MAKE-VALUE TO GRAND-TOTAL-VALUE
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE VALCURSOR END-EXEC.
+
+       2000-WRITE-GRAND-TOTAL.
+
+           MOVE GRAND-VEHICLE-COUNT TO DISPLAY-COUNT.
+           MOVE GRAND-TOTAL-VALUE TO DISPLAY-VALUE.
+           DISPLAY "GRAND TOTAL           " DISPLAY-COUNT " "
+              DISPLAY-VALUE.
+
+           MOVE "GRAND TOTAL" TO CTR-REGION.
+           MOVE SPACES TO CTR-MAKE.
+           MOVE GRAND-VEHICLE-COUNT TO CTR-VEHICLE-COUNT.
+           MOVE GRAND-TOTAL-VALUE TO CTR-TOTAL-VALUE.
+           WRITE CONTROL-TOTAL-RECORD.
