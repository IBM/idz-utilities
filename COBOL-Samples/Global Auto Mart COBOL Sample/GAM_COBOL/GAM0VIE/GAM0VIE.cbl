@@ -0,0 +1,218 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VIE.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+      *---------------------------------------
+      * NIGHTLY EXTRACT OF ALL UNSOLD INVENTORY FOR THE PUBLIC WEBSITE.
+      * BATCH PROGRAM (NO COMMAREA, LINKED WITH A SCHEMA PARM THE SAME
+      * WAY GAM0VDB/GAM0VIV ARE) THAT JOINS EASTINVNTRY/CENTINVNTRY/
+      * PACINVNTRY TO DEALERSHIP AND WRITES ONE FLAT RECORD PER VEHICLE
+      * TO A SEQUENTIAL EXTRACT FILE THE WEBSITE'S FEED PICKS UP.
+      *---------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAM0VIE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WEBSITE-EXTRACT-FILE ASSIGN TO WEBEXTR
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  WEBSITE-EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  WEBSITE-EXTRACT-RECORD.
+           05 WEX-VIN              PIC X(4).
+           05 WEX-REGION           PIC X(10).
+           05 WEX-MAKE             PIC X(20).
+           05 WEX-MODEL            PIC X(20).
+           05 WEX-AUTOYEAR         PIC 9(4).
+           05 WEX-AUTOTRIM         PIC X(32).
+           05 WEX-BODY             PIC X(35).
+           05 WEX-PRICE            PIC 9(7).
+           05 WEX-CURRENCYCODE     PIC X(3).
+           05 WEX-COLOR            PIC X(32).
+           05 WEX-TRANS            PIC X(10).
+           05 WEX-CYLIND           PIC X(5).
+           05 WEX-MILES            PIC 9(9).
+           05 WEX-NEWAUTO          PIC X(1).
+           05 WEX-DATEADDED        PIC X(10).
+           05 WEX-DEALERNAME       PIC X(35).
+           05 WEX-DEALERCITY       PIC X(25).
+           05 WEX-DEALERSTATE      PIC X(2).
+           05 WEX-DEALERPHONE      PIC X(12).
+
+       WORKING-STORAGE SECTION.
+
+       COPY GAM0BET.
+       COPY GAM0BDT.
+
+       01 SCHEMA-CONNECT        PIC X(8).
+
+       01 REGION-TEXT           PIC X(10).
+       01 IND-AUTOTRIM          PIC S9(4) USAGE COMP.
+       01 IND-MILES             PIC S9(4) USAGE COMP.
+
+       01 DISPLAYSQLCODE        PIC 9(9).
+       01 EXTRACT-ROW-COUNT     PIC 9(7) VALUE 0.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+           DECLARE EXTRCURSOR CURSOR FOR
+               SELECT VIN, 'EASTERN', MAKE, MODEL, AUTOYEAR, AUTOTRIM,
+                      BODY, PRICE, CURRENCYCODE, COLOR, TRANS, CYLIND,
+                      MILES, NEWAUTO, DATEADDED,
+                      DEALERNAME, CITY, ABBR, PHONE
+                   FROM EASTINVNTRY I, DEALERSHIP D
+                   WHERE I.DEALERID = D.DEALERID
+                     AND I.SOLDFLAG = 'N'
+               UNION ALL
+               SELECT VIN, 'CENTRAL', MAKE, MODEL, AUTOYEAR, AUTOTRIM,
+                      BODY, PRICE, CURRENCYCODE, COLOR, TRANS, CYLIND,
+                      MILES, NEWAUTO, DATEADDED,
+                      DEALERNAME, CITY, ABBR, PHONE
+                   FROM CENTINVNTRY I, DEALERSHIP D
+                   WHERE I.DEALERID = D.DEALERID
+                     AND I.SOLDFLAG = 'N'
+               UNION ALL
+               SELECT VIN, 'PACIFIC', MAKE, MODEL, AUTOYEAR, AUTOTRIM,
+                      BODY, PRICE, CURRENCYCODE, COLOR, TRANS, CYLIND,
+                      MILES, NEWAUTO, DATEADDED,
+                      DEALERNAME, CITY, ABBR, PHONE
+                   FROM PACINVNTRY I, DEALERSHIP D
+                   WHERE I.DEALERID = D.DEALERID
+                     AND I.SOLDFLAG = 'N'
+               ORDER BY 2, 3, 4
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       01 LINKSCHEMA.
+          05 LINKSCHEMA-LENGTH     PIC S9(4) COMP.
+          05 LINKSCHEMA-TXT        PIC X(8).
+
+       PROCEDURE DIVISION USING LINKSCHEMA.
+
+           MOVE SPACES TO SCHEMA-CONNECT.
+           MOVE LINKSCHEMA-TXT TO SCHEMA-CONNECT.
+
+           IF SCHEMA-CONNECT NOT = SPACES
+              EXEC SQL CONNECT TO :SCHEMA-CONNECT END-EXEC
+           END-IF.
+
+           OPEN OUTPUT WEBSITE-EXTRACT-FILE.
+
+           DISPLAY "GLOBAL AUTO MART - NIGHTLY WEBSITE EXTRACT".
+
+           PERFORM 1000-EXTRACT-INVENTORY.
+
+           CLOSE WEBSITE-EXTRACT-FILE.
+
+           DISPLAY "ROWS EXTRACTED: " EXTRACT-ROW-COUNT.
+           DISPLAY "WEBSITE EXTRACT COMPLETE".
+
+           GOBACK.
+
+       1000-EXTRACT-INVENTORY.
+
+           EXEC SQL OPEN EXTRCURSOR END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO DISPLAYSQLCODE
+              DISPLAY "ERROR OPENING EXTRCURSOR, SQLCODE "
+                 DISPLAYSQLCODE
+              GOBACK
+           END-IF.
+
+           PERFORM UNTIL SQLCODE = 100
+              EXEC SQL
+                  FETCH EXTRCURSOR
+                      INTO :VIN-TEXT, :REGION-TEXT, :MAKE-TEXT,
+                           :MODEL-TEXT, :AUTOYEAR,
+                           :AUTOTRIM-TEXT :IND-AUTOTRIM,
+                           :BODY-TEXT, :PRICE, :CURRENCYCODE-TEXT,
+                           :COLOR-TEXT, :TRANS-TEXT, :CYLIND-TEXT,
+                           :MILES :IND-MILES, :NEWAUTO-TEXT,
+                           :DATEADDED, :DEALERNAME, :CITY, :ABBR,
+                           :PHONE
+              END-EXEC
+
+              IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                 MOVE SQLCODE TO DISPLAYSQLCODE
+                 DISPLAY "ERROR FETCHING EXTRCURSOR, SQLCODE "
+                    DISPLAYSQLCODE
+                 GOBACK
+              END-IF
+
+              IF SQLCODE = 0
+                 PERFORM 2000-WRITE-EXTRACT-RECORD
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE EXTRCURSOR END-EXEC.
+
+       2000-WRITE-EXTRACT-RECORD.
+
+           MOVE VIN-TEXT TO WEX-VIN.
+           MOVE REGION-TEXT TO WEX-REGION.
+           MOVE MAKE-TEXT TO WEX-MAKE.
+           MOVE MODEL-TEXT TO WEX-MODEL.
+           MOVE AUTOYEAR TO WEX-AUTOYEAR.
+
+           IF IND-AUTOTRIM < 0
+              MOVE SPACES TO WEX-AUTOTRIM
+           ELSE
+              MOVE AUTOTRIM-TEXT TO WEX-AUTOTRIM
+           END-IF
+
+           MOVE BODY-TEXT TO WEX-BODY.
+           MOVE PRICE TO WEX-PRICE.
+           MOVE CURRENCYCODE-TEXT TO WEX-CURRENCYCODE.
+           MOVE COLOR-TEXT TO WEX-COLOR.
+           MOVE TRANS-TEXT TO WEX-TRANS.
+           MOVE CYLIND-TEXT TO WEX-CYLIND.
+
+           IF IND-MILES < 0
+              MOVE 0 TO WEX-MILES
+           ELSE
+              MOVE MILES TO WEX-MILES
+           END-IF
+
+           MOVE NEWAUTO-TEXT TO WEX-NEWAUTO.
+           MOVE DATEADDED TO WEX-DATEADDED.
+           MOVE DEALERNAME TO WEX-DEALERNAME.
+           MOVE CITY TO WEX-DEALERCITY.
+           MOVE ABBR TO WEX-DEALERSTATE.
+           MOVE PHONE TO WEX-DEALERPHONE.
+
+           WRITE WEBSITE-EXTRACT-RECORD.
+
+           ADD 1 TO EXTRACT-ROW-COUNT.
