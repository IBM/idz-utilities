@@ -0,0 +1,183 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VIA.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+      *---------------------------------------
+      * WEEKLY INVENTORY AGING REPORT. BATCH PROGRAM (NO COMMAREA,
+      * LINKED WITH A SCHEMA PARM THE SAME WAY GAM0VDB/GAM0VIV/GAM0VDR
+      * ARE) THAT FLAGS UNSOLD VEHICLES ACROSS EASTINVNTRY/CENTINVNTRY/
+      * PACINVNTRY WHOSE DATEADDED IS OLDER THAN THE AGING THRESHOLD,
+      * DISPLAYS A SLOW-MOVING-STOCK REPORT ORDERED OLDEST FIRST, AND
+      * WRITES ONE RECORD PER AGED VEHICLE TO A SEQUENTIAL EXCEPTION
+      * FILE FOR DOWNSTREAM MARKDOWN PROCESSING.
+      *---------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAM0VIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGING-REPORT-FILE ASSIGN TO AGNGRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  AGING-REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AGING-REPORT-RECORD.
+           05 AGR-REGION            PIC X(10).
+           05 AGR-VIN               PIC X(4).
+           05 AGR-MAKE              PIC X(20).
+           05 AGR-MODEL             PIC X(20).
+           05 AGR-PRICE             PIC 9(7).
+           05 AGR-DATEADDED         PIC X(10).
+           05 AGR-DAYS-IN-STOCK     PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+
+       COPY GAM0BET.
+
+       01 SCHEMA-CONNECT         PIC X(8).
+
+       01 AGING-THRESHOLD-DAYS   PIC S9(5) USAGE COMP VALUE 60.
+
+       01 REGION-TEXT            PIC X(10).
+       01 WS-DAYS-IN-STOCK       PIC S9(9) USAGE COMP.
+
+       01 DISPLAYSQLCODE         PIC 9(9).
+       01 DISPLAY-DAYS           PIC ZZZZ9.
+       01 DISPLAY-PRICE          PIC ZZZ,ZZ9.
+
+       01 AGED-VEHICLE-COUNT     PIC S9(9) USAGE COMP VALUE 0.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+           DECLARE AGINGCURSOR CURSOR FOR
+               SELECT REGION, VIN, MAKE, MODEL, PRICE, DATEADDED,
+                      (DAYS(CURRENT DATE) - DAYS(DATEADDED))
+                   FROM (
+                       SELECT 'EASTERN' AS REGION, VIN, MAKE, MODEL,
+                              PRICE, DATEADDED
+                           FROM EASTINVNTRY WHERE SOLDFLAG = 'N'
+                       UNION ALL
+                       SELECT 'CENTRAL' AS REGION, VIN, MAKE, MODEL,
+                              PRICE, DATEADDED
+                           FROM CENTINVNTRY WHERE SOLDFLAG = 'N'
+                       UNION ALL
+                       SELECT 'PACIFIC' AS REGION, VIN, MAKE, MODEL,
+                              PRICE, DATEADDED
+                           FROM PACINVNTRY WHERE SOLDFLAG = 'N'
+                   ) AS ALLINVNTRY
+                   WHERE (DAYS(CURRENT DATE) - DAYS(DATEADDED))
+                             >= :AGING-THRESHOLD-DAYS
+                   ORDER BY 7 DESC, REGION, VIN
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       01 LINKSCHEMA.
+          05 LINKSCHEMA-LENGTH     PIC S9(4) COMP.
+          05 LINKSCHEMA-TXT        PIC X(8).
+
+       PROCEDURE DIVISION USING LINKSCHEMA.
+
+           MOVE SPACES TO SCHEMA-CONNECT.
+           MOVE LINKSCHEMA-TXT TO SCHEMA-CONNECT.
+
+           IF SCHEMA-CONNECT NOT = SPACES
+              EXEC SQL CONNECT TO :SCHEMA-CONNECT END-EXEC
+           END-IF.
+
+           OPEN OUTPUT AGING-REPORT-FILE.
+
+           DISPLAY "WEEKLY INVENTORY AGING REPORT".
+           DISPLAY "THRESHOLD: " AGING-THRESHOLD-DAYS " DAYS".
+           DISPLAY "REGION     VIN  MAKE                 MODEL"
+              "                PRICE   DAYS".
+
+           PERFORM 1000-REPORT-AGED-INVENTORY.
+
+           CLOSE AGING-REPORT-FILE.
+
+           DISPLAY "AGED VEHICLE COUNT: " AGED-VEHICLE-COUNT.
+           DISPLAY "INVENTORY AGING REPORT COMPLETE".
+
+           GOBACK.
+
+       1000-REPORT-AGED-INVENTORY.
+
+           EXEC SQL OPEN AGINGCURSOR END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO DISPLAYSQLCODE
+              DISPLAY "ERROR OPENING AGINGCURSOR, SQLCODE "
+                 DISPLAYSQLCODE
+              GOBACK
+           END-IF.
+
+           PERFORM UNTIL SQLCODE = 100
+              EXEC SQL
+                  FETCH AGINGCURSOR
+                      INTO :REGION-TEXT, :VIN-TEXT, :MAKE-TEXT,
+                           :MODEL-TEXT, :PRICE, :DATEADDED,
+                           :WS-DAYS-IN-STOCK
+              END-EXEC
+
+              IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                 MOVE SQLCODE TO DISPLAYSQLCODE
+                 DISPLAY "ERROR FETCHING AGINGCURSOR, SQLCODE "
+                    DISPLAYSQLCODE
+                 GOBACK
+              END-IF
+
+              IF SQLCODE = 0
+                 PERFORM 2000-WRITE-AGED-VEHICLE
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE AGINGCURSOR END-EXEC.
+
+       2000-WRITE-AGED-VEHICLE.
+
+           MOVE WS-DAYS-IN-STOCK TO DISPLAY-DAYS.
+           MOVE PRICE TO DISPLAY-PRICE.
+           DISPLAY REGION-TEXT " " VIN-TEXT " " MAKE-TEXT " "
+              MODEL-TEXT " " DISPLAY-PRICE " " DISPLAY-DAYS.
+
+           MOVE REGION-TEXT TO AGR-REGION.
+           MOVE VIN-TEXT TO AGR-VIN.
+           MOVE MAKE-TEXT TO AGR-MAKE.
+           MOVE MODEL-TEXT TO AGR-MODEL.
+           MOVE PRICE TO AGR-PRICE.
+           MOVE DATEADDED TO AGR-DATEADDED.
+           MOVE WS-DAYS-IN-STOCK TO AGR-DAYS-IN-STOCK.
+           WRITE AGING-REPORT-RECORD.
+
+           ADD 1 TO AGED-VEHICLE-COUNT.
