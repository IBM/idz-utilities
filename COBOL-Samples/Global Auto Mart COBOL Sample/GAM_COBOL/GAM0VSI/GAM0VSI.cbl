@@ -37,41 +37,145 @@
          INCLUDE SQLCA                                                          
            END-EXEC.                                                            
                                                                                 
-       01  CURSOR-POSITION     PIC S9(4) USAGE COMP.                            
-       01  TEMP-POSITION       PIC S9(4) USAGE COMP.                            
-       01  POS-INDEX           PIC S9(4) USAGE COMP.                            
-       01  CONVERT-YEAR        PIC 9(4) USAGE DISPLAY.                          
-       01  CONVERT-PRICE       PIC 9(5) USAGE DISPLAY.                          
-                                                                                
-       COPY GAM0BET.                                                            
-                                                                                
-       01 INANDOUTS.                                                            
-           02  FILLER      PIC X(2).                                            
-           02  CA-LOCAL-BUILD      PIC X.                                       
-           02 FILLER       PIC X(573).                                          
-           02 CA-VIN-SELECTED PIC X(4).                                         
-           02 INPUTS.                                                           
-               05 IMAKE    PIC X(20).                                           
-               05 IMODEL   PIC X(20).                                           
-               05 NEXTS    PIC X.                                               
-               05 PREVS    PIC X.                                               
-               05 STARTO   PIC X.                                               
-               05 CP       PIC 9(4).                                            
-           02 OUTPUS OCCURS 10 TIMES.                                           
-               05  VINO        PIC X(4).                                        
-               05  YEARO       PIC X(4).                                        
-               05  MODELO      PIC X(20).                                       
-               05  PRICEO      PIC X(10).                                       
-               05  NEWAUTOO    PIC X.                                           
-           02 MESSAGEOUT       PIC X(20).                                       
-                                                                                
-       EXEC SQL                                                                 
-           DECLARE ICURSOR CURSOR FOR                                           
-               SELECT VIN, AUTOYEAR, MODEL, PRICE, NEWAUTO                      
-                   FROM EASTINVNTRY                                             
-                   WHERE MODEL = :IMODEL                                        
-               ORDER BY VIN                                                     
-           END-EXEC.                                                            
+       01  CURSOR-POSITION     PIC S9(4) USAGE COMP.
+       01  TEMP-POSITION       PIC S9(4) USAGE COMP.
+       01  POS-INDEX           PIC S9(4) USAGE COMP.
+       01  CONVERT-YEAR        PIC 9(4) USAGE DISPLAY.
+       01  CONVERT-PRICE       PIC 9(7) USAGE DISPLAY.
+       01  CONVERT-MILES       PIC 9(6) USAGE DISPLAY.
+       01  REGION-TEXT         PIC X(7).
+       01  COMPARE-INDEX       PIC S9(4) USAGE COMP.
+       01  COMPARE-VIN-PARAM   PIC X(4).
+       01  BOUND-OP            PIC X VALUE 'S'.
+       01  BOUND-VIN           PIC X(4).
+       01  LOCATE-REQUESTED    PIC X VALUE 'N'.
+       01  WS-TOTAL-MATCHES    PIC S9(9) USAGE COMP.
+       01  IND-AUTOTRIM        PIC S9(4) USAGE COMP.
+       01  IND-MILES           PIC S9(4) USAGE COMP.
+
+       COPY GAM0BET.
+       COPY GAM0BSL.
+
+      *---------------------------------------
+      * MIRRORS GAM0VII'S INPUTS-OUTPUTS BYTE FOR BYTE - THIS IS THE
+      * PRIVATE COMMAREA GAM0VII LINKS IN WITH (GAM0VII'S OWN COPY OF
+      * THIS BANNER HAS THE FULL RATIONALE). MUST STAY EXACTLY
+      * LENGTH OF DFHCOMMAREA BYTES - GROW A FIELD HERE, SHRINK THE
+      * TRAILING FILLER BY THE SAME AMOUNT, AND MAKE THE SAME CHANGE
+      * IN GAM0VII'S INPUTS-OUTPUTS.
+      *---------------------------------------
+       01 INANDOUTS.
+           02  FILLER      PIC X(2).
+           02  CA-LOCAL-BUILD      PIC X.
+           02 CA-LOCATE-VIN      PIC X(4).
+           02 CA-PAGE-FIRST-VIN  PIC X(4).
+           02 CA-PAGE-LAST-VIN   PIC X(4).
+           02 CA-VIN-STACK-TOP   PIC S9(4) COMP.
+           02 CA-VIN-STACK       PIC X(4) OCCURS 20 TIMES.
+           02 FILLER       PIC X(446).
+           02 CA-VIN-SELECTED PIC X(4) OCCURS 3 TIMES.
+           02 INPUTS.
+               05 IMAKE    PIC X(20).
+               05 IMODEL   PIC X(20).
+               05 NEXTS    PIC X.
+               05 PREVS    PIC X.
+               05 STARTO   PIC X.
+               05 CP       PIC 9(4).
+           02 RANGE-INPUTS.
+               05 IPRICELO PIC 9(6).
+               05 IPRICEHI PIC 9(6).
+               05 IYEARLO  PIC 9(4).
+               05 IYEARHI  PIC 9(4).
+               05 INEWUSED PIC X.
+           02 OUTPUS OCCURS 10 TIMES.
+               05  VINO        PIC X(4).
+               05  YEARO       PIC X(4).
+               05  MODELO      PIC X(20).
+               05  PRICEO      PIC X(10).
+               05  NEWAUTOO    PIC X.
+               05  REGIONO     PIC X(7).
+           02 MESSAGEOUT       PIC X(60).
+           02 TOTAL-MATCHES    PIC 9(9).
+           02 COMPARE-OUTPUT OCCURS 3 TIMES.
+               05 COMPARE-VIN      PIC X(4).
+               05 COMPARE-MODEL    PIC X(20).
+               05 COMPARE-TRIM     PIC X(32).
+               05 COMPARE-COLOR    PIC X(32).
+               05 COMPARE-PRICE    PIC X(10).
+               05 COMPARE-MILES    PIC X(10).
+
+       EXEC SQL
+           DECLARE COMPARECURSOR CURSOR FOR
+               SELECT VIN, MODEL, AUTOTRIM, PRICE, COLOR, MILES
+                   FROM EASTINVNTRY
+                   WHERE VIN = :COMPARE-VIN-PARAM
+               UNION ALL
+               SELECT VIN, MODEL, AUTOTRIM, PRICE, COLOR, MILES
+                   FROM CENTINVNTRY
+                   WHERE VIN = :COMPARE-VIN-PARAM
+               UNION ALL
+               SELECT VIN, MODEL, AUTOTRIM, PRICE, COLOR, MILES
+                   FROM PACINVNTRY
+                   WHERE VIN = :COMPARE-VIN-PARAM
+           END-EXEC.
+
+       EXEC SQL
+           DECLARE ICURSOR CURSOR FOR
+               SELECT VIN, AUTOYEAR, MODEL, PRICE, NEWAUTO, 'EASTERN'
+                   FROM EASTINVNTRY
+                   WHERE MODEL = :IMODEL
+                     AND MAKE = :IMAKE
+                     AND (:IPRICELO = 0 OR PRICE >= :IPRICELO)
+                     AND (:IPRICEHI = 0 OR PRICE <= :IPRICEHI)
+                     AND (:IYEARLO = 0 OR AUTOYEAR >= :IYEARLO)
+                     AND (:IYEARHI = 0 OR AUTOYEAR <= :IYEARHI)
+                     AND (:INEWUSED = ' '
+                          OR (:INEWUSED = 'N' AND NEWAUTO = 'Y')
+                          OR (:INEWUSED = 'U' AND NEWAUTO NOT = 'Y'))
+                     AND SOLDFLAG NOT = 'Y'
+                     AND NOT (HOLDFLAG = 'Y' AND
+                              HOLDEXPIRES >= CURRENT DATE)
+                     AND (:BOUND-OP = 'S'
+                          OR (:BOUND-OP = 'I' AND VIN >= :BOUND-VIN)
+                          OR (:BOUND-OP = 'X' AND VIN > :BOUND-VIN))
+               UNION ALL
+               SELECT VIN, AUTOYEAR, MODEL, PRICE, NEWAUTO, 'CENTRAL'
+                   FROM CENTINVNTRY
+                   WHERE MODEL = :IMODEL
+                     AND MAKE = :IMAKE
+                     AND (:IPRICELO = 0 OR PRICE >= :IPRICELO)
+                     AND (:IPRICEHI = 0 OR PRICE <= :IPRICEHI)
+                     AND (:IYEARLO = 0 OR AUTOYEAR >= :IYEARLO)
+                     AND (:IYEARHI = 0 OR AUTOYEAR <= :IYEARHI)
+                     AND (:INEWUSED = ' '
+                          OR (:INEWUSED = 'N' AND NEWAUTO = 'Y')
+                          OR (:INEWUSED = 'U' AND NEWAUTO NOT = 'Y'))
+                     AND SOLDFLAG NOT = 'Y'
+                     AND NOT (HOLDFLAG = 'Y' AND
+                              HOLDEXPIRES >= CURRENT DATE)
+                     AND (:BOUND-OP = 'S'
+                          OR (:BOUND-OP = 'I' AND VIN >= :BOUND-VIN)
+                          OR (:BOUND-OP = 'X' AND VIN > :BOUND-VIN))
+               UNION ALL
+               SELECT VIN, AUTOYEAR, MODEL, PRICE, NEWAUTO, 'PACIFIC'
+                   FROM PACINVNTRY
+                   WHERE MODEL = :IMODEL
+                     AND MAKE = :IMAKE
+                     AND (:IPRICELO = 0 OR PRICE >= :IPRICELO)
+                     AND (:IPRICEHI = 0 OR PRICE <= :IPRICEHI)
+                     AND (:IYEARLO = 0 OR AUTOYEAR >= :IYEARLO)
+                     AND (:IYEARHI = 0 OR AUTOYEAR <= :IYEARHI)
+                     AND (:INEWUSED = ' '
+                          OR (:INEWUSED = 'N' AND NEWAUTO = 'Y')
+                          OR (:INEWUSED = 'U' AND NEWAUTO NOT = 'Y'))
+                     AND SOLDFLAG NOT = 'Y'
+                     AND NOT (HOLDFLAG = 'Y' AND
+                              HOLDEXPIRES >= CURRENT DATE)
+                     AND (:BOUND-OP = 'S'
+                          OR (:BOUND-OP = 'I' AND VIN >= :BOUND-VIN)
+                          OR (:BOUND-OP = 'X' AND VIN > :BOUND-VIN))
+               ORDER BY 1
+           END-EXEC.
                                                                                 
        LINKAGE SECTION.                                                         
                                                                                 
@@ -98,144 +202,300 @@
                                                                                 
            GOBACK.                                                              
                                                                                 
-       0000-PROCESS-MAKE-BROWSE.                                                
-                                                                                
-           IF MESSAGEOUT = 'REACHED TOP OF LIST' AND PREVS = 'Y'                
-               MOVE 'N' TO NEXTS                                                
-               MOVE 'N' TO PREVS                                                
-               MOVE 'N' TO STARTO                                               
-               MOVE INANDOUTS TO DFHCOMMAREA                                    
-               EXEC CICS RETURN                                                 
-                   END-EXEC.                                                    
-                                                                                
-           IF MESSAGEOUT = 'REACHED END OF LIST' AND NEXTS = 'Y'                
-               MOVE 'N' TO NEXTS                                                
-               MOVE 'N' TO PREVS                                                
-               MOVE 'N' TO STARTO                                               
-               MOVE INANDOUTS TO DFHCOMMAREA                                    
-               EXEC CICS RETURN                                                 
-                   END-EXEC.                                                    
-                                                                                
-           MOVE CP TO CURSOR-POSITION.                                          
-                                                                                
-           IF STARTO = ' ' AND NEXTS = ' ' AND PREVS = ' '                      
-               PERFORM 1000-GET-LIST-OF-CARS.                                   
-                                                                                
-           IF STARTO = 'Y'                                                      
-               MOVE SPACES TO MESSAGEOUT                                        
-               MOVE 1 TO CURSOR-POSITION                                        
-               PERFORM 2000-DISPLAY-SCROLLED-DATA.                              
-                                                                                
-           IF NEXTS = 'Y' AND MESSAGEOUT NOT = 'REACHED END OF LIST'            
-               MOVE SPACES TO MESSAGEOUT                                        
-               PERFORM 2060-DISPLAY-NEXT-DATA.                                  
-                                                                                
-           IF PREVS = 'Y' AND MESSAGEOUT NOT = 'REACHED TOP OF LIST'            
-               MOVE SPACES TO MESSAGEOUT                                        
-               PERFORM 2050-DISPLAY-PREVIOUS-DATA.                              
-                                                                                
-       1000-GET-LIST-OF-CARS.                                                   
-           MOVE SPACES TO MESSAGEOUT.                                           
-           MOVE 1 TO TEMP-POSITION.                                             
-           MOVE 1 TO CURSOR-POSITION.                                           
-           MOVE 1 TO POS-INDEX.                                                 
-           PERFORM 2000-DISPLAY-SCROLLED-DATA.                                  
-                                                                                
-       1400-GET-INVENTORY-ROW.                                                  
-           PERFORM UNTIL POS-INDEX > 10 OR SQLCODE = 100                        
-               EXEC SQL                                                         
-                   FETCH ICURSOR                                                
-                       INTO    :VIN-TEXT,                                       
-                               :AUTOYEAR,                                       
-                               :MODEL-TEXT,                                     
-                               :PRICE,                                          
-                               :NEWAUTO-TEXT                                    
-               END-EXEC                                                         
-                                                                                
-               IF SQLCODE NOT = 100                                             
-                   MOVE AUTOYEAR TO CONVERT-YEAR                                
-                   MOVE PRICE TO CONVERT-PRICE                                  
-                   MOVE VIN-TEXT TO VINO (POS-INDEX)                            
-                   MOVE CONVERT-YEAR TO YEARO (POS-INDEX)                       
-                   MOVE MODEL-TEXT TO MODELO (POS-INDEX)                        
-                   MOVE CONVERT-PRICE TO PRICEO (POS-INDEX)                     
-                   MOVE NEWAUTO-TEXT TO NEWAUTOO (POS-INDEX)                    
-               END-IF                                                           
-                                                                                
-               COMPUTE CURSOR-POSITION = CURSOR-POSITION + 1                    
-               COMPUTE POS-INDEX = POS-INDEX + 1                                
-           END-PERFORM.                                                         
-                                                                                
-           IF SQLCODE = 100                                                     
-                                                                                
-               IF VINO (1) = ' '                                                
-                   MOVE '0 CARS IN INVENTORY' TO MESSAGEOUT                     
-               ELSE                                                             
-                   MOVE 'REACHED END OF LIST' TO MESSAGEOUT                     
-               END-IF                                                           
-           END-IF.                                                              
-                                                                                
-           MOVE 1 TO POS-INDEX.                                                 
-                                                                                
-       1410-OPEN-CURSOR.                                                        
-           EXEC SQL                                                             
-               OPEN ICURSOR                                                     
-           END-EXEC.                                                            
-                                                                                
-           MOVE 1 TO TEMP-POSITION.                                             
-                                                                                
-           PERFORM UNTIL TEMP-POSITION = CURSOR-POSITION                        
-                         OR SQLCODE = 100                                       
-               EXEC SQL                                                         
-                   FETCH ICURSOR                                                
-                       INTO    :VIN-TEXT,                                       
-                               :AUTOYEAR,                                       
-                               :MODEL-TEXT,                                     
-                               :PRICE,                                          
-                               :NEWAUTO-TEXT                                    
-               END-EXEC                                                         
-               COMPUTE TEMP-POSITION = TEMP-POSITION + 1                        
-           END-PERFORM.                                                         
-                                                                                
-       1420-CLOSE-CURSOR.                                                       
-           EXEC SQL                                                             
-               CLOSE ICURSOR                                                    
-           END-EXEC.                                                            
-           MOVE 1 TO TEMP-POSITION.                                             
-                                                                                
-       2000-DISPLAY-SCROLLED-DATA.                                              
-           MOVE 1 TO POS-INDEX.                                                 
-           PERFORM UNTIL POS-INDEX > 10                                         
-               MOVE SPACES TO OUTPUS (POS-INDEX)                                
-               COMPUTE POS-INDEX = POS-INDEX + 1                                
-           END-PERFORM.                                                         
-                                                                                
-           MOVE 1 TO POS-INDEX.                                                 
-           PERFORM 1410-OPEN-CURSOR.                                            
-           PERFORM 1400-GET-INVENTORY-ROW.                                      
-           PERFORM 1420-CLOSE-CURSOR.                                           
-           MOVE CURSOR-POSITION TO CP.                                          
-           PERFORM 3000-SEND-DATA.                                              
-                                                                                
-           MOVE 1 TO POS-INDEX.                                                 
-                                                                                
-       2050-DISPLAY-PREVIOUS-DATA.                                              
-           IF VINO(10) = ' '                                                    
-               COMPUTE CURSOR-POSITION = CURSOR-POSITION - 11                   
-           ELSE                                                                 
-               COMPUTE CURSOR-POSITION = CURSOR-POSITION - 19                   
-           END-IF.                                                              
-                                                                                
-           IF CURSOR-POSITION < 0                                               
-               MOVE 1 TO CURSOR-POSITION                                        
-               MOVE 'REACHED TOP OF LIST' TO MESSAGEOUT                         
-           END-IF.                                                              
-           PERFORM 2000-DISPLAY-SCROLLED-DATA.                                  
-                                                                                
-       2060-DISPLAY-NEXT-DATA.                                                  
-           MOVE SPACES TO MESSAGEOUT.                                           
-           COMPUTE CURSOR-POSITION = CURSOR-POSITION - 1.                       
-           PERFORM 2000-DISPLAY-SCROLLED-DATA.                                  
+       0000-PROCESS-MAKE-BROWSE.
+
+           IF CA-VIN-SELECTED (2) NOT = SPACES
+               PERFORM 1500-COMPARE-VEHICLES
+               MOVE INANDOUTS TO DFHCOMMAREA
+               EXEC CICS RETURN
+                   END-EXEC.
+
+           IF MESSAGEOUT = 'REACHED TOP OF LIST' AND PREVS = 'Y'
+               MOVE 'N' TO NEXTS
+               MOVE 'N' TO PREVS
+               MOVE 'N' TO STARTO
+               MOVE INANDOUTS TO DFHCOMMAREA
+               EXEC CICS RETURN
+                   END-EXEC.
+
+           IF MESSAGEOUT = 'REACHED END OF LIST' AND NEXTS = 'Y'
+               MOVE 'N' TO NEXTS
+               MOVE 'N' TO PREVS
+               MOVE 'N' TO STARTO
+               MOVE INANDOUTS TO DFHCOMMAREA
+               EXEC CICS RETURN
+                   END-EXEC.
+
+           IF CA-LOCATE-VIN NOT = SPACES
+               PERFORM 1005-LOCATE-VIN
+               MOVE INANDOUTS TO DFHCOMMAREA
+               EXEC CICS RETURN
+                   END-EXEC.
+
+           IF STARTO = ' ' AND NEXTS = ' ' AND PREVS = ' '
+               PERFORM 1000-GET-LIST-OF-CARS.
+
+           IF STARTO = 'Y'
+               MOVE SPACES TO MESSAGEOUT
+               MOVE 1 TO CP
+               MOVE 0 TO CA-VIN-STACK-TOP
+               MOVE 'S' TO BOUND-OP
+               PERFORM 2000-DISPLAY-SCROLLED-DATA.
+
+           IF NEXTS = 'Y' AND MESSAGEOUT NOT = 'REACHED END OF LIST'
+               MOVE SPACES TO MESSAGEOUT
+               PERFORM 2060-DISPLAY-NEXT-DATA.
+
+           IF PREVS = 'Y' AND MESSAGEOUT NOT = 'REACHED TOP OF LIST'
+               MOVE SPACES TO MESSAGEOUT
+               PERFORM 2050-DISPLAY-PREVIOUS-DATA.
+
+       1000-GET-LIST-OF-CARS.
+           MOVE SPACES TO MESSAGEOUT.
+           MOVE 1 TO CP.
+           MOVE 0 TO CA-VIN-STACK-TOP.
+           MOVE 'S' TO BOUND-OP.
+           MOVE 'MAKE' TO SL-SEARCHTYPE-TEXT.
+           MOVE IMAKE TO SL-MAKE-TEXT.
+           MOVE IMODEL TO SL-MODEL-TEXT.
+           MOVE SPACES TO SL-VIN-TEXT.
+           PERFORM 1700-LOG-SEARCH.
+           PERFORM 2000-DISPLAY-SCROLLED-DATA.
+
+       1005-LOCATE-VIN.
+           MOVE SPACES TO MESSAGEOUT.
+           MOVE 'Y' TO LOCATE-REQUESTED.
+           PERFORM 1600-PUSH-PAGE-STACK.
+           MOVE 'VIN ' TO SL-SEARCHTYPE-TEXT.
+           MOVE SPACES TO SL-MAKE-TEXT.
+           MOVE SPACES TO SL-MODEL-TEXT.
+           MOVE CA-LOCATE-VIN TO SL-VIN-TEXT.
+           PERFORM 1700-LOG-SEARCH.
+           MOVE CA-LOCATE-VIN TO BOUND-VIN.
+           MOVE SPACES TO CA-LOCATE-VIN.
+           MOVE 'I' TO BOUND-OP.
+           COMPUTE CP = CP + 1.
+           PERFORM 2000-DISPLAY-SCROLLED-DATA.
+
+       1700-LOG-SEARCH.
+           EXEC SQL
+               INSERT INTO SEARCH_LOG
+                   (SEARCHTYPE, MAKE, MODEL, VIN, SEARCHDATE,
+                    SEARCHTIME)
+                   VALUES
+                   (:SL-SEARCHTYPE-TEXT, :SL-MAKE-TEXT, :SL-MODEL-TEXT,
+                    :SL-VIN-TEXT, CURRENT DATE, CURRENT TIME)
+           END-EXEC.
+
+       1400-GET-INVENTORY-ROW.
+           MOVE SPACES TO CA-PAGE-FIRST-VIN.
+           PERFORM UNTIL POS-INDEX > 10 OR SQLCODE = 100
+               EXEC SQL
+                   FETCH ICURSOR
+                       INTO    :VIN-TEXT,
+                               :AUTOYEAR,
+                               :MODEL-TEXT,
+                               :PRICE,
+                               :NEWAUTO-TEXT,
+                               :REGION-TEXT
+               END-EXEC
+
+               IF SQLCODE NOT = 100
+                   MOVE AUTOYEAR TO CONVERT-YEAR
+                   MOVE PRICE TO CONVERT-PRICE
+                   MOVE VIN-TEXT TO VINO (POS-INDEX)
+                   MOVE CONVERT-YEAR TO YEARO (POS-INDEX)
+                   MOVE MODEL-TEXT TO MODELO (POS-INDEX)
+                   MOVE CONVERT-PRICE TO PRICEO (POS-INDEX)
+                   MOVE NEWAUTO-TEXT TO NEWAUTOO (POS-INDEX)
+                   MOVE REGION-TEXT TO REGIONO (POS-INDEX)
+                   MOVE VIN-TEXT TO CA-PAGE-LAST-VIN
+                   IF POS-INDEX = 1
+                       MOVE VIN-TEXT TO CA-PAGE-FIRST-VIN
+                   END-IF
+               END-IF
+
+               COMPUTE POS-INDEX = POS-INDEX + 1
+           END-PERFORM.
+
+           IF SQLCODE = 100
+
+               IF VINO (1) = ' '
+                   IF LOCATE-REQUESTED = 'Y'
+                       MOVE 'VIN NOT FOUND' TO MESSAGEOUT
+                   ELSE
+                       STRING "0 " IMAKE " " IMODEL " IN INVENTORY"
+                           DELIMITED BY SIZE INTO MESSAGEOUT
+                   END-IF
+               ELSE
+                   MOVE 'REACHED END OF LIST' TO MESSAGEOUT
+               END-IF
+           END-IF.
+
+           MOVE 'N' TO LOCATE-REQUESTED.
+           MOVE 1 TO POS-INDEX.
+
+       1410-OPEN-CURSOR.
+           EXEC SQL
+               OPEN ICURSOR
+           END-EXEC.
+
+       1420-CLOSE-CURSOR.
+           EXEC SQL
+               CLOSE ICURSOR
+           END-EXEC.
+
+       1450-COUNT-TOTAL-MATCHES.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-TOTAL-MATCHES
+                   FROM (
+                       SELECT VIN FROM EASTINVNTRY
+                           WHERE MODEL = :IMODEL
+                             AND MAKE = :IMAKE
+                             AND (:IPRICELO = 0 OR PRICE >= :IPRICELO)
+                             AND (:IPRICEHI = 0 OR PRICE <= :IPRICEHI)
+                             AND (:IYEARLO = 0 OR AUTOYEAR >= :IYEARLO)
+                             AND (:IYEARHI = 0 OR AUTOYEAR <= :IYEARHI)
+                             AND SOLDFLAG NOT = 'Y'
+                             AND NOT (HOLDFLAG = 'Y' AND
+                                      HOLDEXPIRES >= CURRENT DATE)
+                             AND (:INEWUSED = ' '
+                                  OR (:INEWUSED = 'N' AND NEWAUTO = 'Y')
+                                  OR (:INEWUSED = 'U' AND
+                                      NEWAUTO NOT = 'Y'))
+                       UNION ALL
+                       SELECT VIN FROM CENTINVNTRY
+                           WHERE MODEL = :IMODEL
+                             AND MAKE = :IMAKE
+                             AND (:IPRICELO = 0 OR PRICE >= :IPRICELO)
+                             AND (:IPRICEHI = 0 OR PRICE <= :IPRICEHI)
+                             AND (:IYEARLO = 0 OR AUTOYEAR >= :IYEARLO)
+                             AND (:IYEARHI = 0 OR AUTOYEAR <= :IYEARHI)
+                             AND SOLDFLAG NOT = 'Y'
+                             AND NOT (HOLDFLAG = 'Y' AND
+                                      HOLDEXPIRES >= CURRENT DATE)
+                             AND (:INEWUSED = ' '
+                                  OR (:INEWUSED = 'N' AND NEWAUTO = 'Y')
+                                  OR (:INEWUSED = 'U' AND
+                                      NEWAUTO NOT = 'Y'))
+                       UNION ALL
+                       SELECT VIN FROM PACINVNTRY
+                           WHERE MODEL = :IMODEL
+                             AND MAKE = :IMAKE
+                             AND (:IPRICELO = 0 OR PRICE >= :IPRICELO)
+                             AND (:IPRICEHI = 0 OR PRICE <= :IPRICEHI)
+                             AND (:IYEARLO = 0 OR AUTOYEAR >= :IYEARLO)
+                             AND (:IYEARHI = 0 OR AUTOYEAR <= :IYEARHI)
+                             AND SOLDFLAG NOT = 'Y'
+                             AND NOT (HOLDFLAG = 'Y' AND
+                                      HOLDEXPIRES >= CURRENT DATE)
+                             AND (:INEWUSED = ' '
+                                  OR (:INEWUSED = 'N' AND NEWAUTO = 'Y')
+                                  OR (:INEWUSED = 'U' AND
+                                      NEWAUTO NOT = 'Y'))
+                   ) AS ALLMATCHES
+           END-EXEC.
+
+           MOVE WS-TOTAL-MATCHES TO TOTAL-MATCHES.
+
+       1600-PUSH-PAGE-STACK.
+           IF CA-VIN-STACK-TOP < 20
+               COMPUTE CA-VIN-STACK-TOP = CA-VIN-STACK-TOP + 1
+               MOVE CA-PAGE-FIRST-VIN TO
+                                     CA-VIN-STACK (CA-VIN-STACK-TOP)
+           END-IF.
+
+       1610-POP-PAGE-STACK.
+           IF CA-VIN-STACK-TOP > 0
+               MOVE CA-VIN-STACK (CA-VIN-STACK-TOP) TO BOUND-VIN
+               COMPUTE CA-VIN-STACK-TOP = CA-VIN-STACK-TOP - 1
+               IF BOUND-VIN = SPACES
+                   MOVE 'S' TO BOUND-OP
+               ELSE
+                   MOVE 'I' TO BOUND-OP
+               END-IF
+           ELSE
+               MOVE 'S' TO BOUND-OP
+           END-IF.
+                                                                                
+       1500-COMPARE-VEHICLES.
+           MOVE 1 TO COMPARE-INDEX.
+           PERFORM UNTIL COMPARE-INDEX > 3
+               IF CA-VIN-SELECTED (COMPARE-INDEX) NOT = SPACES
+                   MOVE CA-VIN-SELECTED (COMPARE-INDEX)
+                                         TO COMPARE-VIN-PARAM
+                   EXEC SQL OPEN COMPARECURSOR END-EXEC
+                   EXEC SQL
+                       FETCH COMPARECURSOR
+                           INTO    :VIN-TEXT,
+                                   :MODEL-TEXT,
+                                   :AUTOTRIM-TEXT :IND-AUTOTRIM,
+                                   :PRICE,
+                                   :COLOR-TEXT,
+                                   :MILES :IND-MILES
+                   END-EXEC
+                   EXEC SQL CLOSE COMPARECURSOR END-EXEC
+
+                   IF SQLCODE = 0
+                       MOVE PRICE TO CONVERT-PRICE
+                       IF IND-MILES < 0
+                           MOVE 0 TO CONVERT-MILES
+                       ELSE
+                           MOVE MILES TO CONVERT-MILES
+                       END-IF
+                       MOVE VIN-TEXT TO COMPARE-VIN (COMPARE-INDEX)
+                       MOVE MODEL-TEXT TO COMPARE-MODEL (COMPARE-INDEX)
+                       IF IND-AUTOTRIM < 0
+                           MOVE SPACES TO
+                                         COMPARE-TRIM (COMPARE-INDEX)
+                       ELSE
+                           MOVE AUTOTRIM-TEXT TO
+                                         COMPARE-TRIM (COMPARE-INDEX)
+                       END-IF
+                       MOVE COLOR-TEXT TO COMPARE-COLOR (COMPARE-INDEX)
+                       MOVE CONVERT-PRICE TO
+                                         COMPARE-PRICE (COMPARE-INDEX)
+                       MOVE CONVERT-MILES TO
+                                         COMPARE-MILES (COMPARE-INDEX)
+                   END-IF
+               END-IF
+               COMPUTE COMPARE-INDEX = COMPARE-INDEX + 1
+           END-PERFORM.
+
+       2000-DISPLAY-SCROLLED-DATA.
+           MOVE 1 TO POS-INDEX.
+           PERFORM UNTIL POS-INDEX > 10
+               MOVE SPACES TO OUTPUS (POS-INDEX)
+               COMPUTE POS-INDEX = POS-INDEX + 1
+           END-PERFORM.
+
+           MOVE 1 TO POS-INDEX.
+           PERFORM 1410-OPEN-CURSOR.
+           PERFORM 1400-GET-INVENTORY-ROW.
+           PERFORM 1420-CLOSE-CURSOR.
+           PERFORM 1450-COUNT-TOTAL-MATCHES.
+           PERFORM 3000-SEND-DATA.
+
+           MOVE 1 TO POS-INDEX.
+
+       2050-DISPLAY-PREVIOUS-DATA.
+           IF CA-VIN-STACK-TOP = 0
+               MOVE 'REACHED TOP OF LIST' TO MESSAGEOUT
+               MOVE 1 TO CP
+               MOVE 'S' TO BOUND-OP
+           ELSE
+               COMPUTE CP = CP - 1
+               PERFORM 1610-POP-PAGE-STACK
+           END-IF.
+           PERFORM 2000-DISPLAY-SCROLLED-DATA.
+
+       2060-DISPLAY-NEXT-DATA.
+           MOVE SPACES TO MESSAGEOUT.
+           PERFORM 1600-PUSH-PAGE-STACK.
+           MOVE CA-PAGE-LAST-VIN TO BOUND-VIN.
+           MOVE 'X' TO BOUND-OP.
+           COMPUTE CP = CP + 1.
+           PERFORM 2000-DISPLAY-SCROLLED-DATA.
                                                                                 
        3000-SEND-DATA.                                                          
            MOVE 'N' TO NEXTS.                                                   
