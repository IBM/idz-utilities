@@ -0,0 +1,275 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VMS.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAM0VMS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       COPY DFHAID.
+
+      *---------------------------------------
+      *COPY BOOK FOR THE MARK VEHICLE SOLD BMS MAP
+      *---------------------------------------
+       COPY GAM0MC5.
+       01  MARKSOLDO REDEFINES GAMVMS1O.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(9).
+           05  MSVINOUT                PIC X(4).
+           05  FILLER                  PIC X(9).
+           05  MARKSOLDMSGOUT          PIC X(40).
+
+       01  LOCMARKSOLDO REDEFINES GAMVMS1O.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(8).
+           05  LOCMSVINOUT              PIC X(4).
+           05  FILLER                  PIC X(8).
+           05  LOCMARKSOLDMSGOUT        PIC X(40).
+
+       01  MARKSOLD-COMMAREA.
+           05  FILLER                  PIC X(2).
+           05  CA-LOCAL-BUILD          PIC X.
+           05  FILLER                  PIC X(540).
+           05  CA-VIN-SELECTED         PIC X(4) OCCURS 3 TIMES.
+           05  FILLER                  PIC X(921).
+
+       01  ROWS-UPDATED                PIC S9(9) USAGE COMP.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       COPY GAM0BCA.
+
+       PROCEDURE DIVISION.
+
+           INITIALIZE MARKSOLD-COMMAREA.
+           INITIALIZE MARKSOLDO.
+           INITIALIZE LOCMARKSOLDO.
+           MOVE LOW-VALUE TO MARKSOLDO.
+           MOVE LOW-VALUE TO LOCMARKSOLDO.
+
+           IF EIBCALEN = LENGTH OF DFHCOMMAREA
+               MOVE DFHCOMMAREA TO MARKSOLD-COMMAREA
+           ELSE
+               EXEC CICS RETURN
+                   END-EXEC
+           END-IF.
+
+           IF CA-LOCAL-BUILD = "Y"
+               EXEC SQL CONNECT TO SAMPLE END-EXEC
+               PERFORM 3000-PROCESS-MARK-SOLD
+           ELSE
+               PERFORM 0000-PROCESS-MARK-SOLD
+           END-IF.
+
+           GOBACK.
+
+       0000-PROCESS-MARK-SOLD.
+
+           EVALUATE TRUE
+
+           WHEN EIBAID = DFHPF5
+               PERFORM 1000-MARK-SOLD
+               PERFORM 1050-SEND-MAP
+
+           WHEN EIBAID = DFHENTER
+               PERFORM 1050-SEND-MAP
+
+           WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+             CONTINUE
+
+           WHEN EIBAID = DFHPF3 OR DFHPF12
+             EXEC CICS
+               SYNCPOINT
+               END-EXEC
+             EXEC CICS SEND
+               CONTROL
+               ERASE
+               FREEKB
+               END-EXEC
+             EXEC CICS RETURN
+               END-EXEC
+
+           WHEN OTHER
+             MOVE "INVALID KEY PRESSED" TO MARKSOLDMSGOUT
+             PERFORM 1050-SEND-MAP
+
+           END-EVALUATE.
+
+       1000-MARK-SOLD.
+           MOVE SPACES TO MARKSOLDMSGOUT.
+           MOVE CA-VIN-SELECTED(1) TO MSVINOUT.
+           MOVE 0 TO ROWS-UPDATED.
+
+           EXEC SQL
+               UPDATE EASTINVNTRY
+                  SET SOLDFLAG = 'Y',
+                      SOLDDATE = CURRENT DATE
+                WHERE VIN = :CA-VIN-SELECTED(1)
+                  AND SOLDFLAG NOT = 'Y'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE SQLERRD(3) TO ROWS-UPDATED
+           END-IF.
+
+           IF ROWS-UPDATED = 0
+               EXEC SQL
+                   UPDATE CENTINVNTRY
+                      SET SOLDFLAG = 'Y',
+                          SOLDDATE = CURRENT DATE
+                    WHERE VIN = :CA-VIN-SELECTED(1)
+                      AND SOLDFLAG NOT = 'Y'
+               END-EXEC
+               IF SQLCODE = 0
+                   MOVE SQLERRD(3) TO ROWS-UPDATED
+               END-IF
+           END-IF.
+
+           IF ROWS-UPDATED = 0
+               EXEC SQL
+                   UPDATE PACINVNTRY
+                      SET SOLDFLAG = 'Y',
+                          SOLDDATE = CURRENT DATE
+                    WHERE VIN = :CA-VIN-SELECTED(1)
+                      AND SOLDFLAG NOT = 'Y'
+               END-EXEC
+               IF SQLCODE = 0
+                   MOVE SQLERRD(3) TO ROWS-UPDATED
+               END-IF
+           END-IF.
+
+           IF ROWS-UPDATED > 0
+               EXEC SQL COMMIT END-EXEC
+               MOVE "VEHICLE MARKED SOLD" TO MARKSOLDMSGOUT
+           ELSE
+               MOVE "VEHICLE NOT FOUND OR ALREADY SOLD" TO MARKSOLDMSGOUT
+           END-IF.
+
+       1050-SEND-MAP.
+           EXEC CICS
+               SEND MAP('GAMVMS1')
+               MAPSET('GAM0MC5')
+               FROM(MARKSOLDO)
+               ERASE
+           END-EXEC.
+
+      *--------------------------------------------------------------
+      *    LOCAL BUILD PARAGRAPHS
+      *--------------------------------------------------------------
+
+       3000-PROCESS-MARK-SOLD.
+
+           EVALUATE TRUE
+
+           WHEN EIBAID = DFHPF5
+               PERFORM 4000-MARK-SOLD
+               PERFORM 4050-SEND-MAP
+
+           WHEN EIBAID = DFHENTER
+               PERFORM 4050-SEND-MAP
+
+           WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+             CONTINUE
+
+           WHEN EIBAID = DFHPF3 OR DFHPF12
+             EXEC CICS
+               SYNCPOINT
+               END-EXEC
+             EXEC CICS SEND
+               CONTROL
+               ERASE
+               FREEKB
+               END-EXEC
+             EXEC CICS RETURN
+               END-EXEC
+
+           WHEN OTHER
+             MOVE "INVALID KEY PRESSED" TO LOCMARKSOLDMSGOUT
+             PERFORM 4050-SEND-MAP
+
+           END-EVALUATE.
+
+       4000-MARK-SOLD.
+           MOVE SPACES TO LOCMARKSOLDMSGOUT.
+           MOVE CA-VIN-SELECTED(1) TO LOCMSVINOUT.
+           MOVE 0 TO ROWS-UPDATED.
+
+           EXEC SQL
+               UPDATE EASTINVNTRY
+                  SET SOLDFLAG = 'Y',
+                      SOLDDATE = CURRENT DATE
+                WHERE VIN = :CA-VIN-SELECTED(1)
+                  AND SOLDFLAG NOT = 'Y'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE SQLERRD(3) TO ROWS-UPDATED
+           END-IF.
+
+           IF ROWS-UPDATED = 0
+               EXEC SQL
+                   UPDATE CENTINVNTRY
+                      SET SOLDFLAG = 'Y',
+                          SOLDDATE = CURRENT DATE
+                    WHERE VIN = :CA-VIN-SELECTED(1)
+                      AND SOLDFLAG NOT = 'Y'
+               END-EXEC
+               IF SQLCODE = 0
+                   MOVE SQLERRD(3) TO ROWS-UPDATED
+               END-IF
+           END-IF.
+
+           IF ROWS-UPDATED = 0
+               EXEC SQL
+                   UPDATE PACINVNTRY
+                      SET SOLDFLAG = 'Y',
+                          SOLDDATE = CURRENT DATE
+                    WHERE VIN = :CA-VIN-SELECTED(1)
+                      AND SOLDFLAG NOT = 'Y'
+               END-EXEC
+               IF SQLCODE = 0
+                   MOVE SQLERRD(3) TO ROWS-UPDATED
+               END-IF
+           END-IF.
+
+           IF ROWS-UPDATED > 0
+               EXEC SQL COMMIT END-EXEC
+               MOVE "VEHICLE MARKED SOLD" TO LOCMARKSOLDMSGOUT
+           ELSE
+               MOVE "VEHICLE NOT FOUND OR ALREADY SOLD" TO LOCMARKSOLDMSGOUT
+           END-IF.
+
+       4050-SEND-MAP.
+           EXEC CICS
+               SEND MAP('GAMVMS1')
+               MAPSET('GAM0MC5')
+               FROM(LOCMARKSOLDO)
+               ERASE
+           END-EXEC.
