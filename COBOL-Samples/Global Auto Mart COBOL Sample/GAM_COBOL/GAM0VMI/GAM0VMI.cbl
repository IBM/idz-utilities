@@ -51,6 +51,8 @@
                10  FILLER              PIC X(9).                                
                10  VALIDMAKE           PIC X(20).                               
            05  FILLER                  PIC X(9).                                
+           05  REGIONFILTERI           PIC X(7).
+           05  FILLER                  PIC X(9).
            05  OUTPUTMESSAGE           PIC X(60).                               
                                                                                 
                                                                                 
@@ -65,6 +67,8 @@
                10  FILLER              PIC X(8).                                
                10  LOCVALIDMAKE        PIC X(20).                               
            05  FILLER                  PIC X(8).                                
+           05  LOCREGIONFILTERI        PIC X(7).
+           05  FILLER                  PIC X(8).
            05  LOCOUTPUTMESSAGE        PIC X(60).                               
                                                                                 
                                                                                 
@@ -79,10 +83,11 @@
            05  MAP2-SELECT-LIST        OCCURS 12.                               
                10  FILLER              PIC X(9).                                
                10  NUMMODEL            PIC X(3).                                
-           05  MAP2-MODEL-LIST         OCCURS 12.                               
-               10  FILLER              PIC X(9).                                
-               10  VALIDMODEL          PIC X(20).                               
-           05  FILLER                  PIC X(9).                                
+           05  MAP2-MODEL-LIST         OCCURS 12.
+               10  FILLER              PIC X(9).
+               10  VALIDMODEL          PIC X(20).
+               10  AVAILCOUNT          PIC X(3).
+           05  FILLER                  PIC X(9).
            05  OUTPUTMESSAGE2          PIC X(73).                               
                                                                                 
        01  LOCMAP2MOD REDEFINES GAMMKMDO.                                       
@@ -92,13 +97,22 @@
            05  LOCMAP2-SELECT-LIST     OCCURS 12.                               
                10  FILLER              PIC X(8).                                
                10  LOCNUMMODEL         PIC X(3).                                
-           05  LOCMAP2-MODEL-LIST      OCCURS 12.                               
-               10  FILLER              PIC X(8).                                
-               10  LOCVALIDMODEL       PIC X(20).                               
+           05  LOCMAP2-MODEL-LIST      OCCURS 12.
+               10  FILLER              PIC X(8).
+               10  LOCVALIDMODEL       PIC X(20).
+               10  LOCAVAILCOUNT       PIC X(3).
            05  FILLER                  PIC X(8).                                
-           05  LOCOUTPUTMESSAGE2       PIC X(73).                               
-                                                                                
-       01  COMMAREA.                                                            
+           05  LOCOUTPUTMESSAGE2       PIC X(73).
+
+      *---------------------------------------
+      * HAND-MIRRORED COPY OF GAM0BCA'S DFHCOMMAREA, FIELD BY FIELD,
+      * UNDER THIS PROGRAM'S OWN NAMES. MUST STAY EXACTLY LENGTH OF
+      * DFHCOMMAREA BYTES (SEE GAM0BCA.cpy) SO THE EIBCALEN CHECK
+      * BELOW STAYS VALID - WHEN A FIELD IS ADDED TO GAM0BCA, ADD THE
+      * SAME FIELD HERE AND SHRINK THE TRAILING FILLER BY THE SAME
+      * NUMBER OF BYTES, DO NOT JUST APPEND.
+      *---------------------------------------
+       01  COMMAREA.
            05  CA-MAKE-SELECTED    PIC X.                                       
            05  CA-MODEL-SELECTED   PIC X.                                       
            05  CA-LOCAL-BUILD      PIC X.                                       
@@ -108,20 +122,35 @@
            05  CA-MODEL-LIST       OCCURS 12.                                   
                10  CA-MODEL        PIC X(20).                                   
            05  CA-MODEL-OUTPUT     PIC X(73).                                   
-           05  CA-VIN-SELECTED     PIC X(4).                                    
-           05  CA-GAMMAKE          PIC X(20).                                   
-           05  CA-GAMMODEL         PIC X(20).                                   
-           05  CA-GAMNEXT          PIC X.                                       
-           05  CA-GAMPREV          PIC X.                                       
-           05  CA-GAMSTART         PIC X.                                       
-           05  CA-GAMCP            PIC 9(4).                                    
-           05  FILLER              PIC X(410).                                  
+           05  CA-VIN-SELECTED     PIC X(4) OCCURS 3 TIMES.
+           05  CA-GAMMAKE          PIC X(20).
+           05  CA-GAMMODEL         PIC X(20).
+           05  CA-GAMNEXT          PIC X.
+           05  CA-GAMPREV          PIC X.
+           05  CA-GAMSTART         PIC X.
+           05  CA-GAMCP            PIC 9(4).
+           05  FILLER              PIC X(403).
+           05  CA-REGION-FILTER    PIC X(7).
+           05  CA-MODEL-CP         PIC 9(4).
+           05  CA-MODEL-NEXT       PIC X.
+           05  CA-MODEL-PREV       PIC X.
+           05  FILLER              PIC X(389).
+           05  CA-MODEL-AVAIL-COUNT OCCURS 12.
+               10  CA-MODEL-AVAIL      PIC 9(3).
                                                                                 
                                                                                 
        01  TEMP-INDEX              PIC S9(2) COMP.                              
        01  SELECTIONNUMBER         PIC S9(2) COMP.                              
        01  TEMP-MAKE               PIC X(20).                                   
-       01  TEMP-MODEL              PIC X(20).                                   
+       01  TEMP-MODEL              PIC X(20).
+
+       01  HELP-PANEL.
+           05  HELP-LINE-1   PIC X(79) VALUE
+               "GAM0VMI HELP - MAKE/MODEL SELECTION".
+           05  HELP-LINE-2   PIC X(79).
+           05  HELP-LINE-3   PIC X(79).
+           05  HELP-LINE-4   PIC X(79) VALUE
+               "PF1=HELP  PF3/PF12=EXIT  PRESS ANY OTHER KEY TO RETURN".
                                                                                 
        LINKAGE SECTION.                                                         
                                                                                 
@@ -210,23 +239,53 @@
              EXEC CICS RETURN                                                   
              END-EXEC                                                           
                                                                                 
-           WHEN EIBAID = DFHENTER                                               
-             IF CA-MAKE-SELECTED = "Y"                                          
-                PERFORM 2200-GET-MODEL-MAP                                      
-             ELSE                                                               
-                PERFORM 1200-GET-MAKE-MAP                                       
-             END-IF                                                             
-                                                                                
-           WHEN OTHER                                                           
-             IF CA-MAKE-SELECTED = "Y"                                          
-                MOVE "INVALID KEY PRESSED" TO CA-MODEL-OUTPUT                   
-                PERFORM 2100-SEND-MODEL-MAP                                     
-             ELSE                                                               
-                MOVE "INVALID KEY PRESSED" TO CA-MAKE-OUTPUT                    
-                PERFORM 1100-SEND-MAKE-MAP                                      
-             END-IF                                                             
-                                                                                
-           END-EVALUATE.                                                        
+           WHEN EIBAID = DFHENTER
+             IF CA-MAKE-SELECTED = "Y"
+                PERFORM 2200-GET-MODEL-MAP
+             ELSE
+                PERFORM 1200-GET-MAKE-MAP
+             END-IF
+
+           WHEN EIBAID = DFHPF1
+             PERFORM 1400-SEND-HELP-PANEL
+
+           WHEN EIBAID = DFHPF8
+             IF CA-MAKE-SELECTED = "Y"
+                MOVE 'Y' TO CA-MODEL-NEXT
+                PERFORM 2000-GET-LIST-OF-MODELS
+                MOVE SPACES TO CA-MODEL-NEXT
+             ELSE
+                MOVE "INVALID KEY PRESSED" TO CA-MAKE-OUTPUT
+                PERFORM 1100-SEND-MAKE-MAP
+             END-IF
+
+           WHEN EIBAID = DFHPF7
+             IF CA-MAKE-SELECTED = "Y"
+                MOVE 'Y' TO CA-MODEL-PREV
+                PERFORM 2000-GET-LIST-OF-MODELS
+                MOVE SPACES TO CA-MODEL-PREV
+             ELSE
+                MOVE "INVALID KEY PRESSED" TO CA-MAKE-OUTPUT
+                PERFORM 1100-SEND-MAKE-MAP
+             END-IF
+
+           WHEN EIBAID = DFHPF4
+             IF CA-MAKE-SELECTED = "Y"
+                PERFORM 2100-SEND-MODEL-MAP
+             ELSE
+                PERFORM 1100-SEND-MAKE-MAP
+             END-IF
+
+           WHEN OTHER
+             IF CA-MAKE-SELECTED = "Y"
+                MOVE "INVALID KEY PRESSED" TO CA-MODEL-OUTPUT
+                PERFORM 2100-SEND-MODEL-MAP
+             ELSE
+                MOVE "INVALID KEY PRESSED" TO CA-MAKE-OUTPUT
+                PERFORM 1100-SEND-MAKE-MAP
+             END-IF
+
+           END-EVALUATE.
                                                                                 
         1000-GET-LIST-OF-MAKES.                                                 
            EXEC CICS LINK PROGRAM('GAM0VMM')                                    
@@ -264,28 +323,51 @@
            END-EXEC.                                                            
            PERFORM 1300-PROCESS-MAKE-MAP.                                       
                                                                                 
-        1300-PROCESS-MAKE-MAP.                                                  
-           IF SELECTMAKEFIELD(1:1) = "_"                                        
-              MOVE " " TO SELECTMAKEFIELD(1:1)                                  
-           END-IF.                                                              
-           IF SELECTMAKEFIELD(2:1) = "_"                                        
-              MOVE " " TO SELECTMAKEFIELD(2:1)                                  
-           END-IF.                                                              
-           IF SELECTMAKEFIELD(3:1) = "_"                                        
-              MOVE " " TO SELECTMAKEFIELD(3:1)                                  
-           END-IF.                                                              
-                                                                                
-           COMPUTE SELECTIONNUMBER = FUNCTION NUMVAL(SELECTMAKEFIELD).          
-           IF SELECTIONNUMBER > 0 AND SELECTIONNUMBER < 11                      
-              MOVE CA-MAKE (SELECTIONNUMBER) TO CA-GAMMAKE                      
-              MOVE "Y" TO CA-MAKE-SELECTED                                      
-              PERFORM 2000-GET-LIST-OF-MODELS                                   
-           ELSE                                                                 
-              MOVE "PLEASE MAKE A VALID SELECTION" TO OUTPUTMESSAGE             
-              PERFORM 1100-SEND-MAKE-MAP                                        
-           END-IF.                                                              
-                                                                                
-                                                                                
+        1300-PROCESS-MAKE-MAP.
+           IF SELECTMAKEFIELD(1:1) = "_"
+              MOVE " " TO SELECTMAKEFIELD(1:1)
+           END-IF.
+           IF SELECTMAKEFIELD(2:1) = "_"
+              MOVE " " TO SELECTMAKEFIELD(2:1)
+           END-IF.
+           IF SELECTMAKEFIELD(3:1) = "_"
+              MOVE " " TO SELECTMAKEFIELD(3:1)
+           END-IF.
+
+           IF REGIONFILTERI NOT = SPACES AND REGIONFILTERI NOT = LOW-VALUE
+              MOVE REGIONFILTERI TO CA-REGION-FILTER
+              PERFORM 1000-GET-LIST-OF-MAKES
+           ELSE
+              COMPUTE SELECTIONNUMBER = FUNCTION NUMVAL(SELECTMAKEFIELD).
+              IF SELECTIONNUMBER > 0 AND SELECTIONNUMBER < 11
+                 MOVE CA-MAKE (SELECTIONNUMBER) TO CA-GAMMAKE
+                 MOVE "Y" TO CA-MAKE-SELECTED
+                 MOVE 0 TO CA-MODEL-CP
+                 PERFORM 2000-GET-LIST-OF-MODELS
+              ELSE
+                 MOVE "PLEASE MAKE A VALID SELECTION" TO OUTPUTMESSAGE
+                 PERFORM 1100-SEND-MAKE-MAP
+              END-IF
+           END-IF.
+
+        1400-SEND-HELP-PANEL.
+           IF CA-MAKE-SELECTED = "Y"
+              MOVE "ENTER - CONFIRM THE MODEL SELECTED AND CONTINUE"
+                 TO HELP-LINE-2
+              MOVE "PF7/PF8 - SCROLL TO THE PREVIOUS/NEXT MODEL PAGE"
+                 TO HELP-LINE-3
+           ELSE
+              MOVE "ENTER - CONFIRM THE MAKE SELECTED, LIST ITS MODELS"
+                 TO HELP-LINE-2
+              MOVE "CLEAR - START THE MAKE SELECTION OVER"
+                 TO HELP-LINE-3
+           END-IF.
+           EXEC CICS
+               SEND TEXT FROM(HELP-PANEL)
+               ERASE
+               FREEKB
+           END-EXEC.
+
         2000-GET-LIST-OF-MODELS.                                                
            EXEC CICS LINK PROGRAM('GAM0VMM')                                    
                      COMMAREA( COMMAREA )                                       
@@ -297,12 +379,14 @@
            MOVE '1' TO TEMP-INDEX.                                              
            PERFORM UNTIL TEMP-INDEX > 12                                        
               IF CA-MODEL(TEMP-INDEX) NOT = " "                                 
-                 MOVE TEMP-INDEX TO NUMMODEL (TEMP-INDEX)                       
-                 MOVE CA-MODEL (TEMP-INDEX) TO VALIDMODEL (TEMP-INDEX)          
-              END-IF                                                            
-              COMPUTE TEMP-INDEX = TEMP-INDEX + 1                               
-           END-PERFORM.                                                         
-           IF CA-MODEL-OUTPUT NOT = " "                                         
+                 MOVE TEMP-INDEX TO NUMMODEL (TEMP-INDEX)
+                 MOVE CA-MODEL (TEMP-INDEX) TO VALIDMODEL (TEMP-INDEX)
+                 MOVE CA-MODEL-AVAIL (TEMP-INDEX) TO
+                                             AVAILCOUNT (TEMP-INDEX)
+              END-IF
+              COMPUTE TEMP-INDEX = TEMP-INDEX + 1
+           END-PERFORM.
+           IF CA-MODEL-OUTPUT NOT = " "
               MOVE CA-MODEL-OUTPUT TO OUTPUTMESSAGE2                            
            END-IF.                                                              
            EXEC CICS                                                            
@@ -382,23 +466,53 @@
              EXEC CICS RETURN                                                   
              END-EXEC                                                           
                                                                                 
-           WHEN EIBAID = DFHENTER                                               
-             IF CA-MAKE-SELECTED = "Y"                                          
-                PERFORM 5200-GET-MODEL-MAP                                      
-             ELSE                                                               
-                PERFORM 4200-GET-MAKE-MAP                                       
-             END-IF                                                             
-                                                                                
-           WHEN OTHER                                                           
-             IF CA-MAKE-SELECTED = "Y"                                          
-                MOVE "INVALID KEY PRESSED" TO CA-MODEL-OUTPUT                   
-                PERFORM 5100-SEND-MODEL-MAP                                     
-             ELSE                                                               
-                MOVE "INVALID KEY PRESSED" TO CA-MAKE-OUTPUT                    
-                PERFORM 4100-SEND-MAKE-MAP                                      
-             END-IF                                                             
-                                                                                
-           END-EVALUATE.                                                        
+           WHEN EIBAID = DFHENTER
+             IF CA-MAKE-SELECTED = "Y"
+                PERFORM 5200-GET-MODEL-MAP
+             ELSE
+                PERFORM 4200-GET-MAKE-MAP
+             END-IF
+
+           WHEN EIBAID = DFHPF1
+             PERFORM 4400-SEND-HELP-PANEL
+
+           WHEN EIBAID = DFHPF8
+             IF CA-MAKE-SELECTED = "Y"
+                MOVE 'Y' TO CA-MODEL-NEXT
+                PERFORM 5000-GET-LIST-OF-MODELS
+                MOVE SPACES TO CA-MODEL-NEXT
+             ELSE
+                MOVE "INVALID KEY PRESSED" TO CA-MAKE-OUTPUT
+                PERFORM 4100-SEND-MAKE-MAP
+             END-IF
+
+           WHEN EIBAID = DFHPF7
+             IF CA-MAKE-SELECTED = "Y"
+                MOVE 'Y' TO CA-MODEL-PREV
+                PERFORM 5000-GET-LIST-OF-MODELS
+                MOVE SPACES TO CA-MODEL-PREV
+             ELSE
+                MOVE "INVALID KEY PRESSED" TO CA-MAKE-OUTPUT
+                PERFORM 4100-SEND-MAKE-MAP
+             END-IF
+
+           WHEN EIBAID = DFHPF4
+             IF CA-MAKE-SELECTED = "Y"
+                PERFORM 5100-SEND-MODEL-MAP
+             ELSE
+                PERFORM 4100-SEND-MAKE-MAP
+             END-IF
+
+           WHEN OTHER
+             IF CA-MAKE-SELECTED = "Y"
+                MOVE "INVALID KEY PRESSED" TO CA-MODEL-OUTPUT
+                PERFORM 5100-SEND-MODEL-MAP
+             ELSE
+                MOVE "INVALID KEY PRESSED" TO CA-MAKE-OUTPUT
+                PERFORM 4100-SEND-MAKE-MAP
+             END-IF
+
+           END-EVALUATE.
                                                                                 
         4000-GET-LIST-OF-MAKES.                                                 
            EXEC CICS LINK PROGRAM('GAM0VMM')                                    
@@ -445,21 +559,45 @@
            IF LOCSELECTMAKEFIELD(2:1) = "_"                                     
               MOVE " " TO LOCSELECTMAKEFIELD(2:1)                               
            END-IF.                                                              
-           IF LOCSELECTMAKEFIELD(3:1) = "_"                                     
-              MOVE " " TO LOCSELECTMAKEFIELD(3:1)                               
-           END-IF.                                                              
-                                                                                
-           COMPUTE SELECTIONNUMBER = FUNCTION                                   
-                                     NUMVAL(LOCSELECTMAKEFIELD).                
-           IF SELECTIONNUMBER > 0 AND SELECTIONNUMBER < 11                      
-              MOVE CA-MAKE (SELECTIONNUMBER) TO CA-GAMMAKE                      
-              MOVE "Y" TO CA-MAKE-SELECTED                                      
-              PERFORM 5000-GET-LIST-OF-MODELS                                   
-           ELSE                                                                 
-              MOVE "PLEASE MAKE A VALID SELECTION" TO LOCOUTPUTMESSAGE          
-              PERFORM 4100-SEND-MAKE-MAP                                        
-           END-IF.                                                              
-                                                                                
+           IF LOCSELECTMAKEFIELD(3:1) = "_"
+              MOVE " " TO LOCSELECTMAKEFIELD(3:1)
+           END-IF.
+
+           IF LOCREGIONFILTERI NOT = SPACES AND LOCREGIONFILTERI NOT = LOW-VALUE
+              MOVE LOCREGIONFILTERI TO CA-REGION-FILTER
+              PERFORM 4000-GET-LIST-OF-MAKES
+           ELSE
+              COMPUTE SELECTIONNUMBER = FUNCTION
+                                        NUMVAL(LOCSELECTMAKEFIELD).
+              IF SELECTIONNUMBER > 0 AND SELECTIONNUMBER < 11
+                 MOVE CA-MAKE (SELECTIONNUMBER) TO CA-GAMMAKE
+                 MOVE "Y" TO CA-MAKE-SELECTED
+                 MOVE 0 TO CA-MODEL-CP
+                 PERFORM 5000-GET-LIST-OF-MODELS
+              ELSE
+                 MOVE "PLEASE MAKE A VALID SELECTION" TO LOCOUTPUTMESSAGE
+                 PERFORM 4100-SEND-MAKE-MAP
+              END-IF
+           END-IF.
+
+        4400-SEND-HELP-PANEL.
+           IF CA-MAKE-SELECTED = "Y"
+              MOVE "ENTER - CONFIRM THE MODEL SELECTED AND CONTINUE"
+                 TO HELP-LINE-2
+              MOVE "PF7/PF8 - SCROLL TO THE PREVIOUS/NEXT MODEL PAGE"
+                 TO HELP-LINE-3
+           ELSE
+              MOVE "ENTER - CONFIRM THE MAKE SELECTED, LIST ITS MODELS"
+                 TO HELP-LINE-2
+              MOVE "CLEAR - START THE MAKE SELECTION OVER"
+                 TO HELP-LINE-3
+           END-IF.
+           EXEC CICS
+               SEND TEXT FROM(HELP-PANEL)
+               ERASE
+               FREEKB
+           END-EXEC.
+
         5000-GET-LIST-OF-MODELS.                                                
            EXEC CICS LINK PROGRAM('GAM0VMM')                                    
                      COMMAREA( COMMAREA )                                       
@@ -471,10 +609,12 @@
            MOVE '1' TO TEMP-INDEX.                                              
            PERFORM UNTIL TEMP-INDEX > 12                                        
               IF CA-MODEL(TEMP-INDEX) NOT = " "                                 
-                 MOVE TEMP-INDEX TO LOCNUMMODEL (TEMP-INDEX)                    
-                 MOVE CA-MODEL (TEMP-INDEX) TO                                  
-                                             LOCVALIDMODEL (TEMP-INDEX)         
-              END-IF                                                            
+                 MOVE TEMP-INDEX TO LOCNUMMODEL (TEMP-INDEX)
+                 MOVE CA-MODEL (TEMP-INDEX) TO
+                                             LOCVALIDMODEL (TEMP-INDEX)
+                 MOVE CA-MODEL-AVAIL (TEMP-INDEX) TO
+                                             LOCAVAILCOUNT (TEMP-INDEX)
+              END-IF
               COMPUTE TEMP-INDEX = TEMP-INDEX + 1                               
            END-PERFORM.                                                         
            IF CA-MODEL-OUTPUT NOT = " "                                         
