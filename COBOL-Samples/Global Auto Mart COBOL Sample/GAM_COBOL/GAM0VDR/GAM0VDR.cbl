@@ -0,0 +1,197 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VDR.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+      *---------------------------------------
+      * NIGHTLY VIN RECONCILIATION REPORT. BATCH PROGRAM (NO COMMAREA,
+      * LINKED WITH A SCHEMA PARM THE SAME WAY GAM0VDB/GAM0VIV/GAM0VIE
+      * ARE) THAT CHECKS EASTINVNTRY/CENTINVNTRY/PACINVNTRY FOR VINS
+      * THAT WERE LOADED INTO MORE THAN ONE REGIONAL TABLE AND WRITES
+      * ONE RECORD PER DUPLICATE VIN TO A SEQUENTIAL EXCEPTION FILE.
+      * GAM0VDB/GAM0VRV ALREADY REJECT A VIN AT LOAD TIME IF IT IS
+      * ALREADY ON FILE IN THE SAME REGION - THIS JOB CATCHES THE CASE
+      * THOSE PROGRAMS CANNOT SEE, WHERE THE SAME VIN WAS LOADED INTO
+      * TWO DIFFERENT REGIONS.
+      *---------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAM0VDR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUPLICATE-VIN-FILE ASSIGN TO DUPEVIN
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  DUPLICATE-VIN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  DUPLICATE-VIN-RECORD.
+           05 DVR-VIN               PIC X(4).
+           05 DVR-IN-EASTERN        PIC X(1).
+           05 DVR-IN-CENTRAL        PIC X(1).
+           05 DVR-IN-PACIFIC        PIC X(1).
+
+       WORKING-STORAGE SECTION.
+
+       COPY GAM0BET.
+
+       01 SCHEMA-CONNECT         PIC X(8).
+
+       01 EAST-VIN-COUNT         PIC S9(9) USAGE COMP.
+       01 CENT-VIN-COUNT         PIC S9(9) USAGE COMP.
+       01 PAC-VIN-COUNT          PIC S9(9) USAGE COMP.
+
+       01 DISPLAYSQLCODE         PIC 9(9).
+       01 DUPLICATE-VIN-COUNT    PIC 9(7) VALUE 0.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+           DECLARE DUPECURSOR CURSOR FOR
+               SELECT VIN FROM (
+                   SELECT VIN FROM EASTINVNTRY
+                   UNION ALL
+                   SELECT VIN FROM CENTINVNTRY
+                   UNION ALL
+                   SELECT VIN FROM PACINVNTRY
+               ) AS ALLVINS
+               GROUP BY VIN
+               HAVING COUNT(*) > 1
+               ORDER BY VIN
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       01 LINKSCHEMA.
+          05 LINKSCHEMA-LENGTH     PIC S9(4) COMP.
+          05 LINKSCHEMA-TXT        PIC X(8).
+
+       PROCEDURE DIVISION USING LINKSCHEMA.
+
+           MOVE SPACES TO SCHEMA-CONNECT.
+           MOVE LINKSCHEMA-TXT TO SCHEMA-CONNECT.
+
+           IF SCHEMA-CONNECT NOT = SPACES
+              EXEC SQL CONNECT TO :SCHEMA-CONNECT END-EXEC
+           END-IF.
+
+           OPEN OUTPUT DUPLICATE-VIN-FILE.
+
+           DISPLAY "GLOBAL AUTO MART - NIGHTLY VIN RECONCILIATION".
+
+           PERFORM 1000-FIND-DUPLICATE-VINS.
+
+           CLOSE DUPLICATE-VIN-FILE.
+
+           DISPLAY "DUPLICATE VINS FOUND: " DUPLICATE-VIN-COUNT.
+           DISPLAY "VIN RECONCILIATION COMPLETE".
+
+           GOBACK.
+
+       1000-FIND-DUPLICATE-VINS.
+
+           EXEC SQL OPEN DUPECURSOR END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO DISPLAYSQLCODE
+              DISPLAY "ERROR OPENING DUPECURSOR, SQLCODE "
+                 DISPLAYSQLCODE
+              GOBACK
+           END-IF.
+
+           PERFORM UNTIL SQLCODE = 100
+              EXEC SQL
+                  FETCH DUPECURSOR
+                      INTO :VIN-TEXT
+              END-EXEC
+
+              IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                 MOVE SQLCODE TO DISPLAYSQLCODE
+                 DISPLAY "ERROR FETCHING DUPECURSOR, SQLCODE "
+                    DISPLAYSQLCODE
+                 GOBACK
+              END-IF
+
+              IF SQLCODE = 0
+                 PERFORM 2000-WRITE-DUPLICATE-RECORD
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE DUPECURSOR END-EXEC.
+
+       2000-WRITE-DUPLICATE-RECORD.
+
+           MOVE 0 TO EAST-VIN-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :EAST-VIN-COUNT
+                   FROM EASTINVNTRY
+                   WHERE VIN = :VIN-TEXT
+           END-EXEC.
+
+           MOVE 0 TO CENT-VIN-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :CENT-VIN-COUNT
+                   FROM CENTINVNTRY
+                   WHERE VIN = :VIN-TEXT
+           END-EXEC.
+
+           MOVE 0 TO PAC-VIN-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :PAC-VIN-COUNT
+                   FROM PACINVNTRY
+                   WHERE VIN = :VIN-TEXT
+           END-EXEC.
+
+           MOVE VIN-TEXT TO DVR-VIN.
+
+           IF EAST-VIN-COUNT > 0
+              MOVE "Y" TO DVR-IN-EASTERN
+           ELSE
+              MOVE "N" TO DVR-IN-EASTERN
+           END-IF
+
+           IF CENT-VIN-COUNT > 0
+              MOVE "Y" TO DVR-IN-CENTRAL
+           ELSE
+              MOVE "N" TO DVR-IN-CENTRAL
+           END-IF
+
+           IF PAC-VIN-COUNT > 0
+              MOVE "Y" TO DVR-IN-PACIFIC
+           ELSE
+              MOVE "N" TO DVR-IN-PACIFIC
+           END-IF
+
+           WRITE DUPLICATE-VIN-RECORD.
+
+           DISPLAY "DUPLICATE VIN " DVR-VIN " EASTERN " DVR-IN-EASTERN
+              " CENTRAL " DVR-IN-CENTRAL " PACIFIC " DVR-IN-PACIFIC.
+
+           ADD 1 TO DUPLICATE-VIN-COUNT.
