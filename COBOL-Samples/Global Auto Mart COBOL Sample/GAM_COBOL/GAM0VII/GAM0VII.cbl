@@ -39,9 +39,23 @@
            05  FILLER PIC X(12).                                                
            05  FILLER PIC X(9).                                                 
            05  SELECTFIELD PIC X(3).                                            
-           05  MAP1-DISPLAY-SELECT     OCCURS 10 TIMES.                         
-               10  FILLER      PIC X(9).                                        
-               10  NUMOUT      PIC X(3).                                        
+           05  FILLER PIC X(9).
+           05  PRICELOI    PIC X(6).
+           05  FILLER PIC X(9).
+           05  PRICEHII    PIC X(6).
+           05  FILLER PIC X(9).
+           05  YEARLOI     PIC X(4).
+           05  FILLER PIC X(9).
+           05  YEARHII     PIC X(4).
+           05  FILLER PIC X(9).
+           05  VINLOOKUPI  PIC X(4).
+           05  FILLER PIC X(9).
+           05  NEWUSEDI    PIC X(1).
+           05  FILLER PIC X(9).
+           05  CUSTOMERIDI PIC X(10).
+           05  MAP1-DISPLAY-SELECT     OCCURS 10 TIMES.
+               10  FILLER      PIC X(9).
+               10  NUMOUT      PIC X(3).
            05  MAP1-DISPLAY-VIN        OCCURS 10 TIMES.                         
                10  FILLER      PIC X(9).                                        
                10  VINOUT      PIC X(4).                                        
@@ -55,17 +69,34 @@
            05  MAP1-DISPLAY-PRICE      OCCURS 10 TIMES.                         
                10  FILLER      PIC X(9).                                        
                10  PRICEOUT    PIC X(10).                                       
-           05  MAP1-DISPLAY-NEW        OCCURS 10 TIMES.                         
-               10  FILLER      PIC X(9).                                        
-               10  NEWOUT      PIC X.                                           
-           05  FILLER      PIC X(9).                                            
-           05  MESSAGEOUT  PIC X(26).                                           
+           05  MAP1-DISPLAY-NEW        OCCURS 10 TIMES.
+               10  FILLER      PIC X(9).
+               10  NEWOUT      PIC X.
+           05  MAP1-DISPLAY-REGION     OCCURS 10 TIMES.
+               10  FILLER      PIC X(9).
+               10  REGIONOUT   PIC X(7).
+           05  FILLER      PIC X(9).
+           05  MESSAGEOUT  PIC X(26).
                                                                                 
        01  LOCINVO REDEFINES GAMQRY1O.                                          
            05  FILLER PIC X(12).                                                
            05  FILLER PIC X(8).                                                 
            05  LOCSELECTFIELD PIC X(3).                                         
-           05  LOCMAP1-DISPLAY-SELECT     OCCURS 10 TIMES.                      
+           05  FILLER PIC X(8).
+           05  LOCPRICELOI    PIC X(6).
+           05  FILLER PIC X(8).
+           05  LOCPRICEHII    PIC X(6).
+           05  FILLER PIC X(8).
+           05  LOCYEARLOI     PIC X(4).
+           05  FILLER PIC X(8).
+           05  LOCYEARHII     PIC X(4).
+           05  FILLER PIC X(8).
+           05  LOCVINLOOKUPI  PIC X(4).
+           05  FILLER PIC X(8).
+           05  LOCNEWUSEDI    PIC X(1).
+           05  FILLER PIC X(8).
+           05  LOCCUSTOMERIDI PIC X(10).
+           05  LOCMAP1-DISPLAY-SELECT     OCCURS 10 TIMES.
                10  FILLER      PIC X(8).                                        
                10  LOCNUMOUT   PIC X(3).                                        
            05  LOCMAP1-DISPLAY-VIN        OCCURS 10 TIMES.                      
@@ -81,35 +112,119 @@
            05  LOCMAP1-DISPLAY-PRICE      OCCURS 10 TIMES.                      
                10  FILLER      PIC X(8).                                        
                10  LOCPRICEOUT    PIC X(10).                                    
-           05  LOCMAP1-DISPLAY-NEW        OCCURS 10 TIMES.                      
-               10  FILLER      PIC X(8).                                        
-               10  LOCNEWOUT      PIC X.                                        
-           05  FILLER      PIC X(8).                                            
-           05  LOCMESSAGEOUT  PIC X(26).                                        
-                                                                                
-       01 ARRAY-INDEX          PIC S9(2) COMP.                                  
-                                                                                
-       01 INPUTS-OUTPUTS.                                                       
-           02  FILLER      PIC X(2).                                            
-           02  CA-LOCAL-BUILD      PIC X.                                       
-           02 FILLER       PIC X(573).                                          
-           02 CA-VIN-SELECTED PIC X(4).                                         
-           02 INPUTS.                                                           
-               05 SHOWMAKE     PIC X(20).                                       
-               05 SHOWMODEL    PIC X(20).                                       
-               05 SHOWNEXTS    PIC X.                                           
-               05 SHOWPREVS    PIC X.                                           
-               05 SHOWSTARTO   PIC X.                                           
-               05 SHOWCP       PIC 9(4).                                        
-           02 OUTPUS OCCURS 10 TIMES.                                           
-               05 SHOWVINO     PIC X(4).                                        
-               05 SHOWYEARO    PIC X(4).                                        
-               05 SHOWMODELO   PIC X(20).                                       
-               05 SHOWPRICEO   PIC X(10).                                       
-               05 SHOWNEWAUTOO PIC X.                                           
-           02 MESSAGE-OUT      PIC X(20).                                       
-                                                                                
-       LINKAGE SECTION.                                                         
+           05  LOCMAP1-DISPLAY-NEW        OCCURS 10 TIMES.
+               10  FILLER      PIC X(8).
+               10  LOCNEWOUT      PIC X.
+           05  LOCMAP1-DISPLAY-REGION     OCCURS 10 TIMES.
+               10  FILLER      PIC X(8).
+               10  LOCREGIONOUT   PIC X(7).
+           05  FILLER      PIC X(8).
+           05  LOCMESSAGEOUT  PIC X(26).
+                                                                                
+       01 ARRAY-INDEX          PIC S9(2) COMP.
+       01 VIN-SELECT-INDEX     PIC S9(2) COMP.
+       01 TOTAL-PAGES          PIC 9(9).
+       01 PAGE-INDICATOR       PIC X(40).
+
+      *---------------------------------------
+      * PRIVATE COMMAREA THIS PROGRAM PASSES TO GAM0VSI, GAM0VDI AND
+      * GAM0VMI (GAM0VSI'S INANDOUTS MIRRORS IT BYTE FOR BYTE - SEE
+      * ITS OWN COPY OF THIS BANNER). LIKE THE GAM0BCA-BASED COMMAREAS
+      * THIS PROGRAM ALSO RECEIVES ITSELF, IT MUST STAY EXACTLY
+      * LENGTH OF DFHCOMMAREA BYTES SO EVERY PROGRAM IN THE CHAIN CAN
+      * KEEP USING THE SAME EIBCALEN = LENGTH OF DFHCOMMAREA GATE
+      * REGARDLESS OF WHICH PRIVATE LAYOUT IT IS ACTUALLY CARRYING -
+      * GROW A FIELD HERE, SHRINK THE TRAILING FILLER BY THE SAME
+      * AMOUNT, AND MAKE THE SAME CHANGE IN GAM0VSI'S INANDOUTS.
+      *---------------------------------------
+       01 INPUTS-OUTPUTS.
+           02  FILLER      PIC X(2).
+           02  CA-LOCAL-BUILD      PIC X.
+           02 CA-LOCATE-VIN      PIC X(4).
+           02 FILLER       PIC X(536).
+           02 CA-VIN-SELECTED PIC X(4) OCCURS 3 TIMES.
+           02 INPUTS.
+               05 SHOWMAKE     PIC X(20).
+               05 SHOWMODEL    PIC X(20).
+               05 SHOWNEXTS    PIC X.
+               05 SHOWPREVS    PIC X.
+               05 SHOWSTARTO   PIC X.
+               05 SHOWCP       PIC 9(4).
+           02 RANGE-INPUTS.
+               05 SHOWPRICELO  PIC 9(6).
+               05 SHOWPRICEHI  PIC 9(6).
+               05 SHOWYEARLO   PIC 9(4).
+               05 SHOWYEARHI   PIC 9(4).
+               05 SHOWNEWUSED  PIC X.
+           02 OUTPUS OCCURS 10 TIMES.
+               05 SHOWVINO     PIC X(4).
+               05 SHOWYEARO    PIC X(4).
+               05 SHOWMODELO   PIC X(20).
+               05 SHOWPRICEO   PIC X(10).
+               05 SHOWNEWAUTOO PIC X.
+               05 SHOWREGIONO  PIC X(7).
+           02 MESSAGE-OUT      PIC X(60).
+           02 TOTAL-MATCHES    PIC 9(9).
+           02 COMPARE-OUTPUT OCCURS 3 TIMES.
+               05 COMPARE-VIN      PIC X(4).
+               05 COMPARE-MODEL    PIC X(20).
+               05 COMPARE-TRIM     PIC X(32).
+               05 COMPARE-COLOR    PIC X(32).
+               05 COMPARE-PRICE    PIC X(10).
+               05 COMPARE-MILES    PIC X(10).
+
+       01  HELP-PANEL.
+           05  HELP-LINE-1   PIC X(79) VALUE
+               "GAM0VII HELP - INVENTORY BROWSE".
+           05  HELP-LINE-2   PIC X(79) VALUE
+               "ENTER - SELECT 1 CAR FOR DETAIL, 2-3 TO COMPARE".
+           05  HELP-LINE-3   PIC X(79) VALUE
+               "PF7/PF8 - SCROLL PREVIOUS/NEXT PAGE OF INVENTORY".
+           05  HELP-LINE-4   PIC X(79) VALUE
+               "CLEAR - REDISPLAY CURRENT PAGE WITH FILTERS CLEARED".
+           05  HELP-LINE-5   PIC X(79) VALUE
+               "PF9=SAVE SELECTED TO WISHLIST  PF10=SHOW WISHLIST".
+           05  HELP-LINE-5B  PIC X(79) VALUE
+               "PF4=RETURN TO MAKE/MODEL SELECTION".
+           05  HELP-LINE-6   PIC X(79) VALUE
+               "PF1=HELP  PF3/PF12=EXIT  PRESS ANY OTHER KEY TO RETURN".
+
+       01  COMPARE-PANEL.
+           05  COMPARE-LINE-1   PIC X(79) VALUE
+               "GAM0VII VEHICLE COMPARISON".
+           05  COMPARE-LINE-2   PIC X(79).
+           05  COMPARE-LINE-3   PIC X(79).
+           05  COMPARE-LINE-4   PIC X(79).
+           05  COMPARE-LINE-5   PIC X(79) VALUE
+               "PRESS ANY KEY TO RETURN TO THE INVENTORY LIST".
+
+       01  WISHLIST-PANEL.
+           05  WISHLIST-LINE-1   PIC X(79) VALUE
+               "GAM0VII SAVED WISHLIST".
+           05  WISHLIST-LINE-2   PIC X(79).
+           05  WISHLIST-LINE-3   PIC X(79).
+           05  WISHLIST-LINE-4   PIC X(79).
+           05  WISHLIST-LINE-5   PIC X(79).
+           05  WISHLIST-LINE-6   PIC X(79).
+           05  WISHLIST-LINE-7   PIC X(79) VALUE
+               "PRESS ANY KEY TO RETURN TO THE INVENTORY LIST".
+
+       01  WISH-EXISTS-COUNT     PIC S9(9) USAGE COMP.
+       01  WISH-VIN-COUNT        PIC S9(2) COMP.
+       01  WISH-LINE-COUNT       PIC S9(2) COMP.
+
+       COPY GAM0BWL.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+           DECLARE WISHCURSOR CURSOR FOR
+               SELECT VIN FROM CUSTOMER_WISHLIST
+                   WHERE CUSTOMERID = :CUSTOMERID-TEXT
+                   ORDER BY DATEADDED
+           END-EXEC.
+
+       LINKAGE SECTION.
                                                                                 
        COPY GAM0BCA.                                                            
                                                                                 
@@ -128,11 +243,12 @@
                    END-EXEC                                                     
            END-IF.                                                              
                                                                                 
-           IF CA-LOCAL-BUILD = "Y"                                              
-              PERFORM 2000-PROCESS-MAKE-BROWSE                                  
-           ELSE                                                                 
-              PERFORM 0000-PROCESS-MAKE-BROWSE                                  
-           END-IF.                                                              
+           IF CA-LOCAL-BUILD = "Y"
+              EXEC SQL CONNECT TO SAMPLE END-EXEC
+              PERFORM 2000-PROCESS-MAKE-BROWSE
+           ELSE
+              PERFORM 0000-PROCESS-MAKE-BROWSE
+           END-IF.
       *     EXEC CICS RETURN                                                    
       *         END-EXEC.                                                       
            EXEC CICS RETURN TRANSID('GBII')                                     
@@ -152,42 +268,55 @@
                PERFORM 1010-COPY-COMMAREA                                       
                PERFORM 1050-SEND-MAP                                            
                                                                                 
-           WHEN EIBAID = DFHENTER                                               
-               PERFORM 1000-GET-DATA                                            
-               PERFORM 1050-SEND-MAP                                            
-                                                                                
-           WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3                             
-             CONTINUE                                                           
-                                                                                
-           WHEN EIBAID = DFHPF3 OR DFHPF12                                      
-              EXEC CICS                                                         
-               SYNCPOINT                                                        
-               END-EXEC                                                         
-              EXEC CICS SEND                                                    
-               CONTROL                                                          
-               ERASE                                                            
-               FREEKB                                                           
-               END-EXEC                                                         
-                                                                                
-              EXEC CICS RETURN                                                  
-               END-EXEC                                                         
-                                                                                
-           WHEN EIBAID = DFHPF8                                                 
-             MOVE 'Y' TO SHOWNEXTS                                              
-             PERFORM 1000-GET-DATA                                              
-             PERFORM 1050-SEND-MAP                                              
-                                                                                
-           WHEN EIBAID = DFHPF7                                                 
-             MOVE 'Y' TO SHOWPREVS                                              
-             PERFORM 1000-GET-DATA                                              
-             PERFORM 1050-SEND-MAP                                              
-                                                                                
-           WHEN OTHER                                                           
-             PERFORM 1010-COPY-COMMAREA                                         
-             MOVE 'Invalid key pressed.' TO MESSAGEOUT                          
-             PERFORM 1050-SEND-MAP                                              
-                                                                                
-           END-EVALUATE.                                                        
+           WHEN EIBAID = DFHENTER
+               PERFORM 1075-GET-MAP
+                                                                                
+           WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+             CONTINUE
+
+           WHEN EIBAID = DFHPF3 OR DFHPF12
+              EXEC CICS
+               SYNCPOINT
+               END-EXEC
+              EXEC CICS SEND
+               CONTROL
+               ERASE
+               FREEKB
+               END-EXEC
+
+              EXEC CICS RETURN
+               END-EXEC
+
+           WHEN EIBAID = DFHPF1
+             PERFORM 1095-SEND-HELP-PANEL
+
+           WHEN EIBAID = DFHPF8
+             MOVE 'Y' TO SHOWNEXTS
+             PERFORM 1000-GET-DATA
+             PERFORM 1050-SEND-MAP
+
+           WHEN EIBAID = DFHPF7
+             MOVE 'Y' TO SHOWPREVS
+             PERFORM 1000-GET-DATA
+             PERFORM 1050-SEND-MAP
+
+           WHEN EIBAID = DFHPF9
+             PERFORM 1100-SAVE-WISHLIST
+
+           WHEN EIBAID = DFHPF10
+             PERFORM 1200-SHOW-WISHLIST
+
+           WHEN EIBAID = DFHPF4
+             EXEC CICS XCTL PROGRAM('GAM0VMI')
+                            COMMAREA(INPUTS-OUTPUTS)
+                            END-EXEC
+
+           WHEN OTHER
+             PERFORM 1010-COPY-COMMAREA
+             MOVE 'Invalid key pressed.' TO MESSAGEOUT
+             PERFORM 1050-SEND-MAP
+
+           END-EVALUATE.
                                                                                 
        1000-GET-DATA.                                                           
                EXEC CICS LINK PROGRAM('GAM0VSI')                                
@@ -207,23 +336,262 @@
                  MOVE SHOWYEARO (ARRAY-INDEX) TO YEAROUT (ARRAY-INDEX)          
                  MOVE SHOWMODELO (ARRAY-INDEX) TO MODELOUT (ARRAY-INDEX)        
                  MOVE SHOWPRICEO (ARRAY-INDEX) TO PRICEOUT (ARRAY-INDEX)        
-                 MOVE SHOWNEWAUTOO (ARRAY-INDEX) TO NEWOUT (ARRAY-INDEX)        
-                                                                                
-                 COMPUTE ARRAY-INDEX = ARRAY-INDEX + 1                          
-               END-PERFORM.                                                     
-               MOVE MESSAGE-OUT TO MESSAGEOUT.                                  
-                                                                                
-                                                                                
-       1050-SEND-MAP.                                                           
-               EXEC CICS                                                        
-                   SEND MAP('GAMQRY1')                                          
-                   MAPSET('GAM0MC3')                                            
-                   FROM(INVO)                                                   
-                   ERASE                                                        
-               END-EXEC.                                                        
-                                                                                
-      *--------------------------------------------------------------           
-      *    LOCAL BUILD PARAGRAPHS                                               
+                 MOVE SHOWNEWAUTOO (ARRAY-INDEX) TO NEWOUT (ARRAY-INDEX)
+                 MOVE SHOWREGIONO (ARRAY-INDEX) TO REGIONOUT (ARRAY-INDEX)
+
+                 COMPUTE ARRAY-INDEX = ARRAY-INDEX + 1
+               END-PERFORM.
+               MOVE MESSAGE-OUT TO MESSAGEOUT.
+
+               IF MESSAGEOUT = SPACES AND TOTAL-MATCHES > 0
+                  COMPUTE TOTAL-PAGES =
+                     (TOTAL-MATCHES + 9) / 10
+                  STRING "PAGE " CP " OF " TOTAL-PAGES ", "
+                         TOTAL-MATCHES " TOTAL"
+                         DELIMITED BY SIZE INTO PAGE-INDICATOR
+                  MOVE PAGE-INDICATOR TO MESSAGEOUT
+               END-IF.
+                                                                                
+                                                                                
+       1050-SEND-MAP.
+               EXEC CICS
+                   SEND MAP('GAMQRY1')
+                   MAPSET('GAM0MC3')
+                   FROM(INVO)
+                   ERASE
+               END-EXEC.
+
+       1095-SEND-HELP-PANEL.
+               EXEC CICS
+                   SEND TEXT FROM(HELP-PANEL)
+                   ERASE
+                   FREEKB
+               END-EXEC.
+
+       1100-SAVE-WISHLIST.
+           IF CUSTOMERIDI = SPACES OR CUSTOMERIDI = LOW-VALUE
+              MOVE "ENTER A CUSTOMER ID TO SAVE A WISHLIST" TO
+                    MESSAGEOUT
+              PERFORM 1010-COPY-COMMAREA
+              PERFORM 1050-SEND-MAP
+           ELSE
+              MOVE CUSTOMERIDI TO CUSTOMERID-TEXT
+              MOVE 0 TO WISH-VIN-COUNT
+              PERFORM UNTIL WISH-VIN-COUNT = 3
+                 ADD 1 TO WISH-VIN-COUNT
+                 IF CA-VIN-SELECTED(WISH-VIN-COUNT) NOT = SPACES
+                    MOVE CA-VIN-SELECTED(WISH-VIN-COUNT) TO
+                          WISH-VIN-TEXT
+                    PERFORM 1110-INSERT-WISHLIST-VIN
+                 END-IF
+              END-PERFORM
+              EXEC CICS SYNCPOINT END-EXEC
+              MOVE "SELECTED VEHICLES SAVED TO WISHLIST" TO
+                    MESSAGEOUT
+              PERFORM 1010-COPY-COMMAREA
+              PERFORM 1050-SEND-MAP
+           END-IF.
+
+       1110-INSERT-WISHLIST-VIN.
+           MOVE 0 TO WISH-EXISTS-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WISH-EXISTS-COUNT
+                   FROM CUSTOMER_WISHLIST
+                   WHERE CUSTOMERID = :CUSTOMERID-TEXT
+                     AND VIN = :WISH-VIN-TEXT
+           END-EXEC.
+
+           IF WISH-EXISTS-COUNT = 0
+              EXEC SQL
+                  INSERT INTO CUSTOMER_WISHLIST
+                      (CUSTOMERID, VIN, DATEADDED)
+                      VALUES
+                      (:CUSTOMERID-TEXT, :WISH-VIN-TEXT, CURRENT DATE)
+              END-EXEC
+           END-IF.
+
+       1200-SHOW-WISHLIST.
+           MOVE SPACES TO WISHLIST-LINE-2 WISHLIST-LINE-3
+                          WISHLIST-LINE-4 WISHLIST-LINE-5
+                          WISHLIST-LINE-6.
+
+           IF CUSTOMERIDI = SPACES OR CUSTOMERIDI = LOW-VALUE
+              MOVE "ENTER A CUSTOMER ID TO SHOW A WISHLIST" TO
+                    MESSAGEOUT
+              PERFORM 1010-COPY-COMMAREA
+              PERFORM 1050-SEND-MAP
+           ELSE
+              MOVE CUSTOMERIDI TO CUSTOMERID-TEXT
+              MOVE 0 TO WISH-LINE-COUNT
+
+              EXEC SQL OPEN WISHCURSOR END-EXEC
+
+              PERFORM UNTIL SQLCODE NOT = 0 OR WISH-LINE-COUNT = 5
+                 EXEC SQL
+                     FETCH WISHCURSOR INTO :WISH-VIN-TEXT
+                 END-EXEC
+                 IF SQLCODE = 0
+                    ADD 1 TO WISH-LINE-COUNT
+                    EVALUATE WISH-LINE-COUNT
+                       WHEN 1
+                          STRING "VIN: " WISH-VIN-TEXT
+                              DELIMITED BY SIZE INTO WISHLIST-LINE-2
+                       WHEN 2
+                          STRING "VIN: " WISH-VIN-TEXT
+                              DELIMITED BY SIZE INTO WISHLIST-LINE-3
+                       WHEN 3
+                          STRING "VIN: " WISH-VIN-TEXT
+                              DELIMITED BY SIZE INTO WISHLIST-LINE-4
+                       WHEN 4
+                          STRING "VIN: " WISH-VIN-TEXT
+                              DELIMITED BY SIZE INTO WISHLIST-LINE-5
+                       WHEN 5
+                          STRING "VIN: " WISH-VIN-TEXT
+                              DELIMITED BY SIZE INTO WISHLIST-LINE-6
+                    END-EVALUATE
+                 END-IF
+              END-PERFORM
+
+              EXEC SQL CLOSE WISHCURSOR END-EXEC
+
+              IF WISH-LINE-COUNT = 0
+                 MOVE "WISHLIST IS EMPTY" TO WISHLIST-LINE-2
+              END-IF
+
+              EXEC CICS SEND TEXT FROM(WISHLIST-PANEL)
+                             ERASE
+                             FREEKB
+                             END-EXEC
+           END-IF.
+
+       1075-GET-MAP.
+           EXEC CICS
+             RECEIVE MAP('GAMQRY1')
+             MAPSET('GAM0MC3')
+             INTO(INVO)
+           END-EXEC.
+           PERFORM 1080-PROCESS-MAP.
+
+       1080-PROCESS-MAP.
+           MOVE 1 TO ARRAY-INDEX.
+           MOVE 0 TO VIN-SELECT-INDEX.
+           MOVE SPACES TO CA-VIN-SELECTED(1) CA-VIN-SELECTED(2)
+                          CA-VIN-SELECTED(3).
+
+           PERFORM UNTIL ARRAY-INDEX > 10
+              IF NUMOUT(ARRAY-INDEX) = "_X_" OR
+                 NUMOUT(ARRAY-INDEX) = "X__" OR
+                 NUMOUT(ARRAY-INDEX) = "__X" OR
+                 NUMOUT(ARRAY-INDEX) = "_x_" OR
+                 NUMOUT(ARRAY-INDEX) = "x__" OR
+                 NUMOUT(ARRAY-INDEX) = "__x"
+
+                 IF VIN-SELECT-INDEX < 3
+                    COMPUTE VIN-SELECT-INDEX = VIN-SELECT-INDEX + 1
+                    MOVE SHOWVINO (ARRAY-INDEX) TO
+                                   CA-VIN-SELECTED (VIN-SELECT-INDEX)
+                 ELSE
+                    MOVE "PLEASE SELECT AT MOST 3 CARS" TO
+                                         MESSAGEOUT
+                 END-IF
+
+              END-IF
+              COMPUTE ARRAY-INDEX = ARRAY-INDEX + 1
+           END-PERFORM.
+
+           IF MESSAGEOUT = "PLEASE SELECT AT MOST 3 CARS"
+              PERFORM 1050-SEND-MAP
+           ELSE
+              EVALUATE VIN-SELECT-INDEX
+                 WHEN 0
+                    PERFORM 1090-CAPTURE-FILTERS
+                    PERFORM 1000-GET-DATA
+                    PERFORM 1050-SEND-MAP
+                 WHEN 1
+                    EXEC CICS XCTL PROGRAM('GAM0VDI')
+                                   COMMAREA( INPUTS-OUTPUTS )
+                                   END-EXEC
+                 WHEN OTHER
+                    PERFORM 1085-COMPARE-VEHICLES
+              END-EVALUATE
+           END-IF.
+
+       1085-COMPARE-VEHICLES.
+           EXEC CICS LINK PROGRAM('GAM0VSI')
+                          COMMAREA( INPUTS-OUTPUTS )
+                          END-EXEC.
+
+           MOVE SPACES TO COMPARE-LINE-2 COMPARE-LINE-3
+                          COMPARE-LINE-4.
+
+           IF VIN-SELECT-INDEX NOT < 1
+              STRING "CAR 1: " COMPARE-MODEL(1) " TRIM:"
+                     COMPARE-TRIM(1) " COLOR:" COMPARE-COLOR(1)
+                     " PRICE:" COMPARE-PRICE(1) " MILES:"
+                     COMPARE-MILES(1)
+                     DELIMITED BY SIZE INTO COMPARE-LINE-2
+           END-IF.
+
+           IF VIN-SELECT-INDEX NOT < 2
+              STRING "CAR 2: " COMPARE-MODEL(2) " TRIM:"
+                     COMPARE-TRIM(2) " COLOR:" COMPARE-COLOR(2)
+                     " PRICE:" COMPARE-PRICE(2) " MILES:"
+                     COMPARE-MILES(2)
+                     DELIMITED BY SIZE INTO COMPARE-LINE-3
+           END-IF.
+
+           IF VIN-SELECT-INDEX NOT < 3
+              STRING "CAR 3: " COMPARE-MODEL(3) " TRIM:"
+                     COMPARE-TRIM(3) " COLOR:" COMPARE-COLOR(3)
+                     " PRICE:" COMPARE-PRICE(3) " MILES:"
+                     COMPARE-MILES(3)
+                     DELIMITED BY SIZE INTO COMPARE-LINE-4
+           END-IF.
+
+           EXEC CICS SEND TEXT FROM(COMPARE-PANEL)
+                          ERASE
+                          FREEKB
+                          END-EXEC.
+
+       1090-CAPTURE-FILTERS.
+           IF PRICELOI = SPACES OR PRICELOI = LOW-VALUE
+              MOVE 0 TO SHOWPRICELO
+           ELSE
+              MOVE PRICELOI TO SHOWPRICELO
+           END-IF
+
+           IF PRICEHII = SPACES OR PRICEHII = LOW-VALUE
+              MOVE 0 TO SHOWPRICEHI
+           ELSE
+              MOVE PRICEHII TO SHOWPRICEHI
+           END-IF
+
+           IF YEARLOI = SPACES OR YEARLOI = LOW-VALUE
+              MOVE 0 TO SHOWYEARLO
+           ELSE
+              MOVE YEARLOI TO SHOWYEARLO
+           END-IF
+
+           IF YEARHII = SPACES OR YEARHII = LOW-VALUE
+              MOVE 0 TO SHOWYEARHI
+           ELSE
+              MOVE YEARHII TO SHOWYEARHI
+           END-IF.
+
+           IF VINLOOKUPI = SPACES OR VINLOOKUPI = LOW-VALUE
+              MOVE SPACES TO CA-LOCATE-VIN
+           ELSE
+              MOVE VINLOOKUPI TO CA-LOCATE-VIN
+           END-IF.
+
+           IF NEWUSEDI = SPACES OR NEWUSEDI = LOW-VALUE
+              MOVE SPACES TO SHOWNEWUSED
+           ELSE
+              MOVE NEWUSEDI TO SHOWNEWUSED
+           END-IF.
+
+      *--------------------------------------------------------------
+      *    LOCAL BUILD PARAGRAPHS
       *--------------------------------------------------------------           
                                                                                 
        2000-PROCESS-MAKE-BROWSE.                                                
@@ -238,46 +606,55 @@
                PERFORM 3010-COPY-COMMAREA                                       
                PERFORM 3050-SEND-MAP                                            
                                                                                 
-           WHEN EIBAID = DFHENTER                                               
-      *         IF SHOWCP NOT = 1                                               
-      *            PERFORM 3075-GET-MAP                                         
-      *         ELSE                                                            
-                  PERFORM 3000-GET-DATA                                         
-                  PERFORM 3050-SEND-MAP                                         
-      *         END-IF                                                          
-                                                                                
-           WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3                             
-             CONTINUE                                                           
-                                                                                
-           WHEN EIBAID = DFHPF3 OR DFHPF12                                      
-              EXEC CICS                                                         
-               SYNCPOINT                                                        
-               END-EXEC                                                         
-              EXEC CICS SEND                                                    
-               CONTROL                                                          
-               ERASE                                                            
-               FREEKB                                                           
-               END-EXEC                                                         
-                                                                                
-              EXEC CICS RETURN                                                  
-               END-EXEC                                                         
-                                                                                
-           WHEN EIBAID = DFHPF8                                                 
-             MOVE 'Y' TO SHOWNEXTS                                              
-             PERFORM 3000-GET-DATA                                              
-             PERFORM 3050-SEND-MAP                                              
-                                                                                
-           WHEN EIBAID = DFHPF7                                                 
-             MOVE 'Y' TO SHOWPREVS                                              
-             PERFORM 3000-GET-DATA                                              
-             PERFORM 3050-SEND-MAP                                              
-                                                                                
-           WHEN OTHER                                                           
-             PERFORM 3010-COPY-COMMAREA                                         
-             MOVE 'Invalid key pressed.' TO LOCMESSAGEOUT                       
-             PERFORM 3050-SEND-MAP                                              
-                                                                                
-           END-EVALUATE.                                                        
+           WHEN EIBAID = DFHENTER
+               PERFORM 3075-GET-MAP
+                                                                                
+           WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+             CONTINUE
+
+           WHEN EIBAID = DFHPF3 OR DFHPF12
+              EXEC CICS
+               SYNCPOINT
+               END-EXEC
+              EXEC CICS SEND
+               CONTROL
+               ERASE
+               FREEKB
+               END-EXEC
+
+              EXEC CICS RETURN
+               END-EXEC
+
+           WHEN EIBAID = DFHPF1
+             PERFORM 3095-SEND-HELP-PANEL
+
+           WHEN EIBAID = DFHPF8
+             MOVE 'Y' TO SHOWNEXTS
+             PERFORM 3000-GET-DATA
+             PERFORM 3050-SEND-MAP
+
+           WHEN EIBAID = DFHPF7
+             MOVE 'Y' TO SHOWPREVS
+             PERFORM 3000-GET-DATA
+             PERFORM 3050-SEND-MAP
+
+           WHEN EIBAID = DFHPF9
+             PERFORM 3100-SAVE-WISHLIST
+
+           WHEN EIBAID = DFHPF10
+             PERFORM 3200-SHOW-WISHLIST
+
+           WHEN EIBAID = DFHPF4
+             EXEC CICS XCTL PROGRAM('GAM0VMI')
+                            COMMAREA(INPUTS-OUTPUTS)
+                            END-EXEC
+
+           WHEN OTHER
+             PERFORM 3010-COPY-COMMAREA
+             MOVE 'Invalid key pressed.' TO LOCMESSAGEOUT
+             PERFORM 3050-SEND-MAP
+
+           END-EVALUATE.
                                                                                 
        3000-GET-DATA.                                                           
                EXEC CICS LINK PROGRAM('GAM0VSI')                                
@@ -298,21 +675,134 @@
               MOVE SHOWMODELO (ARRAY-INDEX) TO LOCMODELOUT (ARRAY-INDEX)        
               MOVE SHOWPRICEO (ARRAY-INDEX) TO LOCPRICEOUT (ARRAY-INDEX)        
               MOVE SHOWNEWAUTOO (ARRAY-INDEX) TO LOCNEWOUT (ARRAY-INDEX)        
-                                                                                
-              COMPUTE ARRAY-INDEX = ARRAY-INDEX + 1                             
-           END-PERFORM.                                                         
-           MOVE MESSAGE-OUT TO LOCMESSAGEOUT.                                   
-                                                                                
-                                                                                
-       3050-SEND-MAP.                                                           
-               EXEC CICS                                                        
-                   SEND MAP('GAMQRY1')                                          
-                   MAPSET('GAM0MC3')                                            
-                   FROM(LOCINVO)                                                
-                   ERASE                                                        
-               END-EXEC.                                                        
-                                                                                
-       3075-GET-MAP.                                                            
+              MOVE SHOWREGIONO (ARRAY-INDEX) TO LOCREGIONOUT (ARRAY-INDEX)
+                                                                                
+              COMPUTE ARRAY-INDEX = ARRAY-INDEX + 1
+           END-PERFORM.
+           MOVE MESSAGE-OUT TO LOCMESSAGEOUT.
+
+           IF LOCMESSAGEOUT = SPACES AND TOTAL-MATCHES > 0
+              COMPUTE TOTAL-PAGES =
+                 (TOTAL-MATCHES + 9) / 10
+              STRING "PAGE " CP " OF " TOTAL-PAGES ", "
+                     TOTAL-MATCHES " TOTAL"
+                     DELIMITED BY SIZE INTO PAGE-INDICATOR
+              MOVE PAGE-INDICATOR TO LOCMESSAGEOUT
+           END-IF.
+                                                                                
+                                                                                
+       3050-SEND-MAP.
+               EXEC CICS
+                   SEND MAP('GAMQRY1')
+                   MAPSET('GAM0MC3')
+                   FROM(LOCINVO)
+                   ERASE
+               END-EXEC.
+
+       3095-SEND-HELP-PANEL.
+               EXEC CICS
+                   SEND TEXT FROM(HELP-PANEL)
+                   ERASE
+                   FREEKB
+               END-EXEC.
+
+       3100-SAVE-WISHLIST.
+           IF LOCCUSTOMERIDI = SPACES OR LOCCUSTOMERIDI = LOW-VALUE
+              MOVE "ENTER A CUSTOMER ID TO SAVE A WISHLIST" TO
+                    LOCMESSAGEOUT
+              PERFORM 3010-COPY-COMMAREA
+              PERFORM 3050-SEND-MAP
+           ELSE
+              MOVE LOCCUSTOMERIDI TO CUSTOMERID-TEXT
+              MOVE 0 TO WISH-VIN-COUNT
+              PERFORM UNTIL WISH-VIN-COUNT = 3
+                 ADD 1 TO WISH-VIN-COUNT
+                 IF CA-VIN-SELECTED(WISH-VIN-COUNT) NOT = SPACES
+                    MOVE CA-VIN-SELECTED(WISH-VIN-COUNT) TO
+                          WISH-VIN-TEXT
+                    PERFORM 3110-INSERT-WISHLIST-VIN
+                 END-IF
+              END-PERFORM
+              EXEC CICS SYNCPOINT END-EXEC
+              MOVE "SELECTED VEHICLES SAVED TO WISHLIST" TO
+                    LOCMESSAGEOUT
+              PERFORM 3010-COPY-COMMAREA
+              PERFORM 3050-SEND-MAP
+           END-IF.
+
+       3110-INSERT-WISHLIST-VIN.
+           MOVE 0 TO WISH-EXISTS-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WISH-EXISTS-COUNT
+                   FROM CUSTOMER_WISHLIST
+                   WHERE CUSTOMERID = :CUSTOMERID-TEXT
+                     AND VIN = :WISH-VIN-TEXT
+           END-EXEC.
+
+           IF WISH-EXISTS-COUNT = 0
+              EXEC SQL
+                  INSERT INTO CUSTOMER_WISHLIST
+                      (CUSTOMERID, VIN, DATEADDED)
+                      VALUES
+                      (:CUSTOMERID-TEXT, :WISH-VIN-TEXT, CURRENT DATE)
+              END-EXEC
+           END-IF.
+
+       3200-SHOW-WISHLIST.
+           MOVE SPACES TO WISHLIST-LINE-2 WISHLIST-LINE-3
+                          WISHLIST-LINE-4 WISHLIST-LINE-5
+                          WISHLIST-LINE-6.
+
+           IF LOCCUSTOMERIDI = SPACES OR LOCCUSTOMERIDI = LOW-VALUE
+              MOVE "ENTER A CUSTOMER ID TO SHOW A WISHLIST" TO
+                    LOCMESSAGEOUT
+              PERFORM 3010-COPY-COMMAREA
+              PERFORM 3050-SEND-MAP
+           ELSE
+              MOVE LOCCUSTOMERIDI TO CUSTOMERID-TEXT
+              MOVE 0 TO WISH-LINE-COUNT
+
+              EXEC SQL OPEN WISHCURSOR END-EXEC
+
+              PERFORM UNTIL SQLCODE NOT = 0 OR WISH-LINE-COUNT = 5
+                 EXEC SQL
+                     FETCH WISHCURSOR INTO :WISH-VIN-TEXT
+                 END-EXEC
+                 IF SQLCODE = 0
+                    ADD 1 TO WISH-LINE-COUNT
+                    EVALUATE WISH-LINE-COUNT
+                       WHEN 1
+                          STRING "VIN: " WISH-VIN-TEXT
+                              DELIMITED BY SIZE INTO WISHLIST-LINE-2
+                       WHEN 2
+                          STRING "VIN: " WISH-VIN-TEXT
+                              DELIMITED BY SIZE INTO WISHLIST-LINE-3
+                       WHEN 3
+                          STRING "VIN: " WISH-VIN-TEXT
+                              DELIMITED BY SIZE INTO WISHLIST-LINE-4
+                       WHEN 4
+                          STRING "VIN: " WISH-VIN-TEXT
+                              DELIMITED BY SIZE INTO WISHLIST-LINE-5
+                       WHEN 5
+                          STRING "VIN: " WISH-VIN-TEXT
+                              DELIMITED BY SIZE INTO WISHLIST-LINE-6
+                    END-EVALUATE
+                 END-IF
+              END-PERFORM
+
+              EXEC SQL CLOSE WISHCURSOR END-EXEC
+
+              IF WISH-LINE-COUNT = 0
+                 MOVE "WISHLIST IS EMPTY" TO WISHLIST-LINE-2
+              END-IF
+
+              EXEC CICS SEND TEXT FROM(WISHLIST-PANEL)
+                             ERASE
+                             FREEKB
+                             END-EXEC
+           END-IF.
+
+       3075-GET-MAP.
            EXEC CICS                                                            
              RECEIVE MAP('GAMQRY1')                                             
              MAPSET('GAM0MC3')                                                  
@@ -320,33 +810,120 @@
            END-EXEC.                                                            
            PERFORM 3080-PROCESS-MAP.                                            
                                                                                 
-       3080-PROCESS-MAP.                                                        
-           MOVE 1 TO ARRAY-INDEX.                                               
-                                                                                
-           PERFORM UNTIL ARRAY-INDEX > 10                                       
-              IF LOCNUMOUT(ARRAY-INDEX) = "_X_" OR                              
-                 LOCNUMOUT(ARRAY-INDEX) = "X__" OR                              
-                 LOCNUMOUT(ARRAY-INDEX) = "__X" OR                              
-                 LOCNUMOUT(ARRAY-INDEX) = "_x_" OR                              
-                 LOCNUMOUT(ARRAY-INDEX) = "x__" OR                              
-                 LOCNUMOUT(ARRAY-INDEX) = "__x"                                 
-                                                                                
-                 IF CA-VIN-SELECTED = " "                                       
-                    MOVE SHOWVINO (ARRAY-INDEX) TO CA-VIN-SELECTED              
-                 ELSE                                                           
-                    MOVE "PLEASE SELECT ONLY ONE CAR TO VIEW" TO                
-                                         LOCMESSAGEOUT                          
-                 END-IF                                                         
-                                                                                
-              END-IF                                                            
-              COMPUTE ARRAY-INDEX = ARRAY-INDEX + 1                             
-           END-PERFORM.                                                         
-                                                                                
-           IF LOCMESSAGEOUT = "PLEASE SELECT ONLY ONE CAR TO VIEW" OR           
-                                 CA-VIN-SELECTED = " "                          
-              PERFORM 3050-SEND-MAP                                             
-           ELSE                                                                 
-              EXEC CICS XCTL PROGRAM('GAM0VDI')                                 
-                             COMMAREA( INPUTS-OUTPUTS )                         
-                             END-EXEC                                           
-           END-IF.                                                             
\ No newline at end of file
+       3080-PROCESS-MAP.
+           MOVE 1 TO ARRAY-INDEX.
+           MOVE 0 TO VIN-SELECT-INDEX.
+           MOVE SPACES TO CA-VIN-SELECTED(1) CA-VIN-SELECTED(2)
+                          CA-VIN-SELECTED(3).
+
+           PERFORM UNTIL ARRAY-INDEX > 10
+              IF LOCNUMOUT(ARRAY-INDEX) = "_X_" OR
+                 LOCNUMOUT(ARRAY-INDEX) = "X__" OR
+                 LOCNUMOUT(ARRAY-INDEX) = "__X" OR
+                 LOCNUMOUT(ARRAY-INDEX) = "_x_" OR
+                 LOCNUMOUT(ARRAY-INDEX) = "x__" OR
+                 LOCNUMOUT(ARRAY-INDEX) = "__x"
+
+                 IF VIN-SELECT-INDEX < 3
+                    COMPUTE VIN-SELECT-INDEX = VIN-SELECT-INDEX + 1
+                    MOVE SHOWVINO (ARRAY-INDEX) TO
+                                   CA-VIN-SELECTED (VIN-SELECT-INDEX)
+                 ELSE
+                    MOVE "PLEASE SELECT AT MOST 3 CARS" TO
+                                         LOCMESSAGEOUT
+                 END-IF
+
+              END-IF
+              COMPUTE ARRAY-INDEX = ARRAY-INDEX + 1
+           END-PERFORM.
+
+           IF LOCMESSAGEOUT = "PLEASE SELECT AT MOST 3 CARS"
+              PERFORM 3050-SEND-MAP
+           ELSE
+              EVALUATE VIN-SELECT-INDEX
+                 WHEN 0
+                    PERFORM 3090-CAPTURE-FILTERS
+                    PERFORM 3000-GET-DATA
+                    PERFORM 3050-SEND-MAP
+                 WHEN 1
+                    EXEC CICS XCTL PROGRAM('GAM0VDI')
+                                   COMMAREA( INPUTS-OUTPUTS )
+                                   END-EXEC
+                 WHEN OTHER
+                    PERFORM 3085-COMPARE-VEHICLES
+              END-EVALUATE
+           END-IF.
+
+       3085-COMPARE-VEHICLES.
+           EXEC CICS LINK PROGRAM('GAM0VSI')
+                          COMMAREA( INPUTS-OUTPUTS )
+                          END-EXEC.
+
+           MOVE SPACES TO COMPARE-LINE-2 COMPARE-LINE-3
+                          COMPARE-LINE-4.
+
+           IF VIN-SELECT-INDEX NOT < 1
+              STRING "CAR 1: " COMPARE-MODEL(1) " TRIM:"
+                     COMPARE-TRIM(1) " COLOR:" COMPARE-COLOR(1)
+                     " PRICE:" COMPARE-PRICE(1) " MILES:"
+                     COMPARE-MILES(1)
+                     DELIMITED BY SIZE INTO COMPARE-LINE-2
+           END-IF.
+
+           IF VIN-SELECT-INDEX NOT < 2
+              STRING "CAR 2: " COMPARE-MODEL(2) " TRIM:"
+                     COMPARE-TRIM(2) " COLOR:" COMPARE-COLOR(2)
+                     " PRICE:" COMPARE-PRICE(2) " MILES:"
+                     COMPARE-MILES(2)
+                     DELIMITED BY SIZE INTO COMPARE-LINE-3
+           END-IF.
+
+           IF VIN-SELECT-INDEX NOT < 3
+              STRING "CAR 3: " COMPARE-MODEL(3) " TRIM:"
+                     COMPARE-TRIM(3) " COLOR:" COMPARE-COLOR(3)
+                     " PRICE:" COMPARE-PRICE(3) " MILES:"
+                     COMPARE-MILES(3)
+                     DELIMITED BY SIZE INTO COMPARE-LINE-4
+           END-IF.
+
+           EXEC CICS SEND TEXT FROM(COMPARE-PANEL)
+                          ERASE
+                          FREEKB
+                          END-EXEC.
+
+       3090-CAPTURE-FILTERS.
+           IF LOCPRICELOI = SPACES OR LOCPRICELOI = LOW-VALUE
+              MOVE 0 TO SHOWPRICELO
+           ELSE
+              MOVE LOCPRICELOI TO SHOWPRICELO
+           END-IF
+
+           IF LOCPRICEHII = SPACES OR LOCPRICEHII = LOW-VALUE
+              MOVE 0 TO SHOWPRICEHI
+           ELSE
+              MOVE LOCPRICEHII TO SHOWPRICEHI
+           END-IF
+
+           IF LOCYEARLOI = SPACES OR LOCYEARLOI = LOW-VALUE
+              MOVE 0 TO SHOWYEARLO
+           ELSE
+              MOVE LOCYEARLOI TO SHOWYEARLO
+           END-IF
+
+           IF LOCYEARHII = SPACES OR LOCYEARHII = LOW-VALUE
+              MOVE 0 TO SHOWYEARHI
+           ELSE
+              MOVE LOCYEARHII TO SHOWYEARHI
+           END-IF.
+
+           IF LOCVINLOOKUPI = SPACES OR LOCVINLOOKUPI = LOW-VALUE
+              MOVE SPACES TO CA-LOCATE-VIN
+           ELSE
+              MOVE LOCVINLOOKUPI TO CA-LOCATE-VIN
+           END-IF.
+
+           IF LOCNEWUSEDI = SPACES OR LOCNEWUSEDI = LOW-VALUE
+              MOVE SPACES TO SHOWNEWUSED
+           ELSE
+              MOVE LOCNEWUSEDI TO SHOWNEWUSED
+           END-IF.
