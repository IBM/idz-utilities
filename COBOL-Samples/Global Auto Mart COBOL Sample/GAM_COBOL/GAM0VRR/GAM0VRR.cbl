@@ -0,0 +1,105 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VRR.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAM0VRR.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY GAM0BDT.
+
+       01 MISMATCH-VIN         PIC X(17).
+       01 MISMATCH-TABLE       PIC X(10).
+       01 MISMATCH-REGION      PIC X(10).
+       01 MISMATCH-DEALERID    PIC S9(9) USAGE COMP.
+
+       01 MISMATCH-COUNT       PIC 9(7)  VALUE 0.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+           DECLARE RGNCURSOR CURSOR FOR
+               SELECT I.VIN, 'EASTINVNTRY', D.REGION, I.DEALERID
+                   FROM EASTINVNTRY I, DEALERSHIP D
+                   WHERE I.DEALERID = D.DEALERID
+                     AND D.REGION NOT = 'East'
+               UNION ALL
+               SELECT I.VIN, 'CENTINVNTRY', D.REGION, I.DEALERID
+                   FROM CENTINVNTRY I, DEALERSHIP D
+                   WHERE I.DEALERID = D.DEALERID
+                     AND D.REGION NOT = 'Central'
+               UNION ALL
+               SELECT I.VIN, 'PACINVNTRY', D.REGION, I.DEALERID
+                   FROM PACINVNTRY I, DEALERSHIP D
+                   WHERE I.DEALERID = D.DEALERID
+                     AND D.REGION NOT = 'Pacific'
+               ORDER BY 2, 1
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-RECONCILE-REGIONS.
+
+           GOBACK.
+
+       1000-RECONCILE-REGIONS.
+           MOVE 0 TO MISMATCH-COUNT.
+
+           DISPLAY "GLOBAL AUTO MART - INVENTORY/DEALER REGION".
+           DISPLAY "RECONCILIATION REPORT".
+
+           EXEC SQL OPEN RGNCURSOR END-EXEC.
+
+           EXEC SQL
+               FETCH RGNCURSOR
+                   INTO :MISMATCH-VIN, :MISMATCH-TABLE,
+                        :MISMATCH-REGION, :MISMATCH-DEALERID
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               PERFORM 2000-REPORT-MISMATCH
+
+               EXEC SQL
+                   FETCH RGNCURSOR
+                       INTO :MISMATCH-VIN, :MISMATCH-TABLE,
+                            :MISMATCH-REGION, :MISMATCH-DEALERID
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE RGNCURSOR END-EXEC.
+
+           DISPLAY " ".
+           DISPLAY "TOTAL MISMATCHES FOUND: " MISMATCH-COUNT.
+
+       2000-REPORT-MISMATCH.
+           DISPLAY "MISMATCH - TABLE " MISMATCH-TABLE
+               " VIN " MISMATCH-VIN " DEALERID " MISMATCH-DEALERID
+               " DEALER REGION " MISMATCH-REGION.
+           ADD 1 TO MISMATCH-COUNT.
