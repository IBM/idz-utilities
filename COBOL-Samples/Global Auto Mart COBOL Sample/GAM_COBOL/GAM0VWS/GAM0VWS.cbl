@@ -0,0 +1,260 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VWS.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+      *---------------------------------------
+      * JSON WEB SERVICE FRONT DOOR FOR MAKE/MODEL/INVENTORY LOOKUPS.
+      * INVOKED BY A z/OS CONNECT (OR EQUIVALENT CICS JSON WEB
+      * SERVICES) PIPELINE OVER A CHANNEL, NOT A COMMAREA - THE
+      * PIPELINE'S WSBIND MAPS THE INBOUND/OUTBOUND JSON TO THE
+      * GAM0VWS-DATA CONTAINER (COPY GAM0BWS). THIS PROGRAM DOES NOT
+      * RE-IMPLEMENT ANY SQL - IT LINKS TO THE EXISTING GAM0VMM AND
+      * GAM0VSI BUSINESS LOGIC USING THEIR EXISTING COMMAREA
+      * CONTRACTS, THE SAME WAY THE 3270 SCREENS DO.
+      *---------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAM0VWS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       COPY GAM0BWS.
+
+      *---------------------------------------
+      * COPY OF GAM0BCA, RENAMED, SO THE COMMAREA HANDED TO GAM0VMM
+      * (AND THE GAM0VMI/GAM0VDI/GAM0VMS CHAIN BEHIND IT) IS ALWAYS
+      * THE SAME LENGTH AND LAYOUT AS THE SHARED CONTRACT - NOT A
+      * HAND-MAINTAINED DUPLICATE THAT CAN DRIFT OUT OF SYNC WITH IT.
+      *---------------------------------------
+       COPY GAM0BCA REPLACING ==DFHCOMMAREA== BY ==MM-COMMAREA==.
+
+      *---------------------------------------
+      * MIRRORS GAM0VII'S INPUTS-OUTPUTS BYTE FOR BYTE - THIS IS THE
+      * SAME PRIVATE, HAND-SYNCHRONIZED LAYOUT GAM0VII USES TO LINK
+      * TO GAM0VSI (GAM0VSI'S INANDOUTS HAS NO SHARED COPYBOOK).
+      *---------------------------------------
+       01  INVENTORY-COMMAREA.
+           02  FILLER      PIC X(2).
+           02  CA-LOCAL-BUILD      PIC X.
+           02 CA-LOCATE-VIN      PIC X(4).
+           02 FILLER       PIC X(536).
+           02 CA-VIN-SELECTED PIC X(4) OCCURS 3 TIMES.
+           02 INPUTS.
+               05 SHOWMAKE     PIC X(20).
+               05 SHOWMODEL    PIC X(20).
+               05 SHOWNEXTS    PIC X.
+               05 SHOWPREVS    PIC X.
+               05 SHOWSTARTO   PIC X.
+               05 SHOWCP       PIC 9(4).
+           02 RANGE-INPUTS.
+               05 SHOWPRICELO  PIC 9(6).
+               05 SHOWPRICEHI  PIC 9(6).
+               05 SHOWYEARLO   PIC 9(4).
+               05 SHOWYEARHI   PIC 9(4).
+               05 SHOWNEWUSED  PIC X.
+           02 OUTPUS OCCURS 10 TIMES.
+               05 SHOWVINO     PIC X(4).
+               05 SHOWYEARO    PIC X(4).
+               05 SHOWMODELO   PIC X(20).
+               05 SHOWPRICEO   PIC X(10).
+               05 SHOWNEWAUTOO PIC X.
+               05 SHOWREGIONO  PIC X(7).
+           02 MESSAGE-OUT      PIC X(60).
+           02 TOTAL-MATCHES    PIC 9(9).
+           02 COMPARE-OUTPUT OCCURS 3 TIMES.
+               05 COMPARE-VIN      PIC X(4).
+               05 COMPARE-MODEL    PIC X(20).
+               05 COMPARE-TRIM     PIC X(32).
+               05 COMPARE-COLOR    PIC X(32).
+               05 COMPARE-PRICE    PIC X(10).
+               05 COMPARE-MILES    PIC X(10).
+
+      *---------------------------------------
+      * MIRRORS GAM0VDL'S LOCATOR-INANDOUTS BYTE FOR BYTE - THE SAME
+      * PRIVATE, HAND-SYNCHRONIZED LAYOUT PATTERN USED ABOVE FOR
+      * GAM0VSI'S INVENTORY-COMMAREA (GAM0VDL HAS NO SHARED COPYBOOK
+      * EITHER).
+      *---------------------------------------
+       01  LOCATOR-COMMAREA.
+           02  CA-LOCAL-BUILD2     PIC X.
+           02 INPUTS2.
+               05 LMAKE      PIC X(20).
+               05 LMODEL     PIC X(20).
+               05 LCUSTOMERZIP  PIC X(5).
+               05 LCUSTOMERSTATE PIC X(2).
+           02 OUTPUTS2 OCCURS 10 TIMES.
+               05  DEALERNAMEO     PIC X(35).
+               05  DEALERADDRO     PIC X(45).
+               05  DEALERCITYO     PIC X(25).
+               05  DEALERABBRO     PIC X(2).
+               05  DEALERZIPO      PIC X(10).
+               05  DEALERPHONEO    PIC X(12).
+               05  DEALERREGIONO   PIC X(10).
+           02 MESSAGEOUT2      PIC X(60).
+
+       01 ARRAY-INDEX          PIC S9(2) COMP.
+
+       PROCEDURE DIVISION.
+
+           EXEC CICS GET CONTAINER('GAM0VWS-REQUEST')
+               CHANNEL('GAM0VWS-CHANNEL')
+               INTO(GAM0VWS-DATA)
+               END-EXEC.
+
+           MOVE SPACES TO WS-MESSAGE.
+           MOVE "00" TO WS-RETURN-CODE.
+
+           EVALUATE TRUE
+              WHEN WS-OP-LIST-MAKES
+                 PERFORM 1000-LIST-MAKES
+              WHEN WS-OP-LIST-MODELS
+                 PERFORM 2000-LIST-MODELS
+              WHEN WS-OP-SEARCH-INVENTORY
+                 PERFORM 3000-SEARCH-INVENTORY
+              WHEN WS-OP-LOCATE-DEALERS
+                 PERFORM 4000-LOCATE-DEALERS
+              WHEN OTHER
+                 MOVE "99" TO WS-RETURN-CODE
+                 MOVE "UNKNOWN OPERATION REQUESTED" TO WS-MESSAGE
+           END-EVALUATE.
+
+           EXEC CICS PUT CONTAINER('GAM0VWS-RESPONSE')
+               CHANNEL('GAM0VWS-CHANNEL')
+               FROM(GAM0VWS-DATA)
+               END-EXEC.
+
+           EXEC CICS RETURN
+               END-EXEC.
+
+           GOBACK.
+
+       1000-LIST-MAKES.
+           INITIALIZE MM-COMMAREA.
+           MOVE "N" TO DF-MAKE-SELECTED.
+           MOVE "N" TO DF-LOCAL-BUILD.
+
+           EXEC CICS LINK PROGRAM('GAM0VMM')
+               COMMAREA(MM-COMMAREA)
+               END-EXEC.
+
+           MOVE SPACES TO WS-MAKE-LIST.
+           MOVE 1 TO ARRAY-INDEX.
+           PERFORM UNTIL ARRAY-INDEX > 10
+              MOVE DF-MAKE (ARRAY-INDEX) TO WS-MAKE (ARRAY-INDEX)
+              COMPUTE ARRAY-INDEX = ARRAY-INDEX + 1
+           END-PERFORM.
+
+           IF DF-OUTPUTMSG1 NOT = SPACES
+              MOVE DF-OUTPUTMSG1 TO WS-MESSAGE
+           END-IF.
+
+       2000-LIST-MODELS.
+           INITIALIZE MM-COMMAREA.
+           MOVE "Y" TO DF-MAKE-SELECTED.
+           MOVE "N" TO DF-LOCAL-BUILD.
+           MOVE WS-REQUEST-MAKE TO GAMMAKE.
+
+           EXEC CICS LINK PROGRAM('GAM0VMM')
+               COMMAREA(MM-COMMAREA)
+               END-EXEC.
+
+           MOVE SPACES TO WS-MODEL-LIST.
+           MOVE 1 TO ARRAY-INDEX.
+           PERFORM UNTIL ARRAY-INDEX > 12
+              MOVE DF-MODEL (ARRAY-INDEX) TO WS-MODEL (ARRAY-INDEX)
+              COMPUTE ARRAY-INDEX = ARRAY-INDEX + 1
+           END-PERFORM.
+
+           IF DF-OUTPUTMSG2 NOT = SPACES
+              MOVE DF-OUTPUTMSG2 (1:60) TO WS-MESSAGE
+           END-IF.
+
+       3000-SEARCH-INVENTORY.
+           INITIALIZE INVENTORY-COMMAREA.
+           MOVE "N" TO CA-LOCAL-BUILD.
+           MOVE WS-REQUEST-MAKE TO SHOWMAKE.
+           MOVE WS-REQUEST-MODEL TO SHOWMODEL.
+           MOVE "Y" TO SHOWSTARTO.
+
+           EXEC CICS LINK PROGRAM('GAM0VSI')
+               COMMAREA(INVENTORY-COMMAREA)
+               END-EXEC.
+
+           MOVE SPACES TO WS-INVENTORY-LIST.
+           MOVE 1 TO ARRAY-INDEX.
+           PERFORM UNTIL ARRAY-INDEX > 10
+              MOVE SHOWVINO (ARRAY-INDEX) TO WS-VIN (ARRAY-INDEX)
+              MOVE SHOWYEARO (ARRAY-INDEX) TO WS-YEAR (ARRAY-INDEX)
+              MOVE SHOWMODELO (ARRAY-INDEX) TO
+                                      WS-MODEL-OUT (ARRAY-INDEX)
+              MOVE SHOWPRICEO (ARRAY-INDEX) TO WS-PRICE (ARRAY-INDEX)
+              MOVE SHOWNEWAUTOO (ARRAY-INDEX) TO
+                                      WS-NEW-USED (ARRAY-INDEX)
+              MOVE SHOWREGIONO (ARRAY-INDEX) TO WS-REGION (ARRAY-INDEX)
+              COMPUTE ARRAY-INDEX = ARRAY-INDEX + 1
+           END-PERFORM.
+
+           IF MESSAGE-OUT NOT = SPACES
+              MOVE MESSAGE-OUT TO WS-MESSAGE
+           END-IF.
+
+       4000-LOCATE-DEALERS.
+           INITIALIZE LOCATOR-COMMAREA.
+           MOVE "N" TO CA-LOCAL-BUILD2.
+           MOVE WS-REQUEST-MAKE TO LMAKE.
+           MOVE WS-REQUEST-MODEL TO LMODEL.
+           MOVE WS-REQUEST-ZIP TO LCUSTOMERZIP.
+           MOVE WS-REQUEST-STATE TO LCUSTOMERSTATE.
+
+           EXEC CICS LINK PROGRAM('GAM0VDL')
+               COMMAREA(LOCATOR-COMMAREA)
+               END-EXEC.
+
+           MOVE SPACES TO WS-DEALER-LIST.
+           MOVE 1 TO ARRAY-INDEX.
+           PERFORM UNTIL ARRAY-INDEX > 10
+              MOVE DEALERNAMEO (ARRAY-INDEX) TO
+                                      WS-DEALER-NAME (ARRAY-INDEX)
+              MOVE DEALERADDRO (ARRAY-INDEX) TO
+                                      WS-DEALER-ADDRESS (ARRAY-INDEX)
+              MOVE DEALERCITYO (ARRAY-INDEX) TO
+                                      WS-DEALER-CITY (ARRAY-INDEX)
+              MOVE DEALERABBRO (ARRAY-INDEX) TO
+                                      WS-DEALER-ABBR (ARRAY-INDEX)
+              MOVE DEALERZIPO (ARRAY-INDEX) TO
+                                      WS-DEALER-ZIP (ARRAY-INDEX)
+              MOVE DEALERPHONEO (ARRAY-INDEX) TO
+                                      WS-DEALER-PHONE (ARRAY-INDEX)
+              MOVE DEALERREGIONO (ARRAY-INDEX) TO
+                                      WS-DEALER-REGION (ARRAY-INDEX)
+              COMPUTE ARRAY-INDEX = ARRAY-INDEX + 1
+           END-PERFORM.
+
+           IF MESSAGEOUT2 NOT = SPACES
+              MOVE MESSAGEOUT2 TO WS-MESSAGE
+           END-IF.
