@@ -0,0 +1,152 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VIR.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAM0VIR.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY GAM0BET.
+       COPY GAM0BDT.
+
+       01 PREV-REGION          PIC X(10).
+       01 PREV-DEALERNAME      PIC X(35).
+
+       01 DEALER-VEH-COUNT     PIC 9(5)     VALUE 0.
+       01 DEALER-PRICE-TOTAL   PIC S9(9)V   USAGE COMP-3 VALUE 0.
+
+       01 GRAND-VEH-COUNT      PIC 9(7)     VALUE 0.
+       01 GRAND-PRICE-TOTAL    PIC S9(11)V  USAGE COMP-3 VALUE 0.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+           DECLARE RPTCURSOR CURSOR FOR
+               SELECT D.REGION, D.DEALERNAME, I.MAKE, I.MODEL, I.PRICE
+                   FROM EASTINVNTRY I, DEALERSHIP D
+                   WHERE I.DEALERID = D.DEALERID
+               UNION ALL
+               SELECT D.REGION, D.DEALERNAME, I.MAKE, I.MODEL, I.PRICE
+                   FROM CENTINVNTRY I, DEALERSHIP D
+                   WHERE I.DEALERID = D.DEALERID
+               UNION ALL
+               SELECT D.REGION, D.DEALERNAME, I.MAKE, I.MODEL, I.PRICE
+                   FROM PACINVNTRY I, DEALERSHIP D
+                   WHERE I.DEALERID = D.DEALERID
+               ORDER BY 1, 2, 3, 4
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-PRINT-REPORT.
+
+           GOBACK.
+
+       1000-PRINT-REPORT.
+           MOVE SPACES TO PREV-REGION.
+           MOVE SPACES TO PREV-DEALERNAME.
+           MOVE 0 TO DEALER-VEH-COUNT.
+           MOVE 0 TO DEALER-PRICE-TOTAL.
+           MOVE 0 TO GRAND-VEH-COUNT.
+           MOVE 0 TO GRAND-PRICE-TOTAL.
+
+           DISPLAY "GLOBAL AUTO MART - COMPANY-WIDE INVENTORY REPORT".
+           DISPLAY "GROUPED BY REGION, DEALER, MAKE/MODEL".
+
+           EXEC SQL OPEN RPTCURSOR END-EXEC.
+
+           EXEC SQL
+               FETCH RPTCURSOR
+                   INTO :REGION OF DCLDEALERSHIP,
+                        :DEALERNAME OF DCLDEALERSHIP,
+                        :MAKE-TEXT OF DCLEASTINVNTRY,
+                        :MODEL-TEXT OF DCLEASTINVNTRY,
+                        :PRICE OF DCLEASTINVNTRY
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               PERFORM 2000-PROCESS-ROW
+
+               EXEC SQL
+                   FETCH RPTCURSOR
+                       INTO :REGION OF DCLDEALERSHIP,
+                            :DEALERNAME OF DCLDEALERSHIP,
+                            :MAKE-TEXT OF DCLEASTINVNTRY,
+                            :MODEL-TEXT OF DCLEASTINVNTRY,
+                            :PRICE OF DCLEASTINVNTRY
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL CLOSE RPTCURSOR END-EXEC.
+
+           IF PREV-DEALERNAME NOT = SPACES
+               PERFORM 3000-PRINT-DEALER-TOTAL
+           END-IF.
+
+           PERFORM 4000-PRINT-GRAND-TOTAL.
+
+       2000-PROCESS-ROW.
+           IF REGION OF DCLDEALERSHIP NOT = PREV-REGION
+               IF PREV-DEALERNAME NOT = SPACES
+                   PERFORM 3000-PRINT-DEALER-TOTAL
+               END-IF
+               DISPLAY " ".
+               DISPLAY "REGION: " REGION OF DCLDEALERSHIP
+               MOVE REGION OF DCLDEALERSHIP TO PREV-REGION
+               MOVE SPACES TO PREV-DEALERNAME
+           END-IF.
+
+           IF DEALERNAME OF DCLDEALERSHIP NOT = PREV-DEALERNAME
+               IF PREV-DEALERNAME NOT = SPACES
+                   PERFORM 3000-PRINT-DEALER-TOTAL
+               END-IF
+               DISPLAY "  DEALER: " DEALERNAME OF DCLDEALERSHIP
+               MOVE DEALERNAME OF DCLDEALERSHIP TO PREV-DEALERNAME
+           END-IF.
+
+           DISPLAY "    " MAKE-TEXT OF DCLEASTINVNTRY " "
+               MODEL-TEXT OF DCLEASTINVNTRY " "
+               PRICE OF DCLEASTINVNTRY.
+
+           ADD 1 TO DEALER-VEH-COUNT.
+           ADD PRICE OF DCLEASTINVNTRY TO DEALER-PRICE-TOTAL.
+           ADD 1 TO GRAND-VEH-COUNT.
+           ADD PRICE OF DCLEASTINVNTRY TO GRAND-PRICE-TOTAL.
+
+       3000-PRINT-DEALER-TOTAL.
+           DISPLAY "    VEHICLE COUNT: " DEALER-VEH-COUNT
+               " PRICE SUBTOTAL: " DEALER-PRICE-TOTAL.
+           MOVE 0 TO DEALER-VEH-COUNT.
+           MOVE 0 TO DEALER-PRICE-TOTAL.
+
+       4000-PRINT-GRAND-TOTAL.
+           DISPLAY " ".
+           DISPLAY "GRAND TOTAL VEHICLES: " GRAND-VEH-COUNT.
+           DISPLAY "GRAND TOTAL PRICE: " GRAND-PRICE-TOTAL.
