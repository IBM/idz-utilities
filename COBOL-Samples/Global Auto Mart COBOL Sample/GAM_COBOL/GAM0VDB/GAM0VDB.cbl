@@ -29,8 +29,164 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GAM0VDB.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO DBSUMRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL.
+
+      *---------------------------------------
+      * FLAT SEED FILES - ONE FIXED-WIDTH RECORD PER MAKE/MODEL,
+      * DEALER OR INVENTORY ROW, LAID OUT COLUMN-FOR-COLUMN THE SAME
+      * AS THE COMPILED GAM0BMD/GAM0BDD/GAM0BED/GAM0BCD/GAM0BPD
+      * TABLES THEY STAND IN FOR. ONLY READ WHEN CC-LOAD-SOURCE = 'F'
+      * ON THE SYSIN CONTROL CARD, SO SEED DATA CAN BE REFRESHED BY
+      * REPLACING THESE DATASETS' CONTENTS, NOT BY RECOMPILING
+      * GAM0VDB.
+      *---------------------------------------
+           SELECT MAKE-SEED-FILE ASSIGN TO MAKESEED
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DEALER-SEED-FILE ASSIGN TO DLRSEED
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EAST-SEED-FILE ASSIGN TO EASTSEED
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CENT-SEED-FILE ASSIGN TO CENTSEED
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PAC-SEED-FILE ASSIGN TO PACSEED
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
 
+      *---------------------------------------
+      * END-OF-JOB SUMMARY REPORT - ONE RECORD PER REGION SHOWING HOW
+      * MANY ROWS WERE ATTEMPTED/LOADED/REJECTED, PLUS A FINAL TOTAL
+      * RECORD CARRYING THE GRAND TOTALS AND THE JOB'S ELAPSED TIME.
+      *---------------------------------------
+       FILE SECTION.
+       FD  SUMMARY-REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  SUMMARY-REPORT-RECORD.
+           05 SRR-SECTION           PIC X(12).
+           05 SRR-ROWS-ATTEMPTED    PIC 9(7).
+           05 SRR-ROWS-LOADED       PIC 9(7).
+           05 SRR-ROWS-REJECTED     PIC 9(7).
+           05 SRR-ELAPSED-SECONDS   PIC 9(7).
+
+      *---------------------------------------
+      * ONE CONTROL CARD ON SYSIN CARRIES THE SCHEMA THIS RUN LOADS
+      * INTO, THE SECTION TO RESUME AT ON A RESTART, AND WHICH SEED
+      * DATA SOURCE TO USE. CC-SCHEMA IS PUNCHED LEFT-JUSTIFIED LIKE
+      * ANY OTHER CONTROL CARD FIELD; 0000-MAINLINE RIGHT-JUSTIFIES
+      * IT INTO SCHEMA SO THE TRAILING '.' IN DATABASECONNECTION
+      * BUTTS RIGHT UP AGAINST THE SCHEMA NAME. CC-LOAD-SOURCE OF
+      * 'F' READS MAKE/DEALER/INVENTORY SEED DATA FROM THE FLAT
+      * MAKESEED/DLRSEED/EASTSEED/CENTSEED/PACSEED FILES BELOW;
+      * ANY OTHER VALUE (INCLUDING BLANK, WHEN THE CARD PREDATES
+      * THIS FIELD) KEEPS LOADING FROM THE COMPILED GAM0BMD/GAM0BDD/
+      * GAM0BED/GAM0BCD/GAM0BPD TABLES AS BEFORE.
+      *---------------------------------------
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-CARD-RECORD.
+           05 CC-SCHEMA             PIC X(8).
+           05 CC-RESTART-SECTION    PIC X(8).
+           05 CC-LOAD-SOURCE        PIC X(1).
+           05 FILLER                PIC X(63).
+
+       FD  MAKE-SEED-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  MAKE-SEED-RECORD.
+           05 MS-MAKE               PIC X(20).
+           05 MS-MODEL              PIC X(20).
+
+       FD  DEALER-SEED-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  DEALER-SEED-RECORD.
+           05 DS-DEALERADDRESS      PIC X(45).
+           05 DS-STATE              PIC X(15).
+           05 DS-ABBR               PIC X(2).
+           05 DS-CITY               PIC X(25).
+           05 DS-REGION             PIC X(10).
+           05 DS-ZIP                PIC 9(5).
+           05 DS-PHONE              PIC X(12).
+           05 DS-NAME               PIC X(35).
+           05 DS-DEALERID           PIC 9(5).
+
+      *---------------------------------------
+      * EASTSEED/CENTSEED/PACSEED ALL SHARE THIS SAME ROW SHAPE -
+      * IT MIRRORS EASTINVTTABLE/CENTINVTTABLE/PACINVTTABLE SO EACH
+      * REGION'S LOAD PARAGRAPH CAN MOVE STRAIGHT FROM THE SEED
+      * RECORD INTO THE SAME TEMP-INVENTORY-FIELDS IT ALREADY MOVES
+      * THE COMPILED TABLE ROW INTO.
+      *---------------------------------------
+       FD  EAST-SEED-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  EAST-SEED-RECORD.
+           05 ES-VIN                PIC X(4).
+           05 ES-AUTOYEAR           PIC 9(4).
+           05 ES-MAKE               PIC X(20).
+           05 ES-MODEL              PIC X(20).
+           05 ES-COLOR              PIC X(32).
+           05 ES-BODY               PIC X(35).
+           05 ES-AUTOTRIM           PIC X(32).
+           05 ES-TRANS              PIC X(10).
+           05 ES-CYLIND             PIC X(5).
+           05 ES-MILES              PIC X(10).
+           05 ES-PRICE              PIC 9(5).
+           05 ES-DEALERID           PIC 9(5).
+           05 ES-NEWAUTO            PIC X(1).
+           05 ES-DATEADDED          PIC X(10).
+
+       FD  CENT-SEED-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CENT-SEED-RECORD.
+           05 CS-VIN                PIC X(4).
+           05 CS-AUTOYEAR           PIC 9(4).
+           05 CS-MAKE               PIC X(20).
+           05 CS-MODEL              PIC X(20).
+           05 CS-COLOR              PIC X(32).
+           05 CS-BODY               PIC X(35).
+           05 CS-AUTOTRIM           PIC X(32).
+           05 CS-TRANS              PIC X(10).
+           05 CS-CYLIND             PIC X(5).
+           05 CS-MILES              PIC X(10).
+           05 CS-PRICE              PIC 9(5).
+           05 CS-DEALERID           PIC 9(5).
+           05 CS-NEWAUTO            PIC X(1).
+           05 CS-DATEADDED          PIC X(10).
+
+       FD  PAC-SEED-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  PAC-SEED-RECORD.
+           05 PS-VIN                PIC X(4).
+           05 PS-AUTOYEAR           PIC 9(4).
+           05 PS-MAKE               PIC X(20).
+           05 PS-MODEL              PIC X(20).
+           05 PS-COLOR              PIC X(32).
+           05 PS-BODY               PIC X(35).
+           05 PS-AUTOTRIM           PIC X(32).
+           05 PS-TRANS              PIC X(10).
+           05 PS-CYLIND             PIC X(5).
+           05 PS-MILES              PIC X(10).
+           05 PS-PRICE              PIC 9(5).
+           05 PS-DEALERID           PIC 9(5).
+           05 PS-NEWAUTO            PIC X(1).
+           05 PS-DATEADDED          PIC X(10).
+
        WORKING-STORAGE SECTION.
 
        COPY GAM0BMD.
@@ -38,95 +194,223 @@
        COPY GAM0BED.
        COPY GAM0BCD.
        COPY GAM0BPD.
+       COPY GAM0BDT.
+
+       01 DEALER-CHECK-COUNT   PIC S9(9) USAGE COMP VALUE 0.
+       01 VIN-CHECK-COUNT      PIC S9(9) USAGE COMP VALUE 0.
+       01 COLOR-CHECK-COUNT    PIC S9(9) USAGE COMP VALUE 0.
+       01 TRIM-CHECK-COUNT     PIC S9(9) USAGE COMP VALUE 0.
+
+       01 MIN-VALID-AUTOYEAR   PIC 9(4) VALUE 1980.
+       01 MAX-VALID-AUTOYEAR   PIC 9(4).
+       01 WS-CURRENT-DATE.
+          05 WS-CURR-YYYY         PIC 9(4).
+          05 WS-CURR-DATE-FILLER  PIC X(17).
+
        01 DATABASECONNECTION.
           49 SCHEMA               PIC X(8) VALUE ' '.
           49 PIC X VALUE '.'.
 
        01 ITABLEPREPARE.
-          49 ITABLE-VAR-LEN    PIC S9(4) USAGE COMP VALUE +269.
-          49 ITABLE-VAR-TXT    PIC X(269).
-
-       01 INVENTORYPREP.
+          49 ITABLE-VAR-LEN    PIC S9(4) USAGE COMP VALUE +88.
+          49 ITABLE-VAR-TXT    PIC X(88).
+
+      *---------------------------------------
+      * THE INVENTORY INSERT IS PREPARED ONCE PER REGION (OUTSIDE THE
+      * ROW LOOP) WITH A PARAMETER MARKER FOR EVERY HOST-VARIABLE
+      * COLUMN, THEN RE-EXECUTED FOR EACH ROW - NO PER-ROW PREPARE
+      * AND NO LITERAL-VALUE TEXT BUILDING. SOLDFLAG/SOLDDATE AND
+      * HOLDFLAG/HOLDEXPIRES ALL STAY LITERAL SINCE EVERY LOADED ROW
+      * IS UNSOLD AND NOT ON HOLD.
+      *---------------------------------------
+       01 INVENTORYINSERTTEMPLATE.
           02 PIC X(12) VALUE 'INSERT INTO '.
           02 INVNTDBCON PIC X(9).
           02 TABLENAME PIC X(11).
-          02 PIC X(9) VALUE " VALUES('".
+          02 PIC X(8) VALUE ' VALUES('.
+          02 PIC X(48) VALUE
+             "?,?,?,?,?,?,?,?,?,?,?,?,?,?,?,'N',NULL,'N',NULL)".
+
+       01 TEMP-INVENTORY-FIELDS.
           02 TEMPVIN PIC X(4).
-          02 PIC X(2) VALUE "',".
           02 TEMPAUTOYEAR PIC 9(4).
-          02 PIC X(2) VALUE ",'".
           02 TEMPMAKE PIC X(20).
-          02 PIC X(3) VALUE "','".
           02 TEMPMODEL PIC X(20).
-          02 PIC X(3) VALUE "','".
           02 TEMPAUTOTRIM PIC X(32).
-          02 PIC X(3) VALUE "','".
+          02 IND-AUTOTRIM PIC S9(4) USAGE COMP.
           02 TEMPBODY PIC X(35).
-          02 PIC X(2) VALUE "',".
-          02 TEMPPRICE PIC 9(5).
-          02 PIC X(2) VALUE ",'".
+          02 TEMPPRICE PIC 9(7).
+          02 TEMPCURRENCYCODE PIC X(3).
           02 TEMPCOLOR PIC X(32).
-          02 PIC X(3) VALUE "','".
           02 TEMPTRANS PIC X(10).
-          02 PIC X(3) VALUE "','".
           02 TEMPCYLIND PIC X(5).
-          02 PIC X(3) VALUE "','".
           02 TEMPMILES PIC X(10).
-          02 PIC X(2) VALUE "',".
+          02 IND-MILES PIC S9(4) USAGE COMP.
           02 IDEALERID PIC 9(5).
-          02 PIC X(2) VALUE ",'".
           02 TEMPNEWAUTO PIC X.
-          02 PIC X(3) VALUE "','".
           02 TEMPDATEADDED PIC X(10).
-          02 PIC X(2) VALUE "')".
+
+      *---------------------------------------
+      * THE SEED/TEST INVENTORY DATA ENCODES MILES AS FREE TEXT -
+      * A PLAIN DIGIT STRING, A THOUSANDS-SUFFIX STRING SUCH AS
+      * '123K', OR THE LITERAL 'NULL' FOR A MISSING READING. 9100-
+      * CONVERT-MILES TURNS MC-INPUT INTO THE INTEGER MC-OUTPUT THAT
+      * IS BOUND TO THE NOW-NUMERIC MILES COLUMN.
+      *---------------------------------------
+       01 MILES-CONVERT-WORK.
+          02 MC-INPUT           PIC X(10).
+          02 MC-OUTPUT          PIC S9(9) USAGE COMP.
+          02 MC-DIGITS          PIC X(10).
+          02 MC-LAST-CHAR-POS   PIC S9(4) USAGE COMP.
+
+       01 COMMIT-BATCH-SIZE     PIC 9(5) VALUE 50.
+       01 ROWS-SINCE-COMMIT     PIC 9(5) VALUE 0.
+
+      *---------------------------------------
+      * PER-REGION ROW COUNTS FOR THE END-OF-JOB SUMMARY REPORT.
+      *---------------------------------------
+       01 EAST-ROWS-ATTEMPTED  PIC 9(7) VALUE 0.
+       01 EAST-ROWS-LOADED     PIC 9(7) VALUE 0.
+       01 EAST-ROWS-REJECTED   PIC 9(7) VALUE 0.
+       01 CENT-ROWS-ATTEMPTED  PIC 9(7) VALUE 0.
+       01 CENT-ROWS-LOADED     PIC 9(7) VALUE 0.
+       01 CENT-ROWS-REJECTED   PIC 9(7) VALUE 0.
+       01 PAC-ROWS-ATTEMPTED   PIC 9(7) VALUE 0.
+       01 PAC-ROWS-LOADED      PIC 9(7) VALUE 0.
+       01 PAC-ROWS-REJECTED    PIC 9(7) VALUE 0.
+
+       01 JOB-START-TIME.
+          05 JST-HH             PIC 9(2).
+          05 JST-MM             PIC 9(2).
+          05 JST-SS             PIC 9(2).
+          05 JST-HS             PIC 9(2).
+       01 JOB-END-TIME.
+          05 JET-HH             PIC 9(2).
+          05 JET-MM             PIC 9(2).
+          05 JET-SS             PIC 9(2).
+          05 JET-HS             PIC 9(2).
+       01 JOB-ELAPSED-SECONDS   PIC S9(7) USAGE COMP VALUE 0.
+
+      *---------------------------------------
+      * MAKEMODELPREPARE/DEALERSHIPPREPARE ARE STILL BUILT AS LITERAL-
+      * VALUE SQL TEXT (ONLY THE PER-ROW INVENTORY INSERTS WERE MOVED
+      * TO PARAMETER MARKERS), SO ANY FREE-TEXT VALUE THAT CARRIES AN
+      * APOSTROPHE - A DEALER NAME, AN ADDRESS, A CITY - MUST HAVE
+      * THAT APOSTROPHE DOUBLED BEFORE IT'S MOVED INTO ONE OF THOSE
+      * FIELDS, OR THE GENERATED SQL TEXT BREAKS. ONE SHARED WORK
+      * AREA/PARAGRAPH IS REUSED FOR EVERY SUCH FIELD RATHER THAN
+      * WRITING THE SCAN OUT AGAIN PER FIELD.
+      *---------------------------------------
+       01 SQL-APOSTROPHE       PIC X VALUE "'".
+
+       01 QUOTE-ESCAPE-WORK.
+          02 QE-INPUT          PIC X(45).
+          02 QE-OUTPUT         PIC X(90).
+          02 QE-IN-IDX         PIC S9(4) USAGE COMP.
+          02 QE-OUT-IDX        PIC S9(4) USAGE COMP.
 
        01 COUNTER              PIC 9(5).
 
        01 DISPLAYSQLCODE       PIC 9(9).
 
+       01 RESTART-SECTION      PIC X(8).
+       01 RESTART-TABLE        PIC 9 VALUE 1.
+
+       01 CONTROL-CARD-EOF-SW  PIC X VALUE 'N'.
+          88 CONTROL-CARD-EOF     VALUE 'Y'.
+       01 SCHEMA-TRIM-LEN      PIC S9(4) USAGE COMP.
+
+      *---------------------------------------
+      * ONE EOF SWITCH PER SEED FILE, TESTED ONLY WHEN CC-LOAD-SOURCE
+      * = 'F'. FLAT-FILE MODE LOOPS UNTIL END OF FILE; COMPILED-TABLE
+      * MODE KEEPS LOOPING UNTIL COUNTER EXCEEDS THE TABLE'S LENGTH.
+      *---------------------------------------
+       01 MAKE-SEED-EOF-SW     PIC X VALUE 'N'.
+          88 MAKE-SEED-EOF         VALUE 'Y'.
+       01 DEALER-SEED-EOF-SW   PIC X VALUE 'N'.
+          88 DEALER-SEED-EOF       VALUE 'Y'.
+       01 EAST-SEED-EOF-SW     PIC X VALUE 'N'.
+          88 EAST-SEED-EOF         VALUE 'Y'.
+       01 CENT-SEED-EOF-SW     PIC X VALUE 'N'.
+          88 CENT-SEED-EOF         VALUE 'Y'.
+       01 PAC-SEED-EOF-SW      PIC X VALUE 'N'.
+          88 PAC-SEED-EOF          VALUE 'Y'.
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       LINKAGE SECTION.
+       PROCEDURE DIVISION.
 
-       01 LINKSCHEMA.
-          05 LINKSCHEMA-LENGTH     PIC S9(4) COMP.
-          05 LINKSCHEMA-TXT        PIC X(8).
+           MOVE SPACES TO SCHEMA.
+           MOVE SPACES TO RESTART-SECTION.
+           MOVE 'C' TO CC-LOAD-SOURCE.
+
+           OPEN INPUT CONTROL-CARD-FILE.
+           READ CONTROL-CARD-FILE
+              AT END
+                 MOVE 'Y' TO CONTROL-CARD-EOF-SW
+           END-READ.
+           CLOSE CONTROL-CARD-FILE.
+
+           IF NOT CONTROL-CARD-EOF
+              IF CC-SCHEMA NOT = SPACES
+                 COMPUTE SCHEMA-TRIM-LEN =
+                    FUNCTION LENGTH(FUNCTION TRIM(CC-SCHEMA))
+                 MOVE FUNCTION TRIM(CC-SCHEMA) TO
+                    SCHEMA(9 - SCHEMA-TRIM-LEN : SCHEMA-TRIM-LEN)
+              END-IF
+              MOVE CC-RESTART-SECTION TO RESTART-SECTION
+              IF CC-LOAD-SOURCE NOT = 'F'
+                 MOVE 'C' TO CC-LOAD-SOURCE
+              END-IF
+           END-IF.
 
-       PROCEDURE DIVISION USING LINKSCHEMA.
+           EVALUATE RESTART-SECTION
+              WHEN "DEALER"
+                 MOVE 2 TO RESTART-TABLE
+              WHEN "EAST"
+                 MOVE 3 TO RESTART-TABLE
+              WHEN "CENTRAL"
+                 MOVE 4 TO RESTART-TABLE
+              WHEN "PACIFIC"
+                 MOVE 5 TO RESTART-TABLE
+              WHEN OTHER
+                 MOVE 1 TO RESTART-TABLE
+           END-EVALUATE.
+
+           IF RESTART-TABLE NOT = 1
+              DISPLAY "RESTARTING LOAD AT SECTION " RESTART-SECTION
+              MOVE 0 TO SQLCODE
+           END-IF.
 
-           MOVE SPACES TO SCHEMA.
-           MOVE LINKSCHEMA-TXT TO SCHEMA.
-
-           PERFORM UNTIL SCHEMA(8:1) NOT = ' ' AND
-                         SCHEMA(8:1) NOT = X'00'
-              MOVE SCHEMA(7:1) TO SCHEMA(8:1)
-              MOVE ' ' TO SCHEMA(7:1)
-              MOVE SCHEMA(6:1) TO SCHEMA(7:1)
-              MOVE ' ' TO SCHEMA(6:1)
-              MOVE SCHEMA(5:1) TO SCHEMA(6:1)
-              MOVE ' ' TO SCHEMA(5:1)
-              MOVE SCHEMA(4:1) TO SCHEMA(5:1)
-              MOVE ' ' TO SCHEMA(4:1)
-              MOVE SCHEMA(3:1) TO SCHEMA(4:1)
-              MOVE ' ' TO SCHEMA(3:1)
-              MOVE SCHEMA(2:1) TO SCHEMA(3:1)
-              MOVE ' ' TO SCHEMA(2:1)
-              MOVE SCHEMA(1:1) TO SCHEMA(2:1)
-              MOVE ' ' TO SCHEMA(1:1)
-           END-PERFORM.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           COMPUTE MAX-VALID-AUTOYEAR = WS-CURR-YYYY + 1.
+
+           ACCEPT JOB-START-TIME FROM TIME.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
 
-           PERFORM 1000-CREATE-MAKE-AND-MODEL.
+           IF RESTART-TABLE <= 1
+              PERFORM 1000-CREATE-MAKE-AND-MODEL
+           END-IF.
 
-           PERFORM 2000-CREATE-DEALERSHIP.
+           IF RESTART-TABLE <= 2
+              PERFORM 2000-CREATE-DEALERSHIP
+           END-IF.
 
-           PERFORM 3000-CREATE-EASTINVENTORY.
+           IF RESTART-TABLE <= 3
+              PERFORM 3000-CREATE-EASTINVENTORY
+           END-IF.
 
-           PERFORM 4000-CREATE-CENTRALINVENTORY.
+           IF RESTART-TABLE <= 4
+              PERFORM 4000-CREATE-CENTRALINVENTORY
+           END-IF.
 
            PERFORM 5000-CREATE-PACIFICINVENTORY.
 
            EXEC SQL COMMIT END-EXEC.
 
+           PERFORM 9200-WRITE-SUMMARY-REPORT.
+           CLOSE SUMMARY-REPORT-FILE.
+
            DISPLAY "TABLES CREATED SUCCESSFULLY".
 
            GOBACK.
@@ -135,9 +419,33 @@
 
            IF SQLCODE = 0
               MOVE 1 TO COUNTER
-              PERFORM UNTIL COUNTER > MAKELENGTH OR SQLCODE NOT = 0
-                 MOVE MAKETEXT (COUNTER) TO MMMAKE
-                 MOVE MODELTEXT(COUNTER) TO MMMODEL
+              IF CC-LOAD-SOURCE = 'F'
+                 OPEN INPUT MAKE-SEED-FILE
+                 READ MAKE-SEED-FILE
+                    AT END
+                       MOVE 'Y' TO MAKE-SEED-EOF-SW
+                 END-READ
+              END-IF
+
+              PERFORM UNTIL SQLCODE NOT = 0
+                 OR (CC-LOAD-SOURCE = 'F' AND MAKE-SEED-EOF)
+                 OR (CC-LOAD-SOURCE NOT = 'F' AND COUNTER > MAKELENGTH)
+
+                 IF CC-LOAD-SOURCE = 'F'
+                    MOVE MS-MAKE TO QE-INPUT
+                    PERFORM 9000-ESCAPE-QUOTES
+                    MOVE QE-OUTPUT(1:20) TO MMMAKE
+                    MOVE MS-MODEL TO QE-INPUT
+                    PERFORM 9000-ESCAPE-QUOTES
+                    MOVE QE-OUTPUT(1:20) TO MMMODEL
+                 ELSE
+                    MOVE MAKETEXT (COUNTER) TO QE-INPUT
+                    PERFORM 9000-ESCAPE-QUOTES
+                    MOVE QE-OUTPUT(1:20) TO MMMAKE
+                    MOVE MODELTEXT(COUNTER) TO QE-INPUT
+                    PERFORM 9000-ESCAPE-QUOTES
+                    MOVE QE-OUTPUT(1:20) TO MMMODEL
+                 END-IF
                  MOVE DATABASECONNECTION TO MMDDCONN
 
                  MOVE MAKEMODELPREPARE TO MM-STRING
@@ -151,24 +459,36 @@
                     DISPLAY MM-STRING
                     MOVE SQLCODE TO DISPLAYSQLCODE
                     DISPLAY "SQLCODE " DISPLAYSQLCODE
-                    GOBACK
+                    PERFORM 9300-FATAL-ERROR-EXIT
                  END-IF
 
                  EXEC SQL EXECUTE MMPREPSTMT END-EXEC
 
                  IF SQLCODE NOT = 0
                     MOVE SQLCODE TO DISPLAYSQLCODE
-                    DISPLAY "SQL ERROR INSERTING DATA"
+                    DISPLAY "SQL ERROR INSERTING DATA FOR MAKE/MODEL "
+                       MMMAKE "/" MMMODEL " (RESTART AT MAKE)"
                     DISPLAY "SQLCODE " DISPLAYSQLCODE
-                    GOBACK
+                    PERFORM 9300-FATAL-ERROR-EXIT
                  END-IF
 
                  EXEC SQL COMMIT END-EXEC
 
                  COMPUTE COUNTER = COUNTER + 1
 
+                 IF CC-LOAD-SOURCE = 'F'
+                    READ MAKE-SEED-FILE
+                       AT END
+                          MOVE 'Y' TO MAKE-SEED-EOF-SW
+                    END-READ
+                 END-IF
+
               END-PERFORM
 
+              IF CC-LOAD-SOURCE = 'F'
+                 CLOSE MAKE-SEED-FILE
+              END-IF
+
               COMPUTE COUNTER = COUNTER - 1
 
               IF SQLCODE = 0
@@ -178,7 +498,7 @@
                 DISPLAY "THERE WAS A PROBLEM INSERTING MAKE_MODEL DATA."
                  MOVE SQLCODE TO DISPLAYSQLCODE
                  DISPLAY "SQLCODE " DISPLAYSQLCODE
-                 GOBACK
+                 PERFORM 9300-FATAL-ERROR-EXIT
               END-IF
            END-IF.
 
@@ -188,16 +508,59 @@
 
            IF SQLCODE = 0
               MOVE 1 TO COUNTER
-              PERFORM UNTIL COUNTER > DEALERLENGTH OR SQLCODE NOT = 0
-                 MOVE DEALERADDRESS (COUNTER) TO TEMPDEALERADDRESS
-                 MOVE STATE(COUNTER) TO TEMPSTATE
-                 MOVE ABBR(COUNTER) TO TEMPABBR
-                 MOVE CITY(COUNTER) TO TEMPCITY
-                 MOVE REGION(COUNTER) TO TEMPREGION
-                 MOVE ZIP(COUNTER) TO TEMPZIP
-                 MOVE PHONE(COUNTER) TO TEMPPHONE
-                 MOVE NAME(COUNTER) TO TEMPNAME
-                 MOVE DEALERID(COUNTER) TO TEMPDEALERID
+              IF CC-LOAD-SOURCE = 'F'
+                 OPEN INPUT DEALER-SEED-FILE
+                 READ DEALER-SEED-FILE
+                    AT END
+                       MOVE 'Y' TO DEALER-SEED-EOF-SW
+                 END-READ
+              END-IF
+
+              PERFORM UNTIL SQLCODE NOT = 0
+                 OR (CC-LOAD-SOURCE = 'F' AND DEALER-SEED-EOF)
+                 OR (CC-LOAD-SOURCE NOT = 'F'
+                     AND COUNTER > DEALERLENGTH)
+
+                 IF CC-LOAD-SOURCE = 'F'
+                    MOVE DS-DEALERADDRESS TO QE-INPUT
+                    PERFORM 9000-ESCAPE-QUOTES
+                    MOVE QE-OUTPUT(1:45) TO TEMPDEALERADDRESS
+                    MOVE DS-STATE TO QE-INPUT
+                    PERFORM 9000-ESCAPE-QUOTES
+                    MOVE QE-OUTPUT(1:15) TO TEMPSTATE
+                    MOVE DS-ABBR TO TEMPABBR
+                    MOVE DS-CITY TO QE-INPUT
+                    PERFORM 9000-ESCAPE-QUOTES
+                    MOVE QE-OUTPUT(1:25) TO TEMPCITY
+                    MOVE DS-REGION TO TEMPREGION
+                    MOVE "USD" TO TEMPCURRENCYCODE
+                    MOVE DS-ZIP TO TEMPZIP
+                    MOVE DS-PHONE TO TEMPPHONE
+                    MOVE DS-NAME TO QE-INPUT
+                    PERFORM 9000-ESCAPE-QUOTES
+                    MOVE QE-OUTPUT(1:35) TO TEMPNAME
+                    MOVE DS-DEALERID TO TEMPDEALERID
+                 ELSE
+                    MOVE DEALERADDRESS (COUNTER) TO QE-INPUT
+                    PERFORM 9000-ESCAPE-QUOTES
+                    MOVE QE-OUTPUT(1:45) TO TEMPDEALERADDRESS
+                    MOVE STATE(COUNTER) TO QE-INPUT
+                    PERFORM 9000-ESCAPE-QUOTES
+                    MOVE QE-OUTPUT(1:15) TO TEMPSTATE
+                    MOVE ABBR(COUNTER) TO TEMPABBR
+                    MOVE CITY(COUNTER) TO QE-INPUT
+                    PERFORM 9000-ESCAPE-QUOTES
+                    MOVE QE-OUTPUT(1:25) TO TEMPCITY
+                    MOVE REGION(COUNTER) TO TEMPREGION
+                    MOVE "USD" TO TEMPCURRENCYCODE
+                    MOVE ZIP(COUNTER) TO TEMPZIP
+                    MOVE PHONE(COUNTER) TO TEMPPHONE
+                    MOVE NAME(COUNTER) TO QE-INPUT
+                    PERFORM 9000-ESCAPE-QUOTES
+                    MOVE QE-OUTPUT(1:35) TO TEMPNAME
+                    MOVE DEALERID(COUNTER) TO TEMPDEALERID
+                 END-IF
+                 MOVE "Y" TO TEMPACTIVEFLAG
                  MOVE DATABASECONNECTION TO DEALERCONNECTION
 
                  MOVE DEALERSHIPPREPARE TO DEALERSTRING
@@ -212,15 +575,36 @@
                     MOVE SQLCODE TO DISPLAYSQLCODE
                     DISPLAY "SQLCODE " DISPLAYSQLCODE
                     DISPLAY DTABLEPREPARE
-                    GOBACK
+                    PERFORM 9300-FATAL-ERROR-EXIT
                  END-IF
 
                  EXEC SQL EXECUTE DPREPSTMT END-EXEC
 
+                 IF SQLCODE NOT = 0
+                    MOVE SQLCODE TO DISPLAYSQLCODE
+                    DISPLAY "SQL ERROR INSERTING DEALERSHIP DATA FOR "
+                       "DEALERID " TEMPDEALERID " (RESTART AT DEALER)"
+                    DISPLAY "SQLCODE " DISPLAYSQLCODE
+                    PERFORM 9300-FATAL-ERROR-EXIT
+                 END-IF
+
+                 EXEC SQL COMMIT END-EXEC
+
                  COMPUTE COUNTER = COUNTER + 1
 
+                 IF CC-LOAD-SOURCE = 'F'
+                    READ DEALER-SEED-FILE
+                       AT END
+                          MOVE 'Y' TO DEALER-SEED-EOF-SW
+                    END-READ
+                 END-IF
+
               END-PERFORM
 
+              IF CC-LOAD-SOURCE = 'F'
+                 CLOSE DEALER-SEED-FILE
+              END-IF
+
               COMPUTE COUNTER = COUNTER - 1
 
               IF SQLCODE = 0
@@ -230,70 +614,204 @@
                 DISPLAY "THERE WAS A PROBLEM INSERTING DEALERSHIP DATA."
                  MOVE SQLCODE TO DISPLAYSQLCODE
                  DISPLAY "SQLCODE " DISPLAYSQLCODE
+                 PERFORM 9300-FATAL-ERROR-EXIT
               END-IF
            END-IF.
 
        3000-CREATE-EASTINVENTORY.
 
+           IF SQLCODE = 0
+              MOVE DATABASECONNECTION TO INVNTDBCON
+              MOVE "EASTINVNTRY" TO TABLENAME
+              MOVE INVENTORYINSERTTEMPLATE TO ITABLE-VAR-TXT
+
+              EXEC SQL PREPARE EASTSTATEMENT
+                       FROM :ITABLEPREPARE
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY "PROBLEM PREPARING EASTINVNTRY STATEMENT"
+                 DISPLAY ITABLE-VAR-TXT
+                 MOVE SQLCODE TO DISPLAYSQLCODE
+                 DISPLAY "SQLCODE " DISPLAYSQLCODE
+                 PERFORM 9300-FATAL-ERROR-EXIT
+              END-IF
+           END-IF.
+
            IF SQLCODE = 0
               MOVE 1 TO COUNTER
-              PERFORM UNTIL COUNTER > EASTLENGTH OR SQLCODE NOT = 0
-                 MOVE EVIN (COUNTER) TO TEMPVIN
-                 MOVE EAUTOYEAR(COUNTER) TO TEMPAUTOYEAR
-                 MOVE EMAKE(COUNTER) TO TEMPMAKE
-                 MOVE EMODEL(COUNTER) TO TEMPMODEL
-                 MOVE ECOLOR(COUNTER) TO TEMPCOLOR
-                 MOVE EBODY(COUNTER) TO TEMPBODY
-                 MOVE EAUTOTRIM(COUNTER) TO TEMPAUTOTRIM
-                 MOVE ETRANS(COUNTER) TO TEMPTRANS
-                 MOVE ECYLIND(COUNTER) TO TEMPCYLIND
-                 MOVE EMILES(COUNTER) TO TEMPMILES
-                 MOVE EPRICE(COUNTER) TO TEMPPRICE
-                 MOVE EDEALERID(COUNTER) TO IDEALERID
-                 MOVE ENEWAUTO(COUNTER) TO TEMPNEWAUTO
-                 MOVE EDATEADDED(COUNTER) TO TEMPDATEADDED
+              MOVE 0 TO ROWS-SINCE-COMMIT
+              IF CC-LOAD-SOURCE = 'F'
+                 OPEN INPUT EAST-SEED-FILE
+                 READ EAST-SEED-FILE
+                    AT END
+                       MOVE 'Y' TO EAST-SEED-EOF-SW
+                 END-READ
+              END-IF
 
-                 IF TEMPAUTOTRIM = 'NULL'
-                    MOVE 'NULL' TO INVENTORYPREP(99:34)
+              PERFORM UNTIL SQLCODE NOT = 0
+                 OR (CC-LOAD-SOURCE = 'F' AND EAST-SEED-EOF)
+                 OR (CC-LOAD-SOURCE NOT = 'F' AND COUNTER > EASTLENGTH)
+
+                 IF CC-LOAD-SOURCE = 'F'
+                    MOVE ES-VIN TO TEMPVIN
+                    MOVE ES-AUTOYEAR TO TEMPAUTOYEAR
+                    MOVE ES-MAKE TO TEMPMAKE
+                    MOVE ES-MODEL TO TEMPMODEL
+                    MOVE ES-COLOR TO TEMPCOLOR
+                    MOVE ES-BODY TO TEMPBODY
+                    MOVE ES-AUTOTRIM TO TEMPAUTOTRIM
+                    MOVE ES-TRANS TO TEMPTRANS
+                    MOVE ES-CYLIND TO TEMPCYLIND
+                    MOVE ES-MILES TO TEMPMILES
+                    MOVE ES-PRICE TO TEMPPRICE
+                    MOVE "USD" TO TEMPCURRENCYCODE
+                    MOVE ES-DEALERID TO IDEALERID
+                    MOVE ES-NEWAUTO TO TEMPNEWAUTO
+                    MOVE ES-DATEADDED TO TEMPDATEADDED
+                 ELSE
+                    MOVE EVIN (COUNTER) TO TEMPVIN
+                    MOVE EAUTOYEAR(COUNTER) TO TEMPAUTOYEAR
+                    MOVE EMAKE(COUNTER) TO TEMPMAKE
+                    MOVE EMODEL(COUNTER) TO TEMPMODEL
+                    MOVE ECOLOR(COUNTER) TO TEMPCOLOR
+                    MOVE EBODY(COUNTER) TO TEMPBODY
+                    MOVE EAUTOTRIM(COUNTER) TO TEMPAUTOTRIM
+                    MOVE ETRANS(COUNTER) TO TEMPTRANS
+                    MOVE ECYLIND(COUNTER) TO TEMPCYLIND
+                    MOVE EMILES(COUNTER) TO TEMPMILES
+                    MOVE EPRICE(COUNTER) TO TEMPPRICE
+                    MOVE "USD" TO TEMPCURRENCYCODE
+                    MOVE EDEALERID(COUNTER) TO IDEALERID
+                    MOVE ENEWAUTO(COUNTER) TO TEMPNEWAUTO
+                    MOVE EDATEADDED(COUNTER) TO TEMPDATEADDED
                  END-IF
 
-                 IF TEMPMILES = 'NULL'
-                    MOVE 'NULL' TO INVENTORYPREP(234:12)
-                 END-IF
+                 ADD 1 TO EAST-ROWS-ATTEMPTED
 
-                 MOVE DATABASECONNECTION TO INVNTDBCON
-                 MOVE "EASTINVNTRY" TO TABLENAME
+                 MOVE 0 TO DEALER-CHECK-COUNT
+                 EXEC SQL
+                     SELECT COUNT(*) INTO :DEALER-CHECK-COUNT
+                         FROM DEALERSHIP
+                         WHERE DEALERID = :IDEALERID
+                 END-EXEC
 
-                 MOVE INVENTORYPREP TO ITABLE-VAR-TXT
+                 MOVE 0 TO VIN-CHECK-COUNT
+                 EXEC SQL
+                     SELECT COUNT(*) INTO :VIN-CHECK-COUNT
+                     FROM (SELECT VIN FROM EASTINVNTRY
+                               WHERE VIN = :TEMPVIN
+                           UNION ALL
+                           SELECT VIN FROM CENTINVNTRY
+                               WHERE VIN = :TEMPVIN
+                           UNION ALL
+                           SELECT VIN FROM PACINVNTRY
+                               WHERE VIN = :TEMPVIN) AS VINCHECK
+                 END-EXEC
 
-                 EXEC SQL PREPARE EASTSTATEMENT
-                          FROM :ITABLEPREPARE
+                 MOVE 0 TO COLOR-CHECK-COUNT
+                 EXEC SQL
+                     SELECT COUNT(*) INTO :COLOR-CHECK-COUNT
+                         FROM COLOR_CODES
+                         WHERE COLORNAME = :TEMPCOLOR
                  END-EXEC
 
-                 IF SQLCODE NOT = 0
-                    DISPLAY "PROBLEM PREPARING EASTINVNTRY STATEMENT"
-                    DISPLAY ITABLE-VAR-TXT
-                    MOVE SQLCODE TO DISPLAYSQLCODE
-                    DISPLAY "SQLCODE " DISPLAYSQLCODE
-                    GOBACK
+                 IF TEMPAUTOTRIM = 'NULL'
+                    MOVE 1 TO TRIM-CHECK-COUNT
+                 ELSE
+                    MOVE 0 TO TRIM-CHECK-COUNT
+                    EXEC SQL
+                        SELECT COUNT(*) INTO :TRIM-CHECK-COUNT
+                            FROM TRIM_CODES
+                            WHERE TRIMNAME = :TEMPAUTOTRIM
+                    END-EXEC
                  END-IF
 
-                 EXEC SQL EXECUTE EASTSTATEMENT END-EXEC
-
-                 IF SQLCODE NOT = 0
-                    DISPLAY "ERROR EXECUTING EASTINVNTRY STATEMENT"
-                    MOVE SQLCODE TO DISPLAYSQLCODE
-                    DISPLAY "SQLCODE " DISPLAYSQLCODE
+                 IF DEALER-CHECK-COUNT = 0 OR VIN-CHECK-COUNT > 0
+                    OR COLOR-CHECK-COUNT = 0 OR TRIM-CHECK-COUNT = 0
+                    OR TEMPAUTOYEAR < MIN-VALID-AUTOYEAR
+                    OR TEMPAUTOYEAR > MAX-VALID-AUTOYEAR
+                    ADD 1 TO EAST-ROWS-REJECTED
+                    EVALUATE TRUE
+                       WHEN DEALER-CHECK-COUNT = 0
+                          DISPLAY "REJECTED EASTINVNTRY ROW, VIN "
+                             TEMPVIN " DEALERID " IDEALERID
+                             " NOT ON FILE"
+                       WHEN VIN-CHECK-COUNT > 0
+                          DISPLAY "REJECTED EASTINVNTRY ROW, VIN "
+                             TEMPVIN " IS A DUPLICATE"
+                       WHEN COLOR-CHECK-COUNT = 0
+                          DISPLAY "REJECTED EASTINVNTRY ROW, VIN "
+                             TEMPVIN " HAS INVALID COLOR "
+                             TEMPCOLOR
+                       WHEN TRIM-CHECK-COUNT = 0
+                          DISPLAY "REJECTED EASTINVNTRY ROW, VIN "
+                             TEMPVIN " HAS INVALID TRIM "
+                             TEMPAUTOTRIM
+                       WHEN OTHER
+                          DISPLAY "REJECTED EASTINVNTRY ROW, VIN "
+                             TEMPVIN " HAS INVALID AUTOYEAR "
+                             TEMPAUTOYEAR " (VALID "
+                             MIN-VALID-AUTOYEAR "-"
+                             MAX-VALID-AUTOYEAR ")"
+                    END-EVALUATE
+                 ELSE
+                    MOVE 0 TO IND-AUTOTRIM
+                    IF TEMPAUTOTRIM = 'NULL'
+                       MOVE -1 TO IND-AUTOTRIM
+                    END-IF
+
+                    MOVE 0 TO IND-MILES
+                    IF TEMPMILES = 'NULL'
+                       MOVE -1 TO IND-MILES
+                    ELSE
+                       MOVE TEMPMILES TO MC-INPUT
+                       PERFORM 9100-CONVERT-MILES
+                    END-IF
+
+                    EXEC SQL EXECUTE EASTSTATEMENT
+                        USING :TEMPVIN, :TEMPAUTOYEAR, :TEMPMAKE,
+                              :TEMPMODEL,
+                              :TEMPAUTOTRIM :IND-AUTOTRIM,
+                              :TEMPBODY, :TEMPPRICE,
+                              :TEMPCURRENCYCODE, :TEMPCOLOR,
+                              :TEMPTRANS, :TEMPCYLIND,
+                              :MC-OUTPUT :IND-MILES,
+                              :IDEALERID, :TEMPNEWAUTO,
+                              :TEMPDATEADDED
+                    END-EXEC
+
+                    IF SQLCODE NOT = 0
+                       MOVE SQLCODE TO DISPLAYSQLCODE
+                       DISPLAY "ERROR EXECUTING EASTINVNTRY STATEMENT"
+                          " FOR VIN " TEMPVIN " (RESTART AT EAST)"
+                       DISPLAY "SQLCODE " DISPLAYSQLCODE
+                       PERFORM 9300-FATAL-ERROR-EXIT
+                    END-IF
+
+                    ADD 1 TO EAST-ROWS-LOADED
+                    ADD 1 TO ROWS-SINCE-COMMIT
+                    IF ROWS-SINCE-COMMIT >= COMMIT-BATCH-SIZE
+                       EXEC SQL COMMIT END-EXEC
+                       MOVE 0 TO ROWS-SINCE-COMMIT
+                    END-IF
                  END-IF
 
-                 MOVE "'          '" TO INVENTORYPREP(234:12)
-                 MOVE "'                   " TO INVENTORYPREP(99:20)
-                 MOVE "             '" TO INVENTORYPREP(119:14)
-
                  COMPUTE COUNTER = COUNTER + 1
 
+                 IF CC-LOAD-SOURCE = 'F'
+                    READ EAST-SEED-FILE
+                       AT END
+                          MOVE 'Y' TO EAST-SEED-EOF-SW
+                    END-READ
+                 END-IF
+
               END-PERFORM
 
+              IF CC-LOAD-SOURCE = 'F'
+                 CLOSE EAST-SEED-FILE
+              END-IF
+
               COMPUTE COUNTER = COUNTER - 1
 
               IF SQLCODE = 0
@@ -303,70 +821,204 @@
                DISPLAY "THERE WAS A PROBLEM INSERTING EASTINVNTRY DATA."
                  MOVE SQLCODE TO DISPLAYSQLCODE
                  DISPLAY "SQLCODE " DISPLAYSQLCODE
+                 PERFORM 9300-FATAL-ERROR-EXIT
               END-IF
            END-IF.
 
        4000-CREATE-CENTRALINVENTORY.
 
+           IF SQLCODE = 0
+              MOVE DATABASECONNECTION TO INVNTDBCON
+              MOVE "CENTINVNTRY" TO TABLENAME
+              MOVE INVENTORYINSERTTEMPLATE TO ITABLE-VAR-TXT
+
+              EXEC SQL PREPARE CENTSTATEMENT
+                       FROM :ITABLEPREPARE
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY "PROBLEM PREPARING CENTINVNTRY STATEMENT"
+                 DISPLAY ITABLE-VAR-TXT
+                 MOVE SQLCODE TO DISPLAYSQLCODE
+                 DISPLAY "SQLCODE " DISPLAYSQLCODE
+                 PERFORM 9300-FATAL-ERROR-EXIT
+              END-IF
+           END-IF.
+
            IF SQLCODE = 0
               MOVE 1 TO COUNTER
-              PERFORM UNTIL COUNTER > CENTLENGTH OR SQLCODE NOT = 0
-                 MOVE CVIN(COUNTER) TO TEMPVIN
-                 MOVE CAUTOYEAR(COUNTER) TO TEMPAUTOYEAR
-                 MOVE CMAKE(COUNTER) TO TEMPMAKE
-                 MOVE CMODEL(COUNTER) TO TEMPMODEL
-                 MOVE CCOLOR(COUNTER) TO TEMPCOLOR
-                 MOVE CBODY(COUNTER) TO TEMPBODY
-                 MOVE CAUTOTRIM(COUNTER) TO TEMPAUTOTRIM
-                 MOVE CTRANS(COUNTER) TO TEMPTRANS
-                 MOVE CCYLIND(COUNTER) TO TEMPCYLIND
-                 MOVE CMILES(COUNTER) TO TEMPMILES
-                 MOVE CPRICE(COUNTER) TO TEMPPRICE
-                 MOVE CDEALERID(COUNTER) TO IDEALERID
-                 MOVE CNEWAUTO(COUNTER) TO TEMPNEWAUTO
-                 MOVE CDATEADDED(COUNTER) TO TEMPDATEADDED
+              MOVE 0 TO ROWS-SINCE-COMMIT
+              IF CC-LOAD-SOURCE = 'F'
+                 OPEN INPUT CENT-SEED-FILE
+                 READ CENT-SEED-FILE
+                    AT END
+                       MOVE 'Y' TO CENT-SEED-EOF-SW
+                 END-READ
+              END-IF
 
-                 IF TEMPAUTOTRIM = 'NULL'
-                    MOVE 'NULL' TO INVENTORYPREP(99:34)
+              PERFORM UNTIL SQLCODE NOT = 0
+                 OR (CC-LOAD-SOURCE = 'F' AND CENT-SEED-EOF)
+                 OR (CC-LOAD-SOURCE NOT = 'F' AND COUNTER > CENTLENGTH)
+
+                 IF CC-LOAD-SOURCE = 'F'
+                    MOVE CS-VIN TO TEMPVIN
+                    MOVE CS-AUTOYEAR TO TEMPAUTOYEAR
+                    MOVE CS-MAKE TO TEMPMAKE
+                    MOVE CS-MODEL TO TEMPMODEL
+                    MOVE CS-COLOR TO TEMPCOLOR
+                    MOVE CS-BODY TO TEMPBODY
+                    MOVE CS-AUTOTRIM TO TEMPAUTOTRIM
+                    MOVE CS-TRANS TO TEMPTRANS
+                    MOVE CS-CYLIND TO TEMPCYLIND
+                    MOVE CS-MILES TO TEMPMILES
+                    MOVE CS-PRICE TO TEMPPRICE
+                    MOVE "USD" TO TEMPCURRENCYCODE
+                    MOVE CS-DEALERID TO IDEALERID
+                    MOVE CS-NEWAUTO TO TEMPNEWAUTO
+                    MOVE CS-DATEADDED TO TEMPDATEADDED
+                 ELSE
+                    MOVE CVIN(COUNTER) TO TEMPVIN
+                    MOVE CAUTOYEAR(COUNTER) TO TEMPAUTOYEAR
+                    MOVE CMAKE(COUNTER) TO TEMPMAKE
+                    MOVE CMODEL(COUNTER) TO TEMPMODEL
+                    MOVE CCOLOR(COUNTER) TO TEMPCOLOR
+                    MOVE CBODY(COUNTER) TO TEMPBODY
+                    MOVE CAUTOTRIM(COUNTER) TO TEMPAUTOTRIM
+                    MOVE CTRANS(COUNTER) TO TEMPTRANS
+                    MOVE CCYLIND(COUNTER) TO TEMPCYLIND
+                    MOVE CMILES(COUNTER) TO TEMPMILES
+                    MOVE CPRICE(COUNTER) TO TEMPPRICE
+                    MOVE "USD" TO TEMPCURRENCYCODE
+                    MOVE CDEALERID(COUNTER) TO IDEALERID
+                    MOVE CNEWAUTO(COUNTER) TO TEMPNEWAUTO
+                    MOVE CDATEADDED(COUNTER) TO TEMPDATEADDED
                  END-IF
 
-                 IF TEMPMILES = 'NULL'
-                    MOVE 'NULL' TO INVENTORYPREP(234:12)
-                 END-IF
+                 ADD 1 TO CENT-ROWS-ATTEMPTED
 
-                 MOVE DATABASECONNECTION TO INVNTDBCON
-                 MOVE "CENTINVNTRY" TO TABLENAME
+                 MOVE 0 TO DEALER-CHECK-COUNT
+                 EXEC SQL
+                     SELECT COUNT(*) INTO :DEALER-CHECK-COUNT
+                         FROM DEALERSHIP
+                         WHERE DEALERID = :IDEALERID
+                 END-EXEC
 
-                 MOVE INVENTORYPREP TO ITABLE-VAR-TXT
+                 MOVE 0 TO VIN-CHECK-COUNT
+                 EXEC SQL
+                     SELECT COUNT(*) INTO :VIN-CHECK-COUNT
+                     FROM (SELECT VIN FROM EASTINVNTRY
+                               WHERE VIN = :TEMPVIN
+                           UNION ALL
+                           SELECT VIN FROM CENTINVNTRY
+                               WHERE VIN = :TEMPVIN
+                           UNION ALL
+                           SELECT VIN FROM PACINVNTRY
+                               WHERE VIN = :TEMPVIN) AS VINCHECK
+                 END-EXEC
 
-                 EXEC SQL PREPARE CENTSTATEMENT
-                          FROM :ITABLEPREPARE
+                 MOVE 0 TO COLOR-CHECK-COUNT
+                 EXEC SQL
+                     SELECT COUNT(*) INTO :COLOR-CHECK-COUNT
+                         FROM COLOR_CODES
+                         WHERE COLORNAME = :TEMPCOLOR
                  END-EXEC
 
-                 IF SQLCODE NOT = 0
-                    DISPLAY "PROBLEM PREPARING CENTINVNTRY STATEMENT"
-                    DISPLAY ITABLE-VAR-TXT
-                    MOVE SQLCODE TO DISPLAYSQLCODE
-                    DISPLAY "SQLCODE " DISPLAYSQLCODE
-                    GOBACK
+                 IF TEMPAUTOTRIM = 'NULL'
+                    MOVE 1 TO TRIM-CHECK-COUNT
+                 ELSE
+                    MOVE 0 TO TRIM-CHECK-COUNT
+                    EXEC SQL
+                        SELECT COUNT(*) INTO :TRIM-CHECK-COUNT
+                            FROM TRIM_CODES
+                            WHERE TRIMNAME = :TEMPAUTOTRIM
+                    END-EXEC
                  END-IF
 
-                 EXEC SQL EXECUTE CENTSTATEMENT END-EXEC
-
-                 IF SQLCODE NOT = 0
-                    DISPLAY "ERROR EXECUTING CENTINVNTRY STATEMENT"
-                    MOVE SQLCODE TO DISPLAYSQLCODE
-                    DISPLAY "SQLCODE " DISPLAYSQLCODE
+                 IF DEALER-CHECK-COUNT = 0 OR VIN-CHECK-COUNT > 0
+                    OR COLOR-CHECK-COUNT = 0 OR TRIM-CHECK-COUNT = 0
+                    OR TEMPAUTOYEAR < MIN-VALID-AUTOYEAR
+                    OR TEMPAUTOYEAR > MAX-VALID-AUTOYEAR
+                    ADD 1 TO CENT-ROWS-REJECTED
+                    EVALUATE TRUE
+                       WHEN DEALER-CHECK-COUNT = 0
+                          DISPLAY "REJECTED CENTINVNTRY ROW, VIN "
+                             TEMPVIN " DEALERID " IDEALERID
+                             " NOT ON FILE"
+                       WHEN VIN-CHECK-COUNT > 0
+                          DISPLAY "REJECTED CENTINVNTRY ROW, VIN "
+                             TEMPVIN " IS A DUPLICATE"
+                       WHEN COLOR-CHECK-COUNT = 0
+                          DISPLAY "REJECTED CENTINVNTRY ROW, VIN "
+                             TEMPVIN " HAS INVALID COLOR "
+                             TEMPCOLOR
+                       WHEN TRIM-CHECK-COUNT = 0
+                          DISPLAY "REJECTED CENTINVNTRY ROW, VIN "
+                             TEMPVIN " HAS INVALID TRIM "
+                             TEMPAUTOTRIM
+                       WHEN OTHER
+                          DISPLAY "REJECTED CENTINVNTRY ROW, VIN "
+                             TEMPVIN " HAS INVALID AUTOYEAR "
+                             TEMPAUTOYEAR " (VALID "
+                             MIN-VALID-AUTOYEAR "-"
+                             MAX-VALID-AUTOYEAR ")"
+                    END-EVALUATE
+                 ELSE
+                    MOVE 0 TO IND-AUTOTRIM
+                    IF TEMPAUTOTRIM = 'NULL'
+                       MOVE -1 TO IND-AUTOTRIM
+                    END-IF
+
+                    MOVE 0 TO IND-MILES
+                    IF TEMPMILES = 'NULL'
+                       MOVE -1 TO IND-MILES
+                    ELSE
+                       MOVE TEMPMILES TO MC-INPUT
+                       PERFORM 9100-CONVERT-MILES
+                    END-IF
+
+                    EXEC SQL EXECUTE CENTSTATEMENT
+                        USING :TEMPVIN, :TEMPAUTOYEAR, :TEMPMAKE,
+                              :TEMPMODEL,
+                              :TEMPAUTOTRIM :IND-AUTOTRIM,
+                              :TEMPBODY, :TEMPPRICE,
+                              :TEMPCURRENCYCODE, :TEMPCOLOR,
+                              :TEMPTRANS, :TEMPCYLIND,
+                              :MC-OUTPUT :IND-MILES,
+                              :IDEALERID, :TEMPNEWAUTO,
+                              :TEMPDATEADDED
+                    END-EXEC
+
+                    IF SQLCODE NOT = 0
+                       MOVE SQLCODE TO DISPLAYSQLCODE
+                       DISPLAY "ERROR EXECUTING CENTINVNTRY STATEMENT"
+                          " FOR VIN " TEMPVIN " (RESTART AT CENTRAL)"
+                       DISPLAY "SQLCODE " DISPLAYSQLCODE
+                       PERFORM 9300-FATAL-ERROR-EXIT
+                    END-IF
+
+                    ADD 1 TO CENT-ROWS-LOADED
+                    ADD 1 TO ROWS-SINCE-COMMIT
+                    IF ROWS-SINCE-COMMIT >= COMMIT-BATCH-SIZE
+                       EXEC SQL COMMIT END-EXEC
+                       MOVE 0 TO ROWS-SINCE-COMMIT
+                    END-IF
                  END-IF
 
-                 MOVE "'          '" TO INVENTORYPREP(234:12)
-                 MOVE "'                   " TO INVENTORYPREP(99:20)
-                 MOVE "             '" TO INVENTORYPREP(119:14)
-
                  COMPUTE COUNTER = COUNTER + 1
 
+                 IF CC-LOAD-SOURCE = 'F'
+                    READ CENT-SEED-FILE
+                       AT END
+                          MOVE 'Y' TO CENT-SEED-EOF-SW
+                    END-READ
+                 END-IF
+
               END-PERFORM
 
+              IF CC-LOAD-SOURCE = 'F'
+                 CLOSE CENT-SEED-FILE
+              END-IF
+
               COMPUTE COUNTER = COUNTER - 1
 
               IF SQLCODE = 0
@@ -376,69 +1028,203 @@
                DISPLAY "THERE WAS A PROBLEM INSERTING CENTINVNTRY DATA."
                  MOVE SQLCODE TO DISPLAYSQLCODE
                  DISPLAY "SQLCODE " DISPLAYSQLCODE
+                 PERFORM 9300-FATAL-ERROR-EXIT
               END-IF
            END-IF.
 
        5000-CREATE-PACIFICINVENTORY.
 
+           IF SQLCODE = 0
+              MOVE DATABASECONNECTION TO INVNTDBCON
+              MOVE "PACINVNTRY" TO TABLENAME
+              MOVE INVENTORYINSERTTEMPLATE TO ITABLE-VAR-TXT
+
+              EXEC SQL PREPARE PACSTATEMENT
+                       FROM :ITABLEPREPARE
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY "PROBLEM PREPARING PACINVNTRY STATEMENT"
+                 DISPLAY ITABLE-VAR-TXT
+                 MOVE SQLCODE TO DISPLAYSQLCODE
+                 DISPLAY "SQLCODE " DISPLAYSQLCODE
+                 PERFORM 9300-FATAL-ERROR-EXIT
+              END-IF
+           END-IF.
+
            IF SQLCODE = 0
               MOVE 1 TO COUNTER
-              PERFORM UNTIL COUNTER > PACLENGTH OR SQLCODE NOT = 0
-                 MOVE PVIN(COUNTER) TO TEMPVIN
-                 MOVE PAUTOYEAR(COUNTER) TO TEMPAUTOYEAR
-                 MOVE PMAKE(COUNTER) TO TEMPMAKE
-                 MOVE PMODEL(COUNTER) TO TEMPMODEL
-                 MOVE PCOLOR(COUNTER) TO TEMPCOLOR
-                 MOVE PBODY(COUNTER) TO TEMPBODY
-                 MOVE PAUTOTRIM(COUNTER) TO TEMPAUTOTRIM
-                 MOVE PTRANS(COUNTER) TO TEMPTRANS
-                 MOVE PCYLIND(COUNTER) TO TEMPCYLIND
-                 MOVE PMILES(COUNTER) TO TEMPMILES
-                 MOVE PPRICE(COUNTER) TO TEMPPRICE
-                 MOVE PDEALERID(COUNTER) TO IDEALERID
-                 MOVE PNEWAUTO(COUNTER) TO TEMPNEWAUTO
-                 MOVE PDATEADDED(COUNTER) TO TEMPDATEADDED
+              MOVE 0 TO ROWS-SINCE-COMMIT
+              IF CC-LOAD-SOURCE = 'F'
+                 OPEN INPUT PAC-SEED-FILE
+                 READ PAC-SEED-FILE
+                    AT END
+                       MOVE 'Y' TO PAC-SEED-EOF-SW
+                 END-READ
+              END-IF
 
-                 IF TEMPAUTOTRIM = 'NULL'
-                    MOVE 'NULL' TO INVENTORYPREP(99:34)
+              PERFORM UNTIL SQLCODE NOT = 0
+                 OR (CC-LOAD-SOURCE = 'F' AND PAC-SEED-EOF)
+                 OR (CC-LOAD-SOURCE NOT = 'F' AND COUNTER > PACLENGTH)
+
+                 IF CC-LOAD-SOURCE = 'F'
+                    MOVE PS-VIN TO TEMPVIN
+                    MOVE PS-AUTOYEAR TO TEMPAUTOYEAR
+                    MOVE PS-MAKE TO TEMPMAKE
+                    MOVE PS-MODEL TO TEMPMODEL
+                    MOVE PS-COLOR TO TEMPCOLOR
+                    MOVE PS-BODY TO TEMPBODY
+                    MOVE PS-AUTOTRIM TO TEMPAUTOTRIM
+                    MOVE PS-TRANS TO TEMPTRANS
+                    MOVE PS-CYLIND TO TEMPCYLIND
+                    MOVE PS-MILES TO TEMPMILES
+                    MOVE PS-PRICE TO TEMPPRICE
+                    MOVE "USD" TO TEMPCURRENCYCODE
+                    MOVE PS-DEALERID TO IDEALERID
+                    MOVE PS-NEWAUTO TO TEMPNEWAUTO
+                    MOVE PS-DATEADDED TO TEMPDATEADDED
+                 ELSE
+                    MOVE PVIN(COUNTER) TO TEMPVIN
+                    MOVE PAUTOYEAR(COUNTER) TO TEMPAUTOYEAR
+                    MOVE PMAKE(COUNTER) TO TEMPMAKE
+                    MOVE PMODEL(COUNTER) TO TEMPMODEL
+                    MOVE PCOLOR(COUNTER) TO TEMPCOLOR
+                    MOVE PBODY(COUNTER) TO TEMPBODY
+                    MOVE PAUTOTRIM(COUNTER) TO TEMPAUTOTRIM
+                    MOVE PTRANS(COUNTER) TO TEMPTRANS
+                    MOVE PCYLIND(COUNTER) TO TEMPCYLIND
+                    MOVE PMILES(COUNTER) TO TEMPMILES
+                    MOVE PPRICE(COUNTER) TO TEMPPRICE
+                    MOVE "USD" TO TEMPCURRENCYCODE
+                    MOVE PDEALERID(COUNTER) TO IDEALERID
+                    MOVE PNEWAUTO(COUNTER) TO TEMPNEWAUTO
+                    MOVE PDATEADDED(COUNTER) TO TEMPDATEADDED
                  END-IF
 
-                 IF TEMPMILES = 'NULL'
-                    MOVE 'NULL' TO INVENTORYPREP(234:12)
-                 END-IF
+                 ADD 1 TO PAC-ROWS-ATTEMPTED
 
-                 MOVE DATABASECONNECTION TO INVNTDBCON
-                 MOVE "PACINVNTRY" TO TABLENAME
+                 MOVE 0 TO DEALER-CHECK-COUNT
+                 EXEC SQL
+                     SELECT COUNT(*) INTO :DEALER-CHECK-COUNT
+                         FROM DEALERSHIP
+                         WHERE DEALERID = :IDEALERID
+                 END-EXEC
 
-                 MOVE INVENTORYPREP TO ITABLE-VAR-TXT
+                 MOVE 0 TO VIN-CHECK-COUNT
+                 EXEC SQL
+                     SELECT COUNT(*) INTO :VIN-CHECK-COUNT
+                     FROM (SELECT VIN FROM EASTINVNTRY
+                               WHERE VIN = :TEMPVIN
+                           UNION ALL
+                           SELECT VIN FROM CENTINVNTRY
+                               WHERE VIN = :TEMPVIN
+                           UNION ALL
+                           SELECT VIN FROM PACINVNTRY
+                               WHERE VIN = :TEMPVIN) AS VINCHECK
+                 END-EXEC
 
-                 EXEC SQL PREPARE PACSTATEMENT
-                          FROM :ITABLEPREPARE
+                 MOVE 0 TO COLOR-CHECK-COUNT
+                 EXEC SQL
+                     SELECT COUNT(*) INTO :COLOR-CHECK-COUNT
+                         FROM COLOR_CODES
+                         WHERE COLORNAME = :TEMPCOLOR
                  END-EXEC
 
-                 IF SQLCODE NOT = 0
-                    DISPLAY "PROBLEM PREPARING PACINVNTRY STATEMENT"
-                    DISPLAY ITABLE-VAR-TXT
-                    MOVE SQLCODE TO DISPLAYSQLCODE
-                    DISPLAY "SQLCODE " DISPLAYSQLCODE
-                    GOBACK
+                 IF TEMPAUTOTRIM = 'NULL'
+                    MOVE 1 TO TRIM-CHECK-COUNT
+                 ELSE
+                    MOVE 0 TO TRIM-CHECK-COUNT
+                    EXEC SQL
+                        SELECT COUNT(*) INTO :TRIM-CHECK-COUNT
+                            FROM TRIM_CODES
+                            WHERE TRIMNAME = :TEMPAUTOTRIM
+                    END-EXEC
                  END-IF
 
-                 EXEC SQL EXECUTE PACSTATEMENT END-EXEC
-
-                 IF SQLCODE NOT = 0
-                    DISPLAY "ERROR EXECUTING PACINVNTRY STATEMENT"
-                    MOVE SQLCODE TO DISPLAYSQLCODE
-                    DISPLAY "SQLCODE " DISPLAYSQLCODE
+                 IF DEALER-CHECK-COUNT = 0 OR VIN-CHECK-COUNT > 0
+                    OR COLOR-CHECK-COUNT = 0 OR TRIM-CHECK-COUNT = 0
+                    OR TEMPAUTOYEAR < MIN-VALID-AUTOYEAR
+                    OR TEMPAUTOYEAR > MAX-VALID-AUTOYEAR
+                    ADD 1 TO PAC-ROWS-REJECTED
+                    EVALUATE TRUE
+                       WHEN DEALER-CHECK-COUNT = 0
+                          DISPLAY "REJECTED PACINVNTRY ROW, VIN "
+                             TEMPVIN " DEALERID " IDEALERID
+                             " NOT ON FILE"
+                       WHEN VIN-CHECK-COUNT > 0
+                          DISPLAY "REJECTED PACINVNTRY ROW, VIN "
+                             TEMPVIN " IS A DUPLICATE"
+                       WHEN COLOR-CHECK-COUNT = 0
+                          DISPLAY "REJECTED PACINVNTRY ROW, VIN "
+                             TEMPVIN " HAS INVALID COLOR "
+                             TEMPCOLOR
+                       WHEN TRIM-CHECK-COUNT = 0
+                          DISPLAY "REJECTED PACINVNTRY ROW, VIN "
+                             TEMPVIN " HAS INVALID TRIM "
+                             TEMPAUTOTRIM
+                       WHEN OTHER
+                          DISPLAY "REJECTED PACINVNTRY ROW, VIN "
+                             TEMPVIN " HAS INVALID AUTOYEAR "
+                             TEMPAUTOYEAR " (VALID "
+                             MIN-VALID-AUTOYEAR "-"
+                             MAX-VALID-AUTOYEAR ")"
+                    END-EVALUATE
+                 ELSE
+                    MOVE 0 TO IND-AUTOTRIM
+                    IF TEMPAUTOTRIM = 'NULL'
+                       MOVE -1 TO IND-AUTOTRIM
+                    END-IF
+
+                    MOVE 0 TO IND-MILES
+                    IF TEMPMILES = 'NULL'
+                       MOVE -1 TO IND-MILES
+                    ELSE
+                       MOVE TEMPMILES TO MC-INPUT
+                       PERFORM 9100-CONVERT-MILES
+                    END-IF
+
+                    EXEC SQL EXECUTE PACSTATEMENT
+                        USING :TEMPVIN, :TEMPAUTOYEAR, :TEMPMAKE,
+                              :TEMPMODEL,
+                              :TEMPAUTOTRIM :IND-AUTOTRIM,
+                              :TEMPBODY, :TEMPPRICE,
+                              :TEMPCURRENCYCODE, :TEMPCOLOR,
+                              :TEMPTRANS, :TEMPCYLIND,
+                              :MC-OUTPUT :IND-MILES,
+                              :IDEALERID, :TEMPNEWAUTO,
+                              :TEMPDATEADDED
+                    END-EXEC
+
+                    IF SQLCODE NOT = 0
+                       MOVE SQLCODE TO DISPLAYSQLCODE
+                       DISPLAY "ERROR EXECUTING PACINVNTRY STATEMENT"
+                          " FOR VIN " TEMPVIN " (RESTART AT PACIFIC)"
+                       DISPLAY "SQLCODE " DISPLAYSQLCODE
+                       PERFORM 9300-FATAL-ERROR-EXIT
+                    END-IF
+
+                    ADD 1 TO PAC-ROWS-LOADED
+                    ADD 1 TO ROWS-SINCE-COMMIT
+                    IF ROWS-SINCE-COMMIT >= COMMIT-BATCH-SIZE
+                       EXEC SQL COMMIT END-EXEC
+                       MOVE 0 TO ROWS-SINCE-COMMIT
+                    END-IF
                  END-IF
 
-                 MOVE "'          '" TO INVENTORYPREP(234:12)
-                 MOVE "'                   " TO INVENTORYPREP(99:20)
-                 MOVE "             '" TO INVENTORYPREP(119:14)
-
                  COMPUTE COUNTER = COUNTER + 1
+
+                 IF CC-LOAD-SOURCE = 'F'
+                    READ PAC-SEED-FILE
+                       AT END
+                          MOVE 'Y' TO PAC-SEED-EOF-SW
+                    END-READ
+                 END-IF
               END-PERFORM
 
+              IF CC-LOAD-SOURCE = 'F'
+                 CLOSE PAC-SEED-FILE
+              END-IF
+
               COMPUTE COUNTER = COUNTER - 1
 
               IF SQLCODE = 0
@@ -448,8 +1234,107 @@
                DISPLAY "THERE WAS A PROBLEM INSERTING PACINVNTRY DATA."
                  MOVE SQLCODE TO DISPLAYSQLCODE
                  DISPLAY "SQLCODE " DISPLAYSQLCODE
+                 PERFORM 9300-FATAL-ERROR-EXIT
+              END-IF
+
+           END-IF.
+
+       9000-ESCAPE-QUOTES.
+
+           MOVE SPACES TO QE-OUTPUT
+           MOVE 0 TO QE-OUT-IDX
+           PERFORM VARYING QE-IN-IDX FROM 1 BY 1
+                   UNTIL QE-IN-IDX > 45
+              IF QE-INPUT(QE-IN-IDX:1) = SQL-APOSTROPHE
+                 ADD 1 TO QE-OUT-IDX
+                 MOVE SQL-APOSTROPHE TO QE-OUTPUT(QE-OUT-IDX:1)
+              END-IF
+              ADD 1 TO QE-OUT-IDX
+              MOVE QE-INPUT(QE-IN-IDX:1) TO QE-OUTPUT(QE-OUT-IDX:1)
+           END-PERFORM.
+
+       9100-CONVERT-MILES.
+
+           MOVE 0 TO MC-OUTPUT
+           MOVE SPACES TO MC-DIGITS
+           MOVE 0 TO MC-LAST-CHAR-POS
+           PERFORM VARYING MC-LAST-CHAR-POS FROM 10 BY -1
+                   UNTIL MC-LAST-CHAR-POS < 1
+                      OR MC-INPUT(MC-LAST-CHAR-POS:1) NOT = SPACE
+              CONTINUE
+           END-PERFORM
+
+           IF MC-LAST-CHAR-POS > 0
+              IF MC-INPUT(MC-LAST-CHAR-POS:1) = 'K'
+                 MOVE MC-INPUT(1:MC-LAST-CHAR-POS - 1) TO MC-DIGITS
+                 COMPUTE MC-OUTPUT =
+                         FUNCTION NUMVAL(MC-DIGITS) * 1000
+              ELSE
+                 MOVE MC-INPUT TO MC-DIGITS
+                 COMPUTE MC-OUTPUT = FUNCTION NUMVAL(MC-DIGITS)
               END-IF
+           END-IF.
 
+       9200-WRITE-SUMMARY-REPORT.
+
+           ACCEPT JOB-END-TIME FROM TIME.
+           COMPUTE JOB-ELAPSED-SECONDS =
+              ((JET-HH * 3600) + (JET-MM * 60) + JET-SS) -
+              ((JST-HH * 3600) + (JST-MM * 60) + JST-SS).
+           IF JOB-ELAPSED-SECONDS < 0
+              ADD 86400 TO JOB-ELAPSED-SECONDS
            END-IF.
 
+           MOVE "EASTINVNTRY"       TO SRR-SECTION.
+           MOVE EAST-ROWS-ATTEMPTED TO SRR-ROWS-ATTEMPTED.
+           MOVE EAST-ROWS-LOADED    TO SRR-ROWS-LOADED.
+           MOVE EAST-ROWS-REJECTED  TO SRR-ROWS-REJECTED.
+           MOVE 0                   TO SRR-ELAPSED-SECONDS.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE "CENTINVNTRY"       TO SRR-SECTION.
+           MOVE CENT-ROWS-ATTEMPTED TO SRR-ROWS-ATTEMPTED.
+           MOVE CENT-ROWS-LOADED    TO SRR-ROWS-LOADED.
+           MOVE CENT-ROWS-REJECTED  TO SRR-ROWS-REJECTED.
+           MOVE 0                   TO SRR-ELAPSED-SECONDS.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE "PACINVNTRY"        TO SRR-SECTION.
+           MOVE PAC-ROWS-ATTEMPTED  TO SRR-ROWS-ATTEMPTED.
+           MOVE PAC-ROWS-LOADED     TO SRR-ROWS-LOADED.
+           MOVE PAC-ROWS-REJECTED   TO SRR-ROWS-REJECTED.
+           MOVE 0                   TO SRR-ELAPSED-SECONDS.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           MOVE "TOTAL"             TO SRR-SECTION.
+           COMPUTE SRR-ROWS-ATTEMPTED =
+              EAST-ROWS-ATTEMPTED + CENT-ROWS-ATTEMPTED
+              + PAC-ROWS-ATTEMPTED.
+           COMPUTE SRR-ROWS-LOADED =
+              EAST-ROWS-LOADED + CENT-ROWS-LOADED + PAC-ROWS-LOADED.
+           COMPUTE SRR-ROWS-REJECTED =
+              EAST-ROWS-REJECTED + CENT-ROWS-REJECTED
+              + PAC-ROWS-REJECTED.
+           MOVE JOB-ELAPSED-SECONDS TO SRR-ELAPSED-SECONDS.
+           WRITE SUMMARY-REPORT-RECORD.
+
+           DISPLAY "LOAD SUMMARY - ATTEMPTED " SRR-ROWS-ATTEMPTED
+              " LOADED " SRR-ROWS-LOADED
+              " REJECTED " SRR-ROWS-REJECTED
+              " ELAPSED SECONDS " JOB-ELAPSED-SECONDS.
+
+      *---------------------------------------
+      * COMMON EXIT FOR EVERY SQL-ERROR BRANCH ABOVE THAT USED TO
+      * GOBACK DIRECTLY - THE SUMMARY REPORT IS OPENED ONCE, UP IN
+      * THE MAINLINE, BEFORE ANY OF 1000-/2000-/3000-/4000-/5000- EVER
+      * RUN, SO IT IS JUST AS VALID TO WRITE AND CLOSE HERE AS IT IS
+      * AT THE BOTTOM OF THE MAINLINE - AND AN OPERATOR WHO HAD A LOAD
+      * ABEND PARTWAY THROUGH IS EXACTLY WHO MOST NEEDS TO SEE HOW FAR
+      * IT GOT BEFORE FAILING.
+      *---------------------------------------
+       9300-FATAL-ERROR-EXIT.
+
+           PERFORM 9200-WRITE-SUMMARY-REPORT.
+           CLOSE SUMMARY-REPORT-FILE.
+           GOBACK.
 
