@@ -0,0 +1,795 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VDI.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAM0VDI.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       COPY DFHAID.
+
+      *---------------------------------------
+      *COPY BOOK FOR THE VEHICLE DETAIL BMS MAP
+      *---------------------------------------
+       COPY GAM0MC4.
+       01  DETAILO REDEFINES GAMVDI1O.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(9).
+           05  VINOUT                  PIC X(4).
+           05  FILLER                  PIC X(9).
+           05  YEAROUT                 PIC X(4).
+           05  FILLER                  PIC X(9).
+           05  MAKEOUT                 PIC X(20).
+           05  FILLER                  PIC X(9).
+           05  MODELOUT                PIC X(20).
+           05  FILLER                  PIC X(9).
+           05  TRIMOUT                 PIC X(32).
+           05  FILLER                  PIC X(9).
+           05  BODYOUT                 PIC X(35).
+           05  FILLER                  PIC X(9).
+           05  PRICEOUT                PIC X(10).
+           05  FILLER                  PIC X(9).
+           05  OTDPRICEOUT             PIC X(10).
+           05  FILLER                  PIC X(9).
+           05  COLOROUT                PIC X(32).
+           05  FILLER                  PIC X(9).
+           05  TRANSOUT                PIC X(10).
+           05  FILLER                  PIC X(9).
+           05  CYLINDOUT               PIC X(5).
+           05  FILLER                  PIC X(9).
+           05  MILESOUT                PIC X(10).
+           05  FILLER                  PIC X(9).
+           05  NEWOUT                  PIC X.
+           05  FILLER                  PIC X(9).
+           05  REGIONOUT               PIC X(7).
+           05  FILLER                  PIC X(9).
+           05  HOLDOUT                 PIC X(10).
+           05  FILLER                  PIC X(9).
+           05  DEALERNAMEOUT           PIC X(35).
+           05  FILLER                  PIC X(9).
+           05  DEALERADDROUT           PIC X(45).
+           05  FILLER                  PIC X(9).
+           05  CITYOUT                 PIC X(25).
+           05  FILLER                  PIC X(9).
+           05  STATEOUT                PIC X(15).
+           05  FILLER                  PIC X(9).
+           05  ABBROUT                 PIC X(2).
+           05  FILLER                  PIC X(9).
+           05  ZIPOUT                  PIC X(9).
+           05  FILLER                  PIC X(9).
+           05  PHONEOUT                PIC X(12).
+           05  FILLER                  PIC X(9).
+           05  DETAILMSGOUT            PIC X(40).
+
+       01  LOCDETAILO REDEFINES GAMVDI1O.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(8).
+           05  LOCVINOUT                PIC X(4).
+           05  FILLER                  PIC X(8).
+           05  LOCYEAROUT               PIC X(4).
+           05  FILLER                  PIC X(8).
+           05  LOCMAKEOUT               PIC X(20).
+           05  FILLER                  PIC X(8).
+           05  LOCMODELOUT              PIC X(20).
+           05  FILLER                  PIC X(8).
+           05  LOCTRIMOUT               PIC X(32).
+           05  FILLER                  PIC X(8).
+           05  LOCBODYOUT               PIC X(35).
+           05  FILLER                  PIC X(8).
+           05  LOCPRICEOUT              PIC X(10).
+           05  FILLER                  PIC X(8).
+           05  LOCOTDPRICEOUT           PIC X(10).
+           05  FILLER                  PIC X(8).
+           05  LOCCOLOROUT              PIC X(32).
+           05  FILLER                  PIC X(8).
+           05  LOCTRANSOUT              PIC X(10).
+           05  FILLER                  PIC X(8).
+           05  LOCCYLINDOUT             PIC X(5).
+           05  FILLER                  PIC X(8).
+           05  LOCMILESOUT              PIC X(10).
+           05  FILLER                  PIC X(8).
+           05  LOCNEWOUT                PIC X.
+           05  FILLER                  PIC X(8).
+           05  LOCREGIONOUT             PIC X(7).
+           05  FILLER                  PIC X(8).
+           05  LOCHOLDOUT               PIC X(10).
+           05  FILLER                  PIC X(8).
+           05  LOCDEALERNAMEOUT         PIC X(35).
+           05  FILLER                  PIC X(8).
+           05  LOCDEALERADDROUT         PIC X(45).
+           05  FILLER                  PIC X(8).
+           05  LOCCITYOUT               PIC X(25).
+           05  FILLER                  PIC X(8).
+           05  LOCSTATEOUT              PIC X(15).
+           05  FILLER                  PIC X(8).
+           05  LOCABBROUT               PIC X(2).
+           05  FILLER                  PIC X(8).
+           05  LOCZIPOUT                PIC X(9).
+           05  FILLER                  PIC X(8).
+           05  LOCPHONEOUT              PIC X(12).
+           05  FILLER                  PIC X(8).
+           05  LOCDETAILMSGOUT          PIC X(40).
+
+      *---------------------------------------
+      * PRIVATE COMMAREA THIS PROGRAM RECEIVES FROM GAM0VII'S
+      * INPUTS-OUTPUTS. MUST STAY EXACTLY LENGTH OF DFHCOMMAREA BYTES
+      * AND CA-VIN-SELECTED MUST LAND AT THE SAME OFFSET AS IT DOES IN
+      * GAM0VII'S INPUTS-OUTPUTS (FILLER(2)+CA-LOCAL-BUILD(1)+
+      * CA-LOCATE-VIN(4)+FILLER(536) = 543 BYTES AHEAD OF IT THERE) -
+      * GROW A FIELD HERE, SHRINK THE TRAILING FILLER BY THE SAME
+      * AMOUNT SO CA-VIN-SELECTED DOESN'T MOVE.
+      *---------------------------------------
+       01  DETAIL-COMMAREA.
+           05  FILLER                  PIC X(2).
+           05  CA-LOCAL-BUILD          PIC X.
+           05  FILLER                  PIC X(540).
+           05  CA-VIN-SELECTED         PIC X(4) OCCURS 3 TIMES.
+           05  FILLER                  PIC X(921).
+
+       01  CONVERT-YEAR                PIC 9(4) USAGE DISPLAY.
+       01  CONVERT-PRICE               PIC 9(7) USAGE DISPLAY.
+       01  CONVERT-MILES               PIC 9(6) USAGE DISPLAY.
+       01  CONVERT-OTD-PRICE           PIC 9(7) USAGE DISPLAY.
+       01  DETAIL-REGION               PIC X(7).
+
+       01  OTD-TAX-RATE                PIC S9(2)V9(4) USAGE COMP-3.
+       01  OTD-TAX-CHECK-COUNT         PIC S9(9) USAGE COMP.
+       01  OTD-PRICE                   PIC S9(9)V99 USAGE COMP-3.
+
+       01  STICKER-TOKEN               PIC X(8).
+       01  STICKER-LINE                PIC X(80).
+       01  STICKER-LINE-LENGTH         PIC S9(4) COMP VALUE 80.
+
+       01  IND-AUTOTRIM                PIC S9(4) USAGE COMP.
+       01  IND-MILES                   PIC S9(4) USAGE COMP.
+       01  IND-HOLDEXPIRES             PIC S9(4) USAGE COMP.
+
+       COPY GAM0BET.
+       COPY GAM0BDT.
+       COPY GAM0BST.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL
+           DECLARE VDICURSOR CURSOR FOR
+               SELECT VIN, AUTOYEAR, MAKE, MODEL, AUTOTRIM, BODY,
+                      PRICE, COLOR, TRANS, CYLIND, MILES, DEALERID,
+                      NEWAUTO, HOLDFLAG, HOLDEXPIRES, 'EASTERN'
+                   FROM EASTINVNTRY
+                   WHERE VIN = :CA-VIN-SELECTED(1)
+               UNION ALL
+               SELECT VIN, AUTOYEAR, MAKE, MODEL, AUTOTRIM, BODY,
+                      PRICE, COLOR, TRANS, CYLIND, MILES, DEALERID,
+                      NEWAUTO, HOLDFLAG, HOLDEXPIRES, 'CENTRAL'
+                   FROM CENTINVNTRY
+                   WHERE VIN = :CA-VIN-SELECTED(1)
+               UNION ALL
+               SELECT VIN, AUTOYEAR, MAKE, MODEL, AUTOTRIM, BODY,
+                      PRICE, COLOR, TRANS, CYLIND, MILES, DEALERID,
+                      NEWAUTO, HOLDFLAG, HOLDEXPIRES, 'PACIFIC'
+                   FROM PACINVNTRY
+                   WHERE VIN = :CA-VIN-SELECTED(1)
+           END-EXEC.
+
+       EXEC SQL
+           DECLARE DEALCURSOR CURSOR FOR
+               SELECT DEALERNAME, DEALERADDRESS, CITY, STATE, ABBR,
+                      ZIP, PHONE
+                   FROM DEALERSHIP
+                   WHERE DEALERID = :DEALERID OF DCLEASTINVNTRY
+           END-EXEC.
+
+       LINKAGE SECTION.
+
+       COPY GAM0BCA.
+
+       PROCEDURE DIVISION.
+
+           INITIALIZE DETAIL-COMMAREA.
+           INITIALIZE DETAILO.
+           INITIALIZE LOCDETAILO.
+           MOVE LOW-VALUE TO DETAILO.
+           MOVE LOW-VALUE TO LOCDETAILO.
+
+           IF EIBCALEN = LENGTH OF DFHCOMMAREA
+               MOVE DFHCOMMAREA TO DETAIL-COMMAREA
+           ELSE
+               EXEC CICS RETURN
+                   END-EXEC
+           END-IF.
+
+           IF CA-LOCAL-BUILD = "Y"
+               EXEC SQL CONNECT TO SAMPLE END-EXEC
+               PERFORM 3000-PROCESS-DETAIL-BROWSE
+           ELSE
+               PERFORM 0000-PROCESS-DETAIL-BROWSE
+           END-IF.
+
+           GOBACK.
+
+       0000-PROCESS-DETAIL-BROWSE.
+
+           EVALUATE TRUE
+
+           WHEN EIBCALEN = ZERO
+               PERFORM 1000-GET-DATA
+               PERFORM 1050-SEND-MAP
+
+           WHEN EIBAID = DFHENTER
+               PERFORM 1000-GET-DATA
+               PERFORM 1050-SEND-MAP
+
+           WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+             CONTINUE
+
+           WHEN EIBAID = DFHPF5
+             EXEC CICS XCTL PROGRAM('GAM0VMS')
+                            COMMAREA(DETAIL-COMMAREA)
+                            END-EXEC
+
+           WHEN EIBAID = DFHPF6
+             PERFORM 1600-PRINT-WINDOW-STICKER
+             PERFORM 1050-SEND-MAP
+
+           WHEN EIBAID = DFHPF7
+             PERFORM 1700-TOGGLE-HOLD
+             PERFORM 1050-SEND-MAP
+
+           WHEN EIBAID = DFHPF3 OR DFHPF12
+             EXEC CICS
+               SYNCPOINT
+               END-EXEC
+             EXEC CICS SEND
+               CONTROL
+               ERASE
+               FREEKB
+               END-EXEC
+             EXEC CICS RETURN
+               END-EXEC
+
+           WHEN OTHER
+             MOVE "INVALID KEY PRESSED" TO DETAILMSGOUT
+             PERFORM 1050-SEND-MAP
+
+           END-EVALUATE.
+
+       1000-GET-DATA.
+           MOVE SPACES TO DETAILMSGOUT.
+
+           EXEC SQL OPEN VDICURSOR END-EXEC.
+           EXEC SQL
+               FETCH VDICURSOR
+                   INTO    :VIN-TEXT,
+                           :AUTOYEAR,
+                           :MAKE-TEXT,
+                           :MODEL-TEXT,
+                           :AUTOTRIM-TEXT :IND-AUTOTRIM,
+                           :BODY-TEXT,
+                           :PRICE,
+                           :COLOR-TEXT,
+                           :TRANS-TEXT,
+                           :CYLIND-TEXT,
+                           :MILES :IND-MILES,
+                           :DEALERID OF DCLEASTINVNTRY,
+                           :NEWAUTO-TEXT,
+                           :HOLDFLAG-TEXT,
+                           :HOLDEXPIRES :IND-HOLDEXPIRES,
+                           :DETAIL-REGION
+           END-EXEC.
+           EXEC SQL CLOSE VDICURSOR END-EXEC.
+
+           IF SQLCODE = 100
+               MOVE "VEHICLE NOT FOUND" TO DETAILMSGOUT
+           ELSE
+               IF SQLCODE NOT = 0
+                   MOVE "THERE IS AN SQL ERROR" TO DETAILMSGOUT
+               ELSE
+                   MOVE AUTOYEAR TO CONVERT-YEAR
+                   MOVE PRICE TO CONVERT-PRICE
+                   MOVE VIN-TEXT TO VINOUT
+                   MOVE CONVERT-YEAR TO YEAROUT
+                   MOVE MAKE-TEXT TO MAKEOUT
+                   MOVE MODEL-TEXT TO MODELOUT
+                   IF IND-AUTOTRIM < 0
+                       MOVE SPACES TO TRIMOUT
+                   ELSE
+                       MOVE AUTOTRIM-TEXT TO TRIMOUT
+                   END-IF
+                   MOVE BODY-TEXT TO BODYOUT
+                   MOVE CONVERT-PRICE TO PRICEOUT
+                   MOVE COLOR-TEXT TO COLOROUT
+                   MOVE TRANS-TEXT TO TRANSOUT
+                   MOVE CYLIND-TEXT TO CYLINDOUT
+                   IF IND-MILES < 0
+                       MOVE 0 TO CONVERT-MILES
+                   ELSE
+                       MOVE MILES TO CONVERT-MILES
+                   END-IF
+                   MOVE CONVERT-MILES TO MILESOUT
+                   MOVE NEWAUTO-TEXT TO NEWOUT
+                   MOVE DETAIL-REGION TO REGIONOUT
+                   IF HOLDFLAG-TEXT = "Y"
+                       MOVE "ON HOLD" TO HOLDOUT
+                   ELSE
+                       MOVE SPACES TO HOLDOUT
+                   END-IF
+                   PERFORM 1400-GET-DEALER-INFO
+                   PERFORM 1500-COMPUTE-OTD-PRICE
+               END-IF
+           END-IF.
+
+       1400-GET-DEALER-INFO.
+           EXEC SQL OPEN DEALCURSOR END-EXEC.
+           EXEC SQL
+               FETCH DEALCURSOR
+                   INTO    :DEALERNAME,
+                           :DEALERADDRESS,
+                           :CITY,
+                           :STATE,
+                           :ABBR,
+                           :ZIP,
+                           :PHONE
+           END-EXEC.
+           EXEC SQL CLOSE DEALCURSOR END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE DEALERNAME TO DEALERNAMEOUT
+               MOVE DEALERADDRESS TO DEALERADDROUT
+               MOVE CITY TO CITYOUT
+               MOVE STATE TO STATEOUT
+               MOVE ABBR TO ABBROUT
+               MOVE ZIP TO ZIPOUT
+               MOVE PHONE TO PHONEOUT
+           ELSE
+               MOVE "DEALER INFO UNAVAILABLE" TO DETAILMSGOUT
+           END-IF.
+
+       1500-COMPUTE-OTD-PRICE.
+           MOVE 0 TO OTD-TAX-CHECK-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :OTD-TAX-CHECK-COUNT
+                   FROM SALES_TAX_RATES
+                   WHERE STATEABBR = :ABBR
+           END-EXEC.
+
+           IF OTD-TAX-CHECK-COUNT = 0
+               MOVE 0 TO OTD-TAX-RATE
+           ELSE
+               EXEC SQL
+                   SELECT TAXRATE INTO :OTD-TAX-RATE
+                       FROM SALES_TAX_RATES
+                       WHERE STATEABBR = :ABBR
+               END-EXEC
+           END-IF.
+
+           COMPUTE OTD-PRICE ROUNDED =
+              PRICE + (PRICE * OTD-TAX-RATE).
+           MOVE OTD-PRICE TO CONVERT-OTD-PRICE.
+           MOVE CONVERT-OTD-PRICE TO OTDPRICEOUT.
+
+       1600-PRINT-WINDOW-STICKER.
+           EXEC CICS SPOOLOPEN OUTPUT
+               TOKEN(STICKER-TOKEN)
+               NODE(EIBTRMID)
+           END-EXEC.
+
+           STRING "WINDOW STICKER - VIN " VINOUT
+               DELIMITED BY SIZE INTO STICKER-LINE
+           EXEC CICS SPOOLWRITE
+               TOKEN(STICKER-TOKEN)
+               FROM(STICKER-LINE)
+               LENGTH(STICKER-LINE-LENGTH)
+           END-EXEC.
+
+           STRING YEAROUT " " MAKEOUT " " MODELOUT
+               DELIMITED BY SIZE INTO STICKER-LINE
+           EXEC CICS SPOOLWRITE
+               TOKEN(STICKER-TOKEN)
+               FROM(STICKER-LINE)
+               LENGTH(STICKER-LINE-LENGTH)
+           END-EXEC.
+
+           STRING "TRIM: " TRIMOUT DELIMITED BY SIZE INTO STICKER-LINE
+           EXEC CICS SPOOLWRITE
+               TOKEN(STICKER-TOKEN)
+               FROM(STICKER-LINE)
+               LENGTH(STICKER-LINE-LENGTH)
+           END-EXEC.
+
+           STRING "PRICE: " PRICEOUT DELIMITED BY SIZE INTO STICKER-LINE
+           EXEC CICS SPOOLWRITE
+               TOKEN(STICKER-TOKEN)
+               FROM(STICKER-LINE)
+               LENGTH(STICKER-LINE-LENGTH)
+           END-EXEC.
+
+           STRING "OUT-THE-DOOR PRICE: " OTDPRICEOUT
+               DELIMITED BY SIZE INTO STICKER-LINE
+           EXEC CICS SPOOLWRITE
+               TOKEN(STICKER-TOKEN)
+               FROM(STICKER-LINE)
+               LENGTH(STICKER-LINE-LENGTH)
+           END-EXEC.
+
+           STRING "DEALER: " DEALERNAMEOUT
+               DELIMITED BY SIZE INTO STICKER-LINE
+           EXEC CICS SPOOLWRITE
+               TOKEN(STICKER-TOKEN)
+               FROM(STICKER-LINE)
+               LENGTH(STICKER-LINE-LENGTH)
+           END-EXEC.
+
+           EXEC CICS SPOOLCLOSE
+               TOKEN(STICKER-TOKEN)
+           END-EXEC.
+
+           MOVE "WINDOW STICKER PRINTED" TO DETAILMSGOUT.
+
+       1700-TOGGLE-HOLD.
+           IF HOLDFLAG-TEXT = "Y"
+               MOVE "N" TO HOLDFLAG-TEXT
+               MOVE SPACES TO HOLDEXPIRES
+           ELSE
+               MOVE "Y" TO HOLDFLAG-TEXT
+           END-IF
+
+           EVALUATE TRUE
+           WHEN DETAIL-REGION = "EASTERN"
+               EXEC SQL
+                   UPDATE EASTINVNTRY
+                       SET HOLDFLAG = :HOLDFLAG-TEXT,
+                           HOLDEXPIRES = CASE WHEN :HOLDFLAG-TEXT = 'Y'
+                                              THEN CURRENT DATE + 7 DAYS
+                                              ELSE NULL END
+                       WHERE VIN = :VIN-TEXT
+               END-EXEC
+           WHEN DETAIL-REGION = "CENTRAL"
+               EXEC SQL
+                   UPDATE CENTINVNTRY
+                       SET HOLDFLAG = :HOLDFLAG-TEXT,
+                           HOLDEXPIRES = CASE WHEN :HOLDFLAG-TEXT = 'Y'
+                                              THEN CURRENT DATE + 7 DAYS
+                                              ELSE NULL END
+                       WHERE VIN = :VIN-TEXT
+               END-EXEC
+           WHEN DETAIL-REGION = "PACIFIC"
+               EXEC SQL
+                   UPDATE PACINVNTRY
+                       SET HOLDFLAG = :HOLDFLAG-TEXT,
+                           HOLDEXPIRES = CASE WHEN :HOLDFLAG-TEXT = 'Y'
+                                              THEN CURRENT DATE + 7 DAYS
+                                              ELSE NULL END
+                       WHERE VIN = :VIN-TEXT
+               END-EXEC
+           END-EVALUATE.
+
+           IF SQLCODE NOT = 0
+               MOVE "HOLD UPDATE FAILED" TO DETAILMSGOUT
+           ELSE
+               EXEC CICS SYNCPOINT END-EXEC
+               IF HOLDFLAG-TEXT = "Y"
+                   MOVE "ON HOLD" TO HOLDOUT
+                   MOVE "VEHICLE PLACED ON HOLD" TO DETAILMSGOUT
+               ELSE
+                   MOVE SPACES TO HOLDOUT
+                   MOVE "HOLD RELEASED" TO DETAILMSGOUT
+               END-IF
+           END-IF.
+
+       1050-SEND-MAP.
+           EXEC CICS
+               SEND MAP('GAMVDI1')
+               MAPSET('GAM0MC4')
+               FROM(DETAILO)
+               ERASE
+           END-EXEC.
+
+      *--------------------------------------------------------------
+      *    LOCAL BUILD PARAGRAPHS
+      *--------------------------------------------------------------
+
+       3000-PROCESS-DETAIL-BROWSE.
+
+           EVALUATE TRUE
+
+           WHEN EIBCALEN = ZERO
+               PERFORM 4000-GET-DATA
+               PERFORM 4050-SEND-MAP
+
+           WHEN EIBAID = DFHENTER
+               PERFORM 4000-GET-DATA
+               PERFORM 4050-SEND-MAP
+
+           WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+             CONTINUE
+
+           WHEN EIBAID = DFHPF5
+             EXEC CICS XCTL PROGRAM('GAM0VMS')
+                            COMMAREA(DETAIL-COMMAREA)
+                            END-EXEC
+
+           WHEN EIBAID = DFHPF6
+             PERFORM 4600-PRINT-WINDOW-STICKER
+             PERFORM 4050-SEND-MAP
+
+           WHEN EIBAID = DFHPF7
+             PERFORM 4700-TOGGLE-HOLD
+             PERFORM 4050-SEND-MAP
+
+           WHEN EIBAID = DFHPF3 OR DFHPF12
+             EXEC CICS
+               SYNCPOINT
+               END-EXEC
+             EXEC CICS SEND
+               CONTROL
+               ERASE
+               FREEKB
+               END-EXEC
+             EXEC CICS RETURN
+               END-EXEC
+
+           WHEN OTHER
+             MOVE "INVALID KEY PRESSED" TO LOCDETAILMSGOUT
+             PERFORM 4050-SEND-MAP
+
+           END-EVALUATE.
+
+       4000-GET-DATA.
+           MOVE SPACES TO LOCDETAILMSGOUT.
+
+           EXEC SQL OPEN VDICURSOR END-EXEC.
+           EXEC SQL
+               FETCH VDICURSOR
+                   INTO    :VIN-TEXT,
+                           :AUTOYEAR,
+                           :MAKE-TEXT,
+                           :MODEL-TEXT,
+                           :AUTOTRIM-TEXT :IND-AUTOTRIM,
+                           :BODY-TEXT,
+                           :PRICE,
+                           :COLOR-TEXT,
+                           :TRANS-TEXT,
+                           :CYLIND-TEXT,
+                           :MILES :IND-MILES,
+                           :DEALERID OF DCLEASTINVNTRY,
+                           :NEWAUTO-TEXT,
+                           :HOLDFLAG-TEXT,
+                           :HOLDEXPIRES :IND-HOLDEXPIRES,
+                           :DETAIL-REGION
+           END-EXEC.
+           EXEC SQL CLOSE VDICURSOR END-EXEC.
+
+           IF SQLCODE = 100
+               MOVE "VEHICLE NOT FOUND" TO LOCDETAILMSGOUT
+           ELSE
+               IF SQLCODE NOT = 0
+                   MOVE "THERE IS AN SQL ERROR" TO LOCDETAILMSGOUT
+               ELSE
+                   MOVE AUTOYEAR TO CONVERT-YEAR
+                   MOVE PRICE TO CONVERT-PRICE
+                   MOVE VIN-TEXT TO LOCVINOUT
+                   MOVE CONVERT-YEAR TO LOCYEAROUT
+                   MOVE MAKE-TEXT TO LOCMAKEOUT
+                   MOVE MODEL-TEXT TO LOCMODELOUT
+                   IF IND-AUTOTRIM < 0
+                       MOVE SPACES TO LOCTRIMOUT
+                   ELSE
+                       MOVE AUTOTRIM-TEXT TO LOCTRIMOUT
+                   END-IF
+                   MOVE BODY-TEXT TO LOCBODYOUT
+                   MOVE CONVERT-PRICE TO LOCPRICEOUT
+                   MOVE COLOR-TEXT TO LOCCOLOROUT
+                   MOVE TRANS-TEXT TO LOCTRANSOUT
+                   MOVE CYLIND-TEXT TO LOCCYLINDOUT
+                   IF IND-MILES < 0
+                       MOVE 0 TO CONVERT-MILES
+                   ELSE
+                       MOVE MILES TO CONVERT-MILES
+                   END-IF
+                   MOVE CONVERT-MILES TO LOCMILESOUT
+                   MOVE NEWAUTO-TEXT TO LOCNEWOUT
+                   MOVE DETAIL-REGION TO LOCREGIONOUT
+                   IF HOLDFLAG-TEXT = "Y"
+                       MOVE "ON HOLD" TO LOCHOLDOUT
+                   ELSE
+                       MOVE SPACES TO LOCHOLDOUT
+                   END-IF
+                   PERFORM 4400-GET-DEALER-INFO
+                   PERFORM 4500-COMPUTE-OTD-PRICE
+               END-IF
+           END-IF.
+
+       4400-GET-DEALER-INFO.
+           EXEC SQL OPEN DEALCURSOR END-EXEC.
+           EXEC SQL
+               FETCH DEALCURSOR
+                   INTO    :DEALERNAME,
+                           :DEALERADDRESS,
+                           :CITY,
+                           :STATE,
+                           :ABBR,
+                           :ZIP,
+                           :PHONE
+           END-EXEC.
+           EXEC SQL CLOSE DEALCURSOR END-EXEC.
+
+           IF SQLCODE = 0
+               MOVE DEALERNAME TO LOCDEALERNAMEOUT
+               MOVE DEALERADDRESS TO LOCDEALERADDROUT
+               MOVE CITY TO LOCCITYOUT
+               MOVE STATE TO LOCSTATEOUT
+               MOVE ABBR TO LOCABBROUT
+               MOVE ZIP TO LOCZIPOUT
+               MOVE PHONE TO LOCPHONEOUT
+           ELSE
+               MOVE "DEALER INFO UNAVAILABLE" TO LOCDETAILMSGOUT
+           END-IF.
+
+       4500-COMPUTE-OTD-PRICE.
+           MOVE 0 TO OTD-TAX-CHECK-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :OTD-TAX-CHECK-COUNT
+                   FROM SALES_TAX_RATES
+                   WHERE STATEABBR = :ABBR
+           END-EXEC.
+
+           IF OTD-TAX-CHECK-COUNT = 0
+               MOVE 0 TO OTD-TAX-RATE
+           ELSE
+               EXEC SQL
+                   SELECT TAXRATE INTO :OTD-TAX-RATE
+                       FROM SALES_TAX_RATES
+                       WHERE STATEABBR = :ABBR
+               END-EXEC
+           END-IF.
+
+           COMPUTE OTD-PRICE ROUNDED =
+              PRICE + (PRICE * OTD-TAX-RATE).
+           MOVE OTD-PRICE TO CONVERT-OTD-PRICE.
+           MOVE CONVERT-OTD-PRICE TO LOCOTDPRICEOUT.
+
+       4600-PRINT-WINDOW-STICKER.
+           EXEC CICS SPOOLOPEN OUTPUT
+               TOKEN(STICKER-TOKEN)
+               NODE(EIBTRMID)
+           END-EXEC.
+
+           STRING "WINDOW STICKER - VIN " LOCVINOUT
+               DELIMITED BY SIZE INTO STICKER-LINE
+           EXEC CICS SPOOLWRITE
+               TOKEN(STICKER-TOKEN)
+               FROM(STICKER-LINE)
+               LENGTH(STICKER-LINE-LENGTH)
+           END-EXEC.
+
+           STRING LOCYEAROUT " " LOCMAKEOUT " " LOCMODELOUT
+               DELIMITED BY SIZE INTO STICKER-LINE
+           EXEC CICS SPOOLWRITE
+               TOKEN(STICKER-TOKEN)
+               FROM(STICKER-LINE)
+               LENGTH(STICKER-LINE-LENGTH)
+           END-EXEC.
+
+           STRING "TRIM: " LOCTRIMOUT
+               DELIMITED BY SIZE INTO STICKER-LINE
+           EXEC CICS SPOOLWRITE
+               TOKEN(STICKER-TOKEN)
+               FROM(STICKER-LINE)
+               LENGTH(STICKER-LINE-LENGTH)
+           END-EXEC.
+
+           STRING "PRICE: " LOCPRICEOUT
+               DELIMITED BY SIZE INTO STICKER-LINE
+           EXEC CICS SPOOLWRITE
+               TOKEN(STICKER-TOKEN)
+               FROM(STICKER-LINE)
+               LENGTH(STICKER-LINE-LENGTH)
+           END-EXEC.
+
+           STRING "OUT-THE-DOOR PRICE: " LOCOTDPRICEOUT
+               DELIMITED BY SIZE INTO STICKER-LINE
+           EXEC CICS SPOOLWRITE
+               TOKEN(STICKER-TOKEN)
+               FROM(STICKER-LINE)
+               LENGTH(STICKER-LINE-LENGTH)
+           END-EXEC.
+
+           STRING "DEALER: " LOCDEALERNAMEOUT
+               DELIMITED BY SIZE INTO STICKER-LINE
+           EXEC CICS SPOOLWRITE
+               TOKEN(STICKER-TOKEN)
+               FROM(STICKER-LINE)
+               LENGTH(STICKER-LINE-LENGTH)
+           END-EXEC.
+
+           EXEC CICS SPOOLCLOSE
+               TOKEN(STICKER-TOKEN)
+           END-EXEC.
+
+           MOVE "WINDOW STICKER PRINTED" TO LOCDETAILMSGOUT.
+
+       4700-TOGGLE-HOLD.
+           IF HOLDFLAG-TEXT = "Y"
+               MOVE "N" TO HOLDFLAG-TEXT
+               MOVE SPACES TO HOLDEXPIRES
+           ELSE
+               MOVE "Y" TO HOLDFLAG-TEXT
+           END-IF
+
+           EVALUATE TRUE
+           WHEN DETAIL-REGION = "EASTERN"
+               EXEC SQL
+                   UPDATE EASTINVNTRY
+                       SET HOLDFLAG = :HOLDFLAG-TEXT,
+                           HOLDEXPIRES = CASE WHEN :HOLDFLAG-TEXT = 'Y'
+                                              THEN CURRENT DATE + 7 DAYS
+                                              ELSE NULL END
+                       WHERE VIN = :VIN-TEXT
+               END-EXEC
+           WHEN DETAIL-REGION = "CENTRAL"
+               EXEC SQL
+                   UPDATE CENTINVNTRY
+                       SET HOLDFLAG = :HOLDFLAG-TEXT,
+                           HOLDEXPIRES = CASE WHEN :HOLDFLAG-TEXT = 'Y'
+                                              THEN CURRENT DATE + 7 DAYS
+                                              ELSE NULL END
+                       WHERE VIN = :VIN-TEXT
+               END-EXEC
+           WHEN DETAIL-REGION = "PACIFIC"
+               EXEC SQL
+                   UPDATE PACINVNTRY
+                       SET HOLDFLAG = :HOLDFLAG-TEXT,
+                           HOLDEXPIRES = CASE WHEN :HOLDFLAG-TEXT = 'Y'
+                                              THEN CURRENT DATE + 7 DAYS
+                                              ELSE NULL END
+                       WHERE VIN = :VIN-TEXT
+               END-EXEC
+           END-EVALUATE.
+
+           IF SQLCODE NOT = 0
+               MOVE "HOLD UPDATE FAILED" TO LOCDETAILMSGOUT
+           ELSE
+               EXEC CICS SYNCPOINT END-EXEC
+               IF HOLDFLAG-TEXT = "Y"
+                   MOVE "ON HOLD" TO LOCHOLDOUT
+                   MOVE "VEHICLE PLACED ON HOLD" TO LOCDETAILMSGOUT
+               ELSE
+                   MOVE SPACES TO LOCHOLDOUT
+                   MOVE "HOLD RELEASED" TO LOCDETAILMSGOUT
+               END-IF
+           END-IF.
+
+       4050-SEND-MAP.
+           EXEC CICS
+               SEND MAP('GAMVDI1')
+               MAPSET('GAM0MC4')
+               FROM(LOCDETAILO)
+               ERASE
+           END-EXEC.
