@@ -0,0 +1,391 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VDA.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+      *---------------------------------------
+      * ONLINE DEALERSHIP MAINTENANCE. CA-MODE SELECTS ADD/CHANGE/
+      * DEACTIVATE AGAINST THE DEALERSHIP TABLE SO DEALER MASTER DATA
+      * CAN BE MANAGED WITHOUT A RECOMPILE AND RERUN OF GAM0VDB'S
+      * ONE-TIME BATCH LOAD.
+      *---------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAM0VDA.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       COPY DFHAID.
+
+      *---------------------------------------
+      *COPY BOOK FOR THE DEALER MAINTENANCE BMS MAP
+      *---------------------------------------
+       COPY GAM0MC6.
+       01  DLRMAINTO REDEFINES GAMVDA1O.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(2).
+           05  DMMODEOUT               PIC X(1).
+           05  DMDEALERIDOUT           PIC X(5).
+           05  DMNAMEOUT               PIC X(35).
+           05  DMADDROUT               PIC X(45).
+           05  DMCITYOUT               PIC X(25).
+           05  DMSTATEOUT              PIC X(15).
+           05  DMABBROUT               PIC X(2).
+           05  DMREGIONOUT             PIC X(10).
+           05  DMZIPOUT                PIC X(10).
+           05  DMPHONEOUT              PIC X(12).
+           05  DMCURRENCYOUT           PIC X(3).
+           05  DLRMAINTMSGOUT          PIC X(60).
+
+       01  LOCDLRMAINTO REDEFINES GAMVDA1O.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(1).
+           05  LOCDMMODEOUT            PIC X(1).
+           05  LOCDMDEALERIDOUT        PIC X(5).
+           05  LOCDMNAMEOUT            PIC X(35).
+           05  LOCDMADDROUT            PIC X(45).
+           05  LOCDMCITYOUT            PIC X(25).
+           05  LOCDMSTATEOUT           PIC X(15).
+           05  LOCDMABBROUT            PIC X(2).
+           05  LOCDMREGIONOUT          PIC X(10).
+           05  LOCDMZIPOUT             PIC X(10).
+           05  LOCDMPHONEOUT           PIC X(12).
+           05  LOCDMCURRENCYOUT        PIC X(3).
+           05  LOCDLRMAINTMSGOUT       PIC X(60).
+
+       01  DEALER-MAINT-COMMAREA.
+           05  CA-LOCAL-BUILD          PIC X.
+           05  CA-MODE                 PIC X.
+           05  CA-DEALERID             PIC 9(5).
+           05  CA-DEALERNAME           PIC X(35).
+           05  CA-DEALERADDRESS        PIC X(45).
+           05  CA-CITY                 PIC X(25).
+           05  CA-STATE                PIC X(15).
+           05  CA-ABBR                 PIC X(2).
+           05  CA-REGION               PIC X(10).
+           05  CA-ZIP                  PIC X(10).
+           05  CA-PHONE                PIC X(12).
+           05  CA-CURRENCYCODE         PIC X(3).
+
+       01  DEALER-CHECK-COUNT          PIC S9(9) USAGE COMP.
+       01  ROWS-UPDATED                PIC S9(9) USAGE COMP.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           INITIALIZE DLRMAINTO.
+           INITIALIZE LOCDLRMAINTO.
+           MOVE LOW-VALUE TO DLRMAINTO.
+           MOVE LOW-VALUE TO LOCDLRMAINTO.
+
+           IF EIBCALEN = 0
+               INITIALIZE DEALER-MAINT-COMMAREA
+           ELSE
+               MOVE DFHCOMMAREA TO DEALER-MAINT-COMMAREA
+           END-IF.
+
+           IF CA-LOCAL-BUILD = "Y"
+               EXEC SQL CONNECT TO SAMPLE END-EXEC
+               PERFORM 3000-PROCESS-MAINT
+           ELSE
+               PERFORM 0000-PROCESS-MAINT
+           END-IF.
+
+           GOBACK.
+
+       0000-PROCESS-MAINT.
+
+           EVALUATE TRUE
+
+           WHEN EIBAID = DFHENTER
+               MOVE DMMODEOUT TO CA-MODE
+               MOVE DMDEALERIDOUT TO CA-DEALERID
+               MOVE DMNAMEOUT TO CA-DEALERNAME
+               MOVE DMADDROUT TO CA-DEALERADDRESS
+               MOVE DMCITYOUT TO CA-CITY
+               MOVE DMSTATEOUT TO CA-STATE
+               MOVE DMABBROUT TO CA-ABBR
+               MOVE DMREGIONOUT TO CA-REGION
+               MOVE DMZIPOUT TO CA-ZIP
+               MOVE DMPHONEOUT TO CA-PHONE
+               MOVE DMCURRENCYOUT TO CA-CURRENCYCODE
+               PERFORM 1000-APPLY-MAINTENANCE
+               PERFORM 1900-SEND-MAP
+
+           WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+               CONTINUE
+
+           WHEN EIBAID = DFHPF3 OR DFHPF12
+               EXEC CICS
+                   SYNCPOINT
+                   END-EXEC
+               EXEC CICS SEND
+                   CONTROL
+                   ERASE
+                   FREEKB
+                   END-EXEC
+               EXEC CICS RETURN
+                   END-EXEC
+
+           WHEN OTHER
+               MOVE "INVALID KEY PRESSED" TO DLRMAINTMSGOUT
+               PERFORM 1900-SEND-MAP
+
+           END-EVALUATE.
+
+       1000-APPLY-MAINTENANCE.
+           MOVE SPACES TO DLRMAINTMSGOUT.
+
+           EVALUATE CA-MODE
+           WHEN "A"
+               PERFORM 1100-ADD-DEALER
+           WHEN "C"
+               PERFORM 1200-CHANGE-DEALER
+           WHEN "D"
+               PERFORM 1300-DEACTIVATE-DEALER
+           WHEN OTHER
+               MOVE "MODE MUST BE A, C OR D" TO DLRMAINTMSGOUT
+           END-EVALUATE.
+
+       1100-ADD-DEALER.
+           MOVE 0 TO DEALER-CHECK-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :DEALER-CHECK-COUNT
+                   FROM DEALERSHIP
+                   WHERE DEALERID = :CA-DEALERID
+           END-EXEC.
+
+           IF DEALER-CHECK-COUNT > 0
+               MOVE "DEALERID ALREADY ON FILE" TO DLRMAINTMSGOUT
+           ELSE
+               EXEC SQL
+                   INSERT INTO DEALERSHIP
+                       VALUES (:CA-DEALERADDRESS, :CA-STATE, :CA-ABBR,
+                               :CA-CITY, :CA-REGION, :CA-CURRENCYCODE,
+                               :CA-ZIP, :CA-PHONE, :CA-DEALERNAME,
+                               :CA-DEALERID, 'Y')
+               END-EXEC
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE "DEALER ADDED" TO DLRMAINTMSGOUT
+               ELSE
+                   MOVE "SQL ERROR ADDING DEALER" TO DLRMAINTMSGOUT
+               END-IF
+           END-IF.
+
+       1200-CHANGE-DEALER.
+           MOVE 0 TO ROWS-UPDATED.
+           EXEC SQL
+               UPDATE DEALERSHIP
+                  SET DEALERADDRESS = :CA-DEALERADDRESS,
+                      STATE = :CA-STATE,
+                      ABBR = :CA-ABBR,
+                      CITY = :CA-CITY,
+                      REGION = :CA-REGION,
+                      CURRENCYCODE = :CA-CURRENCYCODE,
+                      ZIP = :CA-ZIP,
+                      PHONE = :CA-PHONE,
+                      DEALERNAME = :CA-DEALERNAME
+                WHERE DEALERID = :CA-DEALERID
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE SQLERRD(3) TO ROWS-UPDATED
+           END-IF.
+
+           IF ROWS-UPDATED > 0
+               EXEC SQL COMMIT END-EXEC
+               MOVE "DEALER UPDATED" TO DLRMAINTMSGOUT
+           ELSE
+               MOVE "DEALERID NOT FOUND" TO DLRMAINTMSGOUT
+           END-IF.
+
+       1300-DEACTIVATE-DEALER.
+           MOVE 0 TO ROWS-UPDATED.
+           EXEC SQL
+               UPDATE DEALERSHIP
+                  SET ACTIVEFLAG = 'N'
+                WHERE DEALERID = :CA-DEALERID
+                  AND ACTIVEFLAG NOT = 'N'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE SQLERRD(3) TO ROWS-UPDATED
+           END-IF.
+
+           IF ROWS-UPDATED > 0
+               EXEC SQL COMMIT END-EXEC
+               MOVE "DEALER DEACTIVATED" TO DLRMAINTMSGOUT
+           ELSE
+               MOVE "DEALERID NOT FOUND OR ALREADY INACTIVE" TO
+                   DLRMAINTMSGOUT
+           END-IF.
+
+       1900-SEND-MAP.
+           EXEC CICS
+               SEND MAP('GAMVDA1')
+               MAPSET('GAM0MC6')
+               FROM(DLRMAINTO)
+               ERASE
+           END-EXEC.
+
+      *--------------------------------------------------------------
+      *    LOCAL BUILD PARAGRAPHS
+      *--------------------------------------------------------------
+
+       3000-PROCESS-MAINT.
+
+           EVALUATE TRUE
+
+           WHEN EIBAID = DFHENTER
+               MOVE LOCDMMODEOUT TO CA-MODE
+               MOVE LOCDMDEALERIDOUT TO CA-DEALERID
+               MOVE LOCDMNAMEOUT TO CA-DEALERNAME
+               MOVE LOCDMADDROUT TO CA-DEALERADDRESS
+               MOVE LOCDMCITYOUT TO CA-CITY
+               MOVE LOCDMSTATEOUT TO CA-STATE
+               MOVE LOCDMABBROUT TO CA-ABBR
+               MOVE LOCDMREGIONOUT TO CA-REGION
+               MOVE LOCDMZIPOUT TO CA-ZIP
+               MOVE LOCDMPHONEOUT TO CA-PHONE
+               MOVE LOCDMCURRENCYOUT TO CA-CURRENCYCODE
+               PERFORM 4000-APPLY-MAINTENANCE
+               PERFORM 4900-SEND-MAP
+
+           WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+               CONTINUE
+
+           WHEN EIBAID = DFHPF3 OR DFHPF12
+               EXEC CICS
+                   SYNCPOINT
+                   END-EXEC
+               EXEC CICS SEND
+                   CONTROL
+                   ERASE
+                   FREEKB
+                   END-EXEC
+               EXEC CICS RETURN
+                   END-EXEC
+
+           WHEN OTHER
+               MOVE "INVALID KEY PRESSED" TO LOCDLRMAINTMSGOUT
+               PERFORM 4900-SEND-MAP
+
+           END-EVALUATE.
+
+       4000-APPLY-MAINTENANCE.
+           MOVE SPACES TO LOCDLRMAINTMSGOUT.
+
+           EVALUATE CA-MODE
+           WHEN "A"
+               PERFORM 4100-ADD-DEALER
+           WHEN "C"
+               PERFORM 4200-CHANGE-DEALER
+           WHEN "D"
+               PERFORM 4300-DEACTIVATE-DEALER
+           WHEN OTHER
+               MOVE "MODE MUST BE A, C OR D" TO LOCDLRMAINTMSGOUT
+           END-EVALUATE.
+
+       4100-ADD-DEALER.
+           MOVE 0 TO DEALER-CHECK-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :DEALER-CHECK-COUNT
+                   FROM DEALERSHIP
+                   WHERE DEALERID = :CA-DEALERID
+           END-EXEC.
+
+           IF DEALER-CHECK-COUNT > 0
+               MOVE "DEALERID ALREADY ON FILE" TO LOCDLRMAINTMSGOUT
+           ELSE
+               EXEC SQL
+                   INSERT INTO DEALERSHIP
+                       VALUES (:CA-DEALERADDRESS, :CA-STATE, :CA-ABBR,
+                               :CA-CITY, :CA-REGION, :CA-CURRENCYCODE,
+                               :CA-ZIP, :CA-PHONE, :CA-DEALERNAME,
+                               :CA-DEALERID, 'Y')
+               END-EXEC
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE "DEALER ADDED" TO LOCDLRMAINTMSGOUT
+               ELSE
+                   MOVE "SQL ERROR ADDING DEALER" TO LOCDLRMAINTMSGOUT
+               END-IF
+           END-IF.
+
+       4200-CHANGE-DEALER.
+           MOVE 0 TO ROWS-UPDATED.
+           EXEC SQL
+               UPDATE DEALERSHIP
+                  SET DEALERADDRESS = :CA-DEALERADDRESS,
+                      STATE = :CA-STATE,
+                      ABBR = :CA-ABBR,
+                      CITY = :CA-CITY,
+                      REGION = :CA-REGION,
+                      CURRENCYCODE = :CA-CURRENCYCODE,
+                      ZIP = :CA-ZIP,
+                      PHONE = :CA-PHONE,
+                      DEALERNAME = :CA-DEALERNAME
+                WHERE DEALERID = :CA-DEALERID
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE SQLERRD(3) TO ROWS-UPDATED
+           END-IF.
+
+           IF ROWS-UPDATED > 0
+               EXEC SQL COMMIT END-EXEC
+               MOVE "DEALER UPDATED" TO LOCDLRMAINTMSGOUT
+           ELSE
+               MOVE "DEALERID NOT FOUND" TO LOCDLRMAINTMSGOUT
+           END-IF.
+
+       4300-DEACTIVATE-DEALER.
+           MOVE 0 TO ROWS-UPDATED.
+           EXEC SQL
+               UPDATE DEALERSHIP
+                  SET ACTIVEFLAG = 'N'
+                WHERE DEALERID = :CA-DEALERID
+                  AND ACTIVEFLAG NOT = 'N'
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE SQLERRD(3) TO ROWS-UPDATED
+           END-IF.
+
+           IF ROWS-UPDATED > 0
+               EXEC SQL COMMIT END-EXEC
+               MOVE "DEALER DEACTIVATED" TO LOCDLRMAINTMSGOUT
+           ELSE
+               MOVE "DEALERID NOT FOUND OR ALREADY INACTIVE" TO
+                   LOCDLRMAINTMSGOUT
+           END-IF.
+
+       4900-SEND-MAP.
+           EXEC CICS
+               SEND MAP('GAMVDA1')
+               MAPSET('GAM0MC6')
+               FROM(LOCDLRMAINTO)
+               ERASE
+           END-EXEC.
