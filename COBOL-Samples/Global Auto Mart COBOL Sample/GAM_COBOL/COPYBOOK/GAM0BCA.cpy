@@ -36,8 +36,8 @@
            05  DF-MODEL-LIST       OCCURS 12.                                   
                10  DF-MODEL        PIC X(20).                                   
            05  DF-OUTPUTMSG2       PIC X(73).                                   
-           05  DF-VIN-SELECTED     PIC X(4).                                    
-           05  GAMMAKE     PIC X(20).                                           
+           05  DF-VIN-SELECTED     PIC X(4) OCCURS 3 TIMES.
+           05  GAMMAKE     PIC X(20).                                       
            05  GAMMODEL    PIC X(20).                                           
            05  GAMNEXT     PIC X.                                               
            05  GAMPREV     PIC X.                                               
@@ -93,4 +93,24 @@
            05  MODELOUT0   PIC X(20).                                           
            05  PRICEOUT0   PIC X(10).                                           
            05  NEWAUTOUT0  PIC X.                                               
-           05 DISPLAY-MESSAGE  PIC X(20).                                       
\ No newline at end of file
+           05 DISPLAY-MESSAGE  PIC X(20).
+           05  REGIONOUT1  PIC X(7).
+           05  REGIONOUT2  PIC X(7).
+           05  REGIONOUT3  PIC X(7).
+           05  REGIONOUT4  PIC X(7).
+           05  REGIONOUT5  PIC X(7).
+           05  REGIONOUT6  PIC X(7).
+           05  REGIONOUT7  PIC X(7).
+           05  REGIONOUT8  PIC X(7).
+           05  REGIONOUT9  PIC X(7).
+           05  REGIONOUT0  PIC X(7).
+           05  DF-COMPARE-OUTPUT   OCCURS 3 TIMES.
+               10  DF-COMPARE-VIN      PIC X(4).
+               10  DF-COMPARE-MODEL    PIC X(20).
+               10  DF-COMPARE-TRIM     PIC X(32).
+               10  DF-COMPARE-COLOR    PIC X(32).
+               10  DF-COMPARE-PRICE    PIC X(10).
+               10  DF-COMPARE-MILES    PIC X(10).
+           05  DF-NEWUSED-FILTER   PIC X.
+           05  DF-MODEL-AVAIL-COUNT OCCURS 12.
+               10  DF-MODEL-AVAIL      PIC 9(3).
