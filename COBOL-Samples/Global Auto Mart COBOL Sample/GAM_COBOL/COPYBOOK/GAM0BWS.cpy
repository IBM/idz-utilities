@@ -0,0 +1,66 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0BWS.cpy                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+      *---------------------------------------
+      * JSON REQUEST/RESPONSE CONTAINER FOR THE GAM0VWS WEB SERVICE
+      * FRONT DOOR. z/OS CONNECT (OR AN EQUIVALENT CICS JSON WEB
+      * SERVICES PIPELINE) BINDS THIS LAYOUT TO THE JSON SCHEMA FOR
+      * THE LISTMAKES/LISTMODELS/SEARCHINVENTORY/LOCATEDEALERS
+      * OPERATIONS.
+      *---------------------------------------
+       01  GAM0VWS-DATA.
+           05  WS-OPERATION        PIC X(20).
+               88  WS-OP-LIST-MAKES         VALUE "LISTMAKES".
+               88  WS-OP-LIST-MODELS        VALUE "LISTMODELS".
+               88  WS-OP-SEARCH-INVENTORY   VALUE "SEARCHINVENTORY".
+               88  WS-OP-LOCATE-DEALERS     VALUE "LOCATEDEALERS".
+           05  WS-REQUEST-MAKE     PIC X(20).
+           05  WS-REQUEST-MODEL    PIC X(20).
+           05  WS-REQUEST-ZIP      PIC X(5).
+           05  WS-REQUEST-STATE    PIC X(2).
+           05  WS-RETURN-CODE      PIC X(2).
+           05  WS-MESSAGE          PIC X(60).
+           05  WS-MAKE-LIST        OCCURS 10 TIMES.
+               10  WS-MAKE         PIC X(20).
+           05  WS-MODEL-LIST       OCCURS 12 TIMES.
+               10  WS-MODEL        PIC X(20).
+           05  WS-INVENTORY-LIST   OCCURS 10 TIMES.
+               10  WS-VIN          PIC X(4).
+               10  WS-YEAR         PIC X(4).
+               10  WS-MODEL-OUT    PIC X(20).
+               10  WS-PRICE        PIC X(10).
+               10  WS-NEW-USED     PIC X.
+               10  WS-REGION       PIC X(7).
+           05  WS-DEALER-LIST      OCCURS 10 TIMES.
+               10  WS-DEALER-NAME     PIC X(35).
+               10  WS-DEALER-ADDRESS  PIC X(45).
+               10  WS-DEALER-CITY     PIC X(25).
+               10  WS-DEALER-ABBR     PIC X(2).
+               10  WS-DEALER-ZIP      PIC X(10).
+               10  WS-DEALER-PHONE    PIC X(12).
+               10  WS-DEALER-REGION   PIC X(10).
