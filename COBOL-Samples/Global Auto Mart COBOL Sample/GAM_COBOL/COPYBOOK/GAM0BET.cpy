@@ -42,15 +42,20 @@
              MODEL                          VARCHAR(20) NOT NULL,               
              AUTOTRIM                       VARCHAR(32),                        
              BODY                           VARCHAR(35) NOT NULL,               
-             PRICE                          DECIMAL(6, 0) NOT NULL,             
-             COLOR                          VARCHAR(32) NOT NULL,               
+             PRICE                          DECIMAL(7, 0) NOT NULL,
+             CURRENCYCODE                   VARCHAR(3) NOT NULL,
+             COLOR                          VARCHAR(32) NOT NULL,
              TRANS                          VARCHAR(10) NOT NULL,               
              CYLIND                         VARCHAR(5) NOT NULL,                
-             MILES                          VARCHAR(10),                        
+             MILES                          INTEGER,                           
              DEALERID                       INTEGER NOT NULL,                   
-             NEWAUTO                        VARCHAR(1) NOT NULL,                
-             DATEADDED                      DATE NOT NULL                       
-           ) END-EXEC.                                                          
+             NEWAUTO                        VARCHAR(1) NOT NULL,
+             DATEADDED                      DATE NOT NULL,
+             SOLDFLAG                       VARCHAR(1) NOT NULL,
+             SOLDDATE                       DATE,
+             HOLDFLAG                       VARCHAR(1) NOT NULL,
+             HOLDEXPIRES                    DATE
+           ) END-EXEC.
       ******************************************************************        
       * COBOL DECLARATION FOR TABLE EASTINVNTRY                        *        
       ******************************************************************        
@@ -71,8 +76,11 @@
            10 BODY.                                                             
               49 BODY-LEN          PIC S9(4) USAGE COMP.                        
               49 BODY-TEXT         PIC X(35).                                   
-           10 PRICE                PIC S9(6)V USAGE COMP-3.                     
-           10 COLOR.                                                            
+           10 PRICE                PIC S9(7)V USAGE COMP-3.
+           10 CURRENCYCODE.
+              49 CURRENCYCODE-LEN  PIC S9(4) USAGE COMP.
+              49 CURRENCYCODE-TEXT PIC X(3).
+           10 COLOR.
               49 COLOR-LEN         PIC S9(4) USAGE COMP.                        
               49 COLOR-TEXT        PIC X(32).                                   
            10 TRANS.                                                            
@@ -81,19 +89,25 @@
            10 CYLIND.                                                           
               49 CYLIND-LEN        PIC S9(4) USAGE COMP.                        
               49 CYLIND-TEXT       PIC X(5).                                    
-           10 MILES.                                                            
-              49 MILES-LEN         PIC S9(4) USAGE COMP.                        
-              49 MILES-TEXT        PIC X(10).                                   
+           10 MILES               PIC S9(9) USAGE COMP.                        
            10 DEALERID             PIC S9(9) USAGE COMP.                        
            10 NEWAUTO.                                                          
               49 NEWAUTO-LEN       PIC S9(4) USAGE COMP.                        
               49 NEWAUTO-TEXT      PIC X(1).                                    
-           10 DATEADDED            PIC X(10).                                   
-      ******************************************************************        
-      * INDICATOR VARIABLE STRUCTURE                                   *        
-      ******************************************************************        
-       01  IEASTINVNTRY.                                                        
-           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 14 TIMES.          
-      ******************************************************************        
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14      *        
+           10 DATEADDED            PIC X(10).
+           10 SOLDFLAG.
+              49 SOLDFLAG-LEN      PIC S9(4) USAGE COMP.
+              49 SOLDFLAG-TEXT     PIC X(1).
+           10 SOLDDATE             PIC X(10).
+           10 HOLDFLAG.
+              49 HOLDFLAG-LEN      PIC S9(4) USAGE COMP.
+              49 HOLDFLAG-TEXT     PIC X(1).
+           10 HOLDEXPIRES         PIC X(10).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IEASTINVNTRY.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 19 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 19      *
       ******************************************************************        
\ No newline at end of file
