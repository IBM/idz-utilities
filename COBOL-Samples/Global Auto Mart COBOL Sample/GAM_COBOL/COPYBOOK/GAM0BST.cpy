@@ -0,0 +1,55 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0BST.cpy                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      * DCLGEN TABLE(SALES_TAX_RATES)                                  *
+      *        LIBRARY(CUST.GAM.COPYLIB(GAM0BST))                      *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE SALES_TAX_RATES TABLE
+           ( STATEABBR                      CHAR(2) NOT NULL,
+             TAXRATE                        DECIMAL(6, 4) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE SALES_TAX_RATES                    *
+      ******************************************************************
+       01  DCLSALES_TAX_RATES.
+           10 STATEABBR           PIC X(2).
+           10 TAXRATE             PIC S9(2)V9(4) USAGE COMP-3.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ISALES_TAX_RATES.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 2 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
