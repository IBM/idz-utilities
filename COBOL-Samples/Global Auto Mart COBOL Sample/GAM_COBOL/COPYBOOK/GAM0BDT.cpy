@@ -40,30 +40,34 @@
              STATE                          CHAR(15) NOT NULL,                  
              ABBR                           CHAR(2) NOT NULL,                   
              CITY                           CHAR(25) NOT NULL,                  
-             REGION                         CHAR(10) NOT NULL,                  
-             ZIP                            INTEGER NOT NULL,                   
+             REGION                         CHAR(10) NOT NULL,
+             CURRENCYCODE                   CHAR(3) NOT NULL,
+             ZIP                            CHAR(10) NOT NULL,
              PHONE                          CHAR(12) NOT NULL,                  
              DEALERNAME                     CHAR(35) NOT NULL,                  
-             DEALERID                       INTEGER NOT NULL                    
-           ) END-EXEC.                                                          
-      ******************************************************************        
-      * COBOL DECLARATION FOR TABLE DEALERSHIP                         *        
-      ******************************************************************        
-       01  DCLDEALERSHIP.                                                       
-           10 DEALERADDRESS        PIC X(45).                                   
-           10 STATE                PIC X(15).                                   
-           10 ABBR                 PIC X(2).                                    
-           10 CITY                 PIC X(25).                                   
-           10 REGION               PIC X(10).                                   
-           10 ZIP                  PIC S9(9) USAGE COMP.                        
-           10 PHONE                PIC X(12).                                   
-           10 DEALERNAME           PIC X(35).                                   
-           10 DEALERID             PIC S9(9) USAGE COMP.                        
-      ******************************************************************        
-      * INDICATOR VARIABLE STRUCTURE                                   *        
-      ******************************************************************        
-       01  IDEALERSHIP.                                                         
-           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 9 TIMES.           
-      ******************************************************************        
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       *        
+             DEALERID                       INTEGER NOT NULL,
+             ACTIVEFLAG                     CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DEALERSHIP                         *
+      ******************************************************************
+       01  DCLDEALERSHIP.
+           10 DEALERADDRESS        PIC X(45).
+           10 STATE                PIC X(15).
+           10 ABBR                 PIC X(2).
+           10 CITY                 PIC X(25).
+           10 REGION               PIC X(10).
+           10 CURRENCYCODE         PIC X(3).
+           10 ZIP                  PIC X(10).
+           10 PHONE                PIC X(12).
+           10 DEALERNAME           PIC X(35).
+           10 DEALERID             PIC S9(9) USAGE COMP.
+           10 ACTIVEFLAG           PIC X(1).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  IDEALERSHIP.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 11 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11      *
       ******************************************************************        
\ No newline at end of file
