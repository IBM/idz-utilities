@@ -0,0 +1,223 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VDL.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+      *---------------------------------------
+      * DEALER LOCATOR - GIVEN A MAKE/MODEL AND EITHER A CUSTOMER STATE
+      * OR A CUSTOMER ZIP, RETURNS THE DEALERS CARRYING THAT MAKE/MODEL,
+      * NEAREST FIRST. DEALERSHIP IS JOINED AGAINST ALL THREE REGIONAL
+      * INVENTORY TABLES (SAME UNION-ALL-OVER-DEALERID STYLE GAM0VDI
+      * USES FOR A SINGLE DEALER). WITH NO GEOCODING TABLE IN THIS
+      * SYSTEM, "NEAREST" BY ZIP IS APPROXIMATED BY THE DIFFERENCE
+      * BETWEEN THE FIRST 3 DIGITS OF THE DEALER'S ZIP AND THE
+      * CUSTOMER'S ZIP - CLOSE ENOUGH FOR A SORT ORDER, NOT CLAIMING
+      * TRUE DISTANCE.
+      *---------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAM0VDL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+         INCLUDE SQLCA
+           END-EXEC.
+
+       01  POS-INDEX            PIC S9(4) USAGE COMP.
+       01  CONVERT-ZIP3         PIC S9(4) USAGE COMP.
+
+       COPY GAM0BDT.
+       COPY GAM0BET.
+
+       01 LOCATOR-INANDOUTS.
+           02  CA-LOCAL-BUILD      PIC X.
+           02 INPUTS.
+               05 LMAKE      PIC X(20).
+               05 LMODEL     PIC X(20).
+               05 LCUSTOMERZIP  PIC X(5).
+               05 LCUSTOMERSTATE PIC X(2).
+           02 OUTPUTS OCCURS 10 TIMES.
+               05  DEALERNAMEO     PIC X(35).
+               05  DEALERADDRO     PIC X(45).
+               05  DEALERCITYO     PIC X(25).
+               05  DEALERABBRO     PIC X(2).
+               05  DEALERZIPO      PIC X(10).
+               05  DEALERPHONEO    PIC X(12).
+               05  DEALERREGIONO   PIC X(10).
+           02 MESSAGEOUT       PIC X(60).
+
+       EXEC SQL
+           DECLARE DEALLOCSTATE CURSOR FOR
+               SELECT DEALERNAME, DEALERADDRESS, CITY, ABBR, ZIP,
+                      PHONE, REGION
+                   FROM DEALERSHIP
+                   WHERE ABBR = :LCUSTOMERSTATE
+                     AND ACTIVEFLAG = 'Y'
+                     AND DEALERID IN (
+                         SELECT DEALERID FROM EASTINVNTRY
+                             WHERE MAKE = :LMAKE AND MODEL = :LMODEL
+                               AND SOLDFLAG NOT = 'Y'
+                         UNION
+                         SELECT DEALERID FROM CENTINVNTRY
+                             WHERE MAKE = :LMAKE AND MODEL = :LMODEL
+                               AND SOLDFLAG NOT = 'Y'
+                         UNION
+                         SELECT DEALERID FROM PACINVNTRY
+                             WHERE MAKE = :LMAKE AND MODEL = :LMODEL
+                               AND SOLDFLAG NOT = 'Y'
+                     )
+                   ORDER BY CITY
+           END-EXEC.
+
+       EXEC SQL
+           DECLARE DEALLOCZIP CURSOR FOR
+               SELECT DEALERNAME, DEALERADDRESS, CITY, ABBR, ZIP,
+                      PHONE, REGION
+                   FROM DEALERSHIP
+                   WHERE ACTIVEFLAG = 'Y'
+                     AND DEALERID IN (
+                         SELECT DEALERID FROM EASTINVNTRY
+                             WHERE MAKE = :LMAKE AND MODEL = :LMODEL
+                               AND SOLDFLAG NOT = 'Y'
+                         UNION
+                         SELECT DEALERID FROM CENTINVNTRY
+                             WHERE MAKE = :LMAKE AND MODEL = :LMODEL
+                               AND SOLDFLAG NOT = 'Y'
+                         UNION
+                         SELECT DEALERID FROM PACINVNTRY
+                             WHERE MAKE = :LMAKE AND MODEL = :LMODEL
+                               AND SOLDFLAG NOT = 'Y'
+                     )
+                   ORDER BY ABS(CAST(SUBSTR(ZIP, 1, 3) AS INTEGER)
+                              - CAST(SUBSTR(:LCUSTOMERZIP, 1, 3)
+                                     AS INTEGER))
+           END-EXEC.
+
+      *---------------------------------------
+      * THE DEALER LOCATOR HAS NO SHARED COMMAREA CONTRACT WITH ANY
+      * 3270 SCREEN (SEE BANNER ABOVE) - ITS ONLY CALLER TODAY IS
+      * GAM0VWS, AND THE TWO PROGRAMS AGREE ON THIS PRIVATE, HAND-
+      * SYNCHRONIZED LAYOUT DIRECTLY, FIELD FOR FIELD. DFHCOMMAREA IS
+      * SIZED TO MATCH LOCATOR-INANDOUTS BYTE FOR BYTE - GROW A FIELD
+      * IN LOCATOR-INANDOUTS ABOVE, GROW THIS PIC BY THE SAME AMOUNT,
+      * AND MAKE THE SAME CHANGE IN GAM0VWS'S LOCATOR-COMMAREA.
+      *---------------------------------------
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA              PIC X(1498).
+
+       PROCEDURE DIVISION.
+
+           INITIALIZE LOCATOR-INANDOUTS.
+
+           IF EIBCALEN = LENGTH OF DFHCOMMAREA
+               MOVE DFHCOMMAREA TO LOCATOR-INANDOUTS
+           ELSE
+               EXEC CICS RETURN
+                   END-EXEC
+           END-IF.
+
+           IF CA-LOCAL-BUILD = "Y"
+               EXEC SQL CONNECT TO SAMPLE END-EXEC
+           END-IF.
+
+           PERFORM 1000-LOCATE-DEALERS.
+
+           MOVE LOCATOR-INANDOUTS TO DFHCOMMAREA.
+           EXEC CICS RETURN
+               END-EXEC.
+
+           GOBACK.
+
+       1000-LOCATE-DEALERS.
+           IF LCUSTOMERSTATE NOT = SPACES
+               EXEC SQL OPEN DEALLOCSTATE END-EXEC
+               PERFORM 1100-FETCH-STATE-ROWS
+               EXEC SQL CLOSE DEALLOCSTATE END-EXEC
+           ELSE
+               EXEC SQL OPEN DEALLOCZIP END-EXEC
+               PERFORM 1200-FETCH-ZIP-ROWS
+               EXEC SQL CLOSE DEALLOCZIP END-EXEC
+           END-IF.
+
+           IF OUTPUTS (1) = SPACES
+               STRING "NO DEALERS CARRYING " LMAKE " " LMODEL
+                   " WERE FOUND NEAR YOU"
+                   DELIMITED BY SIZE INTO MESSAGEOUT
+           END-IF.
+
+       1100-FETCH-STATE-ROWS.
+           MOVE 1 TO POS-INDEX.
+           PERFORM UNTIL POS-INDEX > 10 OR SQLCODE = 100
+               EXEC SQL
+                   FETCH DEALLOCSTATE
+                       INTO    :DEALERNAME,
+                               :DEALERADDRESS,
+                               :CITY,
+                               :ABBR,
+                               :ZIP,
+                               :PHONE,
+                               :REGION
+               END-EXEC
+
+               IF SQLCODE NOT = 100
+                   PERFORM 1300-MOVE-DEALER-ROW
+               END-IF
+
+               COMPUTE POS-INDEX = POS-INDEX + 1
+           END-PERFORM.
+
+       1200-FETCH-ZIP-ROWS.
+           MOVE 1 TO POS-INDEX.
+           PERFORM UNTIL POS-INDEX > 10 OR SQLCODE = 100
+               EXEC SQL
+                   FETCH DEALLOCZIP
+                       INTO    :DEALERNAME,
+                               :DEALERADDRESS,
+                               :CITY,
+                               :ABBR,
+                               :ZIP,
+                               :PHONE,
+                               :REGION
+               END-EXEC
+
+               IF SQLCODE NOT = 100
+                   PERFORM 1300-MOVE-DEALER-ROW
+               END-IF
+
+               COMPUTE POS-INDEX = POS-INDEX + 1
+           END-PERFORM.
+
+       1300-MOVE-DEALER-ROW.
+           MOVE DEALERNAME TO DEALERNAMEO (POS-INDEX).
+           MOVE DEALERADDRESS TO DEALERADDRO (POS-INDEX).
+           MOVE CITY TO DEALERCITYO (POS-INDEX).
+           MOVE ABBR TO DEALERABBRO (POS-INDEX).
+           MOVE ZIP TO DEALERZIPO (POS-INDEX).
+           MOVE PHONE TO DEALERPHONEO (POS-INDEX).
+           MOVE REGION TO DEALERREGIONO (POS-INDEX).
