@@ -0,0 +1,483 @@
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME    GAM0VRV.cbl                                     *
+      *                                                                *
+      * STATEMENT          IBM WebSphere Developer for System z        *
+      *                    5724-L44                                    *
+      *                    (c) Copyright IBM Corp. 2006                *
+      *                                                                *
+      * DISCLAIMER OF WARRANTIES                                       *
+      * You may copy, modify, and distribute these samples, or their   *
+      * modifications, in any form, internally or as part of your      *
+      * application or related documentation. These samples have not   *
+      * been tested under all conditions and are provided to you by    *
+      * IBM without obligation of support of any kind. IBM PROVIDES    *
+      * THESE SAMPLES "AS IS" SUBJECT TO ANY STATUTORY WARRANTIES THAT *
+      * CANNOT BE EXCLUDED. IBM MAKES NO WARRANTIES OR CONDITIONS,     *
+      * EITHER EXPRESS OR IMPLIED, INCLUDING BUT NOT LIMITED TO, THE   *
+      * IMPLIED WARRANTIES OR CONDITIONS OF MERCHANTABILITY, FITNESS   *
+      * FOR A PARTICULAR PURPOSE, AND NON-INFRINGEMENT REGARDING THESE *
+      * SAMPLES OR TECHNICAL SUPPORT, IF ANY.                          *
+      * You will indemnify IBM or third parties that provide IBM       *
+      * products ("Third Parties") from and against any third party    *
+      * claim arising out of the use, modification or distribution of  *
+      * these samples with your application. You may not use the same  *
+      * path name as the original files/modules. You must not alter or *
+      * delete any copyright information in the Samples.               *
+      *                                                                *
+      ******************************************************************
+      *---------------------------------------
+      * ONLINE RECEIVE-NEW-VEHICLE INTAKE. A DEALER KEYS IN A VEHICLE
+      * AND THIS TRANSACTION VALIDATES MAKE/MODEL AGAINST MAKE_MODEL
+      * (SAME CHECK GAM0VDB's BATCH LOAD APPLIES), RESOLVES THE
+      * DEALER'S OWN REGION FROM DEALERSHIP, AND INSERTS INTO
+      * WHICHEVER OF EASTINVNTRY/CENTINVNTRY/PACINVNTRY MATCHES THAT
+      * REGION - THE ONLY OTHER WAY A ROW EVER ENTERS THOSE TABLES
+      * TODAY IS GAM0VDB's ONE-TIME HARDCODED BATCH LOAD.
+      *---------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GAM0VRV.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       COPY DFHAID.
+
+      *---------------------------------------
+      *COPY BOOK FOR THE RECEIVE VEHICLE BMS MAP
+      *---------------------------------------
+       COPY GAM0MC7.
+       01  RECVEHO REDEFINES GAMVRV1O.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(2).
+           05  RVDEALERIDOUT           PIC X(5).
+           05  RVVINOUT                PIC X(4).
+           05  RVAUTOYEAROUT           PIC X(4).
+           05  RVMAKEOUT               PIC X(20).
+           05  RVMODELOUT              PIC X(20).
+           05  RVTRIMOUT               PIC X(32).
+           05  RVBODYOUT               PIC X(35).
+           05  RVPRICEOUT              PIC X(7).
+           05  RVCOLOROUT              PIC X(32).
+           05  RVTRANSOUT              PIC X(10).
+           05  RVCYLINDOUT             PIC X(5).
+           05  RVMILESOUT              PIC X(10).
+           05  RVNEWAUTOOUT            PIC X(1).
+           05  RECVEHMSGOUT            PIC X(60).
+
+       01  LOCRECVEHO REDEFINES GAMVRV1O.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(1).
+           05  LOCRVDEALERIDOUT        PIC X(5).
+           05  LOCRVVINOUT             PIC X(4).
+           05  LOCRVAUTOYEAROUT        PIC X(4).
+           05  LOCRVMAKEOUT            PIC X(20).
+           05  LOCRVMODELOUT           PIC X(20).
+           05  LOCRVTRIMOUT            PIC X(32).
+           05  LOCRVBODYOUT            PIC X(35).
+           05  LOCRVPRICEOUT           PIC X(7).
+           05  LOCRVCOLOROUT           PIC X(32).
+           05  LOCRVTRANSOUT           PIC X(10).
+           05  LOCRVCYLINDOUT          PIC X(5).
+           05  LOCRVMILESOUT           PIC X(10).
+           05  LOCRVNEWAUTOOUT         PIC X(1).
+           05  LOCRECVEHMSGOUT         PIC X(60).
+
+       01  RECEIVE-VEHICLE-COMMAREA.
+           05  CA-LOCAL-BUILD          PIC X.
+           05  CA-DEALERID             PIC 9(5).
+           05  CA-VIN                  PIC X(4).
+           05  CA-AUTOYEAR             PIC 9(4).
+           05  CA-MAKE                 PIC X(20).
+           05  CA-MODEL                PIC X(20).
+           05  CA-AUTOTRIM              PIC X(32).
+           05  CA-BODY                 PIC X(35).
+           05  CA-PRICE                PIC 9(7).
+           05  CA-COLOR                PIC X(32).
+           05  CA-TRANS                PIC X(10).
+           05  CA-CYLIND               PIC X(5).
+           05  CA-MILES                PIC S9(9) USAGE COMP.
+           05  CA-NEWAUTO              PIC X(1).
+
+       01  DEALER-REGION               PIC X(10).
+       01  DEALER-FOUND-COUNT          PIC S9(9) USAGE COMP.
+       01  MAKE-MODEL-COUNT            PIC S9(9) USAGE COMP.
+       01  COLOR-CHECK-COUNT           PIC S9(9) USAGE COMP.
+       01  TRIM-CHECK-COUNT            PIC S9(9) USAGE COMP.
+       01  VIN-DUP-COUNT               PIC S9(9) USAGE COMP.
+       01  IND-AUTOTRIM                PIC S9(4) USAGE COMP.
+       01  IND-MILES                   PIC S9(4) USAGE COMP.
+       01  MIN-VALID-AUTOYEAR          PIC 9(4) VALUE 1980.
+       01  MAX-VALID-AUTOYEAR          PIC 9(4).
+       01  REJECT-REASON               PIC X(60).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+
+           INITIALIZE RECVEHO.
+           INITIALIZE LOCRECVEHO.
+           MOVE LOW-VALUE TO RECVEHO.
+           MOVE LOW-VALUE TO LOCRECVEHO.
+
+           COMPUTE MAX-VALID-AUTOYEAR =
+               FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:4)) + 1.
+
+           IF EIBCALEN = 0
+               INITIALIZE RECEIVE-VEHICLE-COMMAREA
+           ELSE
+               MOVE DFHCOMMAREA TO RECEIVE-VEHICLE-COMMAREA
+           END-IF.
+
+           IF CA-LOCAL-BUILD = "Y"
+               EXEC SQL CONNECT TO SAMPLE END-EXEC
+               PERFORM 3000-PROCESS-INTAKE
+           ELSE
+               PERFORM 0000-PROCESS-INTAKE
+           END-IF.
+
+           GOBACK.
+
+       0000-PROCESS-INTAKE.
+
+           EVALUATE TRUE
+
+           WHEN EIBAID = DFHENTER
+               PERFORM 1000-CAPTURE-SCREEN-FIELDS
+               PERFORM 1100-RECEIVE-VEHICLE
+               PERFORM 1900-SEND-MAP
+
+           WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+               CONTINUE
+
+           WHEN EIBAID = DFHPF3 OR DFHPF12
+               EXEC CICS
+                   SYNCPOINT
+                   END-EXEC
+               EXEC CICS SEND
+                   CONTROL
+                   ERASE
+                   FREEKB
+                   END-EXEC
+               EXEC CICS RETURN
+                   END-EXEC
+
+           WHEN OTHER
+               MOVE "INVALID KEY PRESSED" TO RECVEHMSGOUT
+               PERFORM 1900-SEND-MAP
+
+           END-EVALUATE.
+
+       1000-CAPTURE-SCREEN-FIELDS.
+           MOVE RVDEALERIDOUT TO CA-DEALERID.
+           MOVE RVVINOUT TO CA-VIN.
+           MOVE RVAUTOYEAROUT TO CA-AUTOYEAR.
+           MOVE RVMAKEOUT TO CA-MAKE.
+           MOVE RVMODELOUT TO CA-MODEL.
+           MOVE RVTRIMOUT TO CA-AUTOTRIM.
+           MOVE RVBODYOUT TO CA-BODY.
+           MOVE RVPRICEOUT TO CA-PRICE.
+           MOVE RVCOLOROUT TO CA-COLOR.
+           MOVE RVTRANSOUT TO CA-TRANS.
+           MOVE RVCYLINDOUT TO CA-CYLIND.
+           MOVE 0 TO IND-MILES.
+           IF RVMILESOUT = SPACES
+               MOVE -1 TO IND-MILES
+               MOVE 0 TO CA-MILES
+           ELSE
+               COMPUTE CA-MILES = FUNCTION NUMVAL(RVMILESOUT)
+           END-IF.
+           MOVE RVNEWAUTOOUT TO CA-NEWAUTO.
+
+       1100-RECEIVE-VEHICLE.
+           MOVE SPACES TO RECVEHMSGOUT.
+           MOVE SPACES TO REJECT-REASON.
+           PERFORM 1200-VALIDATE-INTAKE.
+
+           IF REJECT-REASON NOT = SPACES
+               MOVE REJECT-REASON TO RECVEHMSGOUT
+           ELSE
+               PERFORM 1300-INSERT-VEHICLE
+           END-IF.
+
+       1200-VALIDATE-INTAKE.
+           MOVE 0 TO DEALER-FOUND-COUNT.
+           EXEC SQL
+               SELECT REGION INTO :DEALER-REGION
+                   FROM DEALERSHIP
+                   WHERE DEALERID = :CA-DEALERID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE "DEALERID NOT ON FILE" TO REJECT-REASON
+               GO TO 1200-EXIT
+           END-IF.
+
+           MOVE 0 TO MAKE-MODEL-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :MAKE-MODEL-COUNT
+                   FROM MAKE_MODEL
+                   WHERE MAKE = :CA-MAKE AND MODEL = :CA-MODEL
+           END-EXEC.
+           IF MAKE-MODEL-COUNT = 0
+               MOVE "MAKE/MODEL NOT VALID" TO REJECT-REASON
+               GO TO 1200-EXIT
+           END-IF.
+
+           IF CA-AUTOYEAR < MIN-VALID-AUTOYEAR OR
+              CA-AUTOYEAR > MAX-VALID-AUTOYEAR
+               MOVE "AUTOYEAR OUT OF RANGE" TO REJECT-REASON
+               GO TO 1200-EXIT
+           END-IF.
+
+           MOVE 0 TO COLOR-CHECK-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :COLOR-CHECK-COUNT
+                   FROM COLOR_CODES
+                   WHERE COLORNAME = :CA-COLOR
+           END-EXEC.
+           IF COLOR-CHECK-COUNT = 0
+               MOVE "COLOR NOT VALID" TO REJECT-REASON
+               GO TO 1200-EXIT
+           END-IF.
+
+           IF CA-AUTOTRIM NOT = SPACES
+               MOVE 0 TO TRIM-CHECK-COUNT
+               EXEC SQL
+                   SELECT COUNT(*) INTO :TRIM-CHECK-COUNT
+                       FROM TRIM_CODES
+                       WHERE TRIMNAME = :CA-AUTOTRIM
+               END-EXEC
+               IF TRIM-CHECK-COUNT = 0
+                   MOVE "TRIM NOT VALID" TO REJECT-REASON
+                   GO TO 1200-EXIT
+               END-IF
+           END-IF.
+
+           MOVE 0 TO VIN-DUP-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :VIN-DUP-COUNT
+                   FROM (SELECT VIN FROM EASTINVNTRY
+                             WHERE VIN = :CA-VIN
+                         UNION ALL
+                         SELECT VIN FROM CENTINVNTRY
+                             WHERE VIN = :CA-VIN
+                         UNION ALL
+                         SELECT VIN FROM PACINVNTRY
+                             WHERE VIN = :CA-VIN) AS VINCHECK
+           END-EXEC.
+           IF VIN-DUP-COUNT > 0
+               MOVE "VIN ALREADY ON FILE" TO REJECT-REASON
+           END-IF.
+
+       1200-EXIT.
+           CONTINUE.
+
+       1300-INSERT-VEHICLE.
+           MOVE 0 TO IND-AUTOTRIM.
+           IF CA-AUTOTRIM = SPACES
+               MOVE -1 TO IND-AUTOTRIM
+           END-IF.
+
+           EVALUATE DEALER-REGION
+           WHEN "East"
+               EXEC SQL
+                   INSERT INTO EASTINVNTRY
+                       (VIN, AUTOYEAR, MAKE, MODEL, AUTOTRIM, BODY,
+                        PRICE, CURRENCYCODE, COLOR, TRANS, CYLIND,
+                        MILES, DEALERID, NEWAUTO, DATEADDED, SOLDFLAG,
+                        HOLDFLAG)
+                       VALUES (:CA-VIN, :CA-AUTOYEAR, :CA-MAKE,
+                               :CA-MODEL, :CA-AUTOTRIM :IND-AUTOTRIM,
+                               :CA-BODY, :CA-PRICE, 'USD', :CA-COLOR,
+                               :CA-TRANS, :CA-CYLIND,
+                               :CA-MILES :IND-MILES, :CA-DEALERID,
+                               :CA-NEWAUTO, CURRENT DATE, 'N', 'N')
+               END-EXEC
+           WHEN "Central"
+               EXEC SQL
+                   INSERT INTO CENTINVNTRY
+                       (VIN, AUTOYEAR, MAKE, MODEL, AUTOTRIM, BODY,
+                        PRICE, CURRENCYCODE, COLOR, TRANS, CYLIND,
+                        MILES, DEALERID, NEWAUTO, DATEADDED, SOLDFLAG,
+                        HOLDFLAG)
+                       VALUES (:CA-VIN, :CA-AUTOYEAR, :CA-MAKE,
+                               :CA-MODEL, :CA-AUTOTRIM :IND-AUTOTRIM,
+                               :CA-BODY, :CA-PRICE, 'USD', :CA-COLOR,
+                               :CA-TRANS, :CA-CYLIND,
+                               :CA-MILES :IND-MILES, :CA-DEALERID,
+                               :CA-NEWAUTO, CURRENT DATE, 'N', 'N')
+               END-EXEC
+           WHEN "Pacific"
+               EXEC SQL
+                   INSERT INTO PACINVNTRY
+                       (VIN, AUTOYEAR, MAKE, MODEL, AUTOTRIM, BODY,
+                        PRICE, CURRENCYCODE, COLOR, TRANS, CYLIND,
+                        MILES, DEALERID, NEWAUTO, DATEADDED, SOLDFLAG,
+                        HOLDFLAG)
+                       VALUES (:CA-VIN, :CA-AUTOYEAR, :CA-MAKE,
+                               :CA-MODEL, :CA-AUTOTRIM :IND-AUTOTRIM,
+                               :CA-BODY, :CA-PRICE, 'USD', :CA-COLOR,
+                               :CA-TRANS, :CA-CYLIND,
+                               :CA-MILES :IND-MILES, :CA-DEALERID,
+                               :CA-NEWAUTO, CURRENT DATE, 'N', 'N')
+               END-EXEC
+           WHEN OTHER
+               MOVE "DEALER REGION NOT RECOGNIZED" TO RECVEHMSGOUT
+           END-EVALUATE.
+
+           IF RECVEHMSGOUT = SPACES
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE "VEHICLE RECEIVED INTO INVENTORY" TO
+                       RECVEHMSGOUT
+               ELSE
+                   MOVE "SQL ERROR RECEIVING VEHICLE" TO RECVEHMSGOUT
+               END-IF
+           END-IF.
+
+       1900-SEND-MAP.
+           EXEC CICS
+               SEND MAP('GAMVRV1')
+               MAPSET('GAM0MC7')
+               FROM(RECVEHO)
+               ERASE
+           END-EXEC.
+
+      *--------------------------------------------------------------
+      *    LOCAL BUILD PARAGRAPHS
+      *--------------------------------------------------------------
+
+       3000-PROCESS-INTAKE.
+
+           EVALUATE TRUE
+
+           WHEN EIBAID = DFHENTER
+               PERFORM 4000-CAPTURE-SCREEN-FIELDS
+               PERFORM 4100-RECEIVE-VEHICLE
+               PERFORM 4900-SEND-MAP
+
+           WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+               CONTINUE
+
+           WHEN EIBAID = DFHPF3 OR DFHPF12
+               EXEC CICS
+                   SYNCPOINT
+                   END-EXEC
+               EXEC CICS SEND
+                   CONTROL
+                   ERASE
+                   FREEKB
+                   END-EXEC
+               EXEC CICS RETURN
+                   END-EXEC
+
+           WHEN OTHER
+               MOVE "INVALID KEY PRESSED" TO LOCRECVEHMSGOUT
+               PERFORM 4900-SEND-MAP
+
+           END-EVALUATE.
+
+       4000-CAPTURE-SCREEN-FIELDS.
+           MOVE LOCRVDEALERIDOUT TO CA-DEALERID.
+           MOVE LOCRVVINOUT TO CA-VIN.
+           MOVE LOCRVAUTOYEAROUT TO CA-AUTOYEAR.
+           MOVE LOCRVMAKEOUT TO CA-MAKE.
+           MOVE LOCRVMODELOUT TO CA-MODEL.
+           MOVE LOCRVTRIMOUT TO CA-AUTOTRIM.
+           MOVE LOCRVBODYOUT TO CA-BODY.
+           MOVE LOCRVPRICEOUT TO CA-PRICE.
+           MOVE LOCRVCOLOROUT TO CA-COLOR.
+           MOVE LOCRVTRANSOUT TO CA-TRANS.
+           MOVE LOCRVCYLINDOUT TO CA-CYLIND.
+           MOVE 0 TO IND-MILES.
+           IF LOCRVMILESOUT = SPACES
+               MOVE -1 TO IND-MILES
+               MOVE 0 TO CA-MILES
+           ELSE
+               COMPUTE CA-MILES = FUNCTION NUMVAL(LOCRVMILESOUT)
+           END-IF.
+           MOVE LOCRVNEWAUTOOUT TO CA-NEWAUTO.
+
+       4100-RECEIVE-VEHICLE.
+           MOVE SPACES TO LOCRECVEHMSGOUT.
+           MOVE SPACES TO REJECT-REASON.
+           PERFORM 1200-VALIDATE-INTAKE.
+
+           IF REJECT-REASON NOT = SPACES
+               MOVE REJECT-REASON TO LOCRECVEHMSGOUT
+           ELSE
+               PERFORM 4300-INSERT-VEHICLE
+           END-IF.
+
+       4300-INSERT-VEHICLE.
+           MOVE 0 TO IND-AUTOTRIM.
+           IF CA-AUTOTRIM = SPACES
+               MOVE -1 TO IND-AUTOTRIM
+           END-IF.
+
+           EVALUATE DEALER-REGION
+           WHEN "East"
+               EXEC SQL
+                   INSERT INTO EASTINVNTRY
+                       (VIN, AUTOYEAR, MAKE, MODEL, AUTOTRIM, BODY,
+                        PRICE, CURRENCYCODE, COLOR, TRANS, CYLIND,
+                        MILES, DEALERID, NEWAUTO, DATEADDED, SOLDFLAG,
+                        HOLDFLAG)
+                       VALUES (:CA-VIN, :CA-AUTOYEAR, :CA-MAKE,
+                               :CA-MODEL, :CA-AUTOTRIM :IND-AUTOTRIM,
+                               :CA-BODY, :CA-PRICE, 'USD', :CA-COLOR,
+                               :CA-TRANS, :CA-CYLIND,
+                               :CA-MILES :IND-MILES, :CA-DEALERID,
+                               :CA-NEWAUTO, CURRENT DATE, 'N', 'N')
+               END-EXEC
+           WHEN "Central"
+               EXEC SQL
+                   INSERT INTO CENTINVNTRY
+                       (VIN, AUTOYEAR, MAKE, MODEL, AUTOTRIM, BODY,
+                        PRICE, CURRENCYCODE, COLOR, TRANS, CYLIND,
+                        MILES, DEALERID, NEWAUTO, DATEADDED, SOLDFLAG,
+                        HOLDFLAG)
+                       VALUES (:CA-VIN, :CA-AUTOYEAR, :CA-MAKE,
+                               :CA-MODEL, :CA-AUTOTRIM :IND-AUTOTRIM,
+                               :CA-BODY, :CA-PRICE, 'USD', :CA-COLOR,
+                               :CA-TRANS, :CA-CYLIND,
+                               :CA-MILES :IND-MILES, :CA-DEALERID,
+                               :CA-NEWAUTO, CURRENT DATE, 'N', 'N')
+               END-EXEC
+           WHEN "Pacific"
+               EXEC SQL
+                   INSERT INTO PACINVNTRY
+                       (VIN, AUTOYEAR, MAKE, MODEL, AUTOTRIM, BODY,
+                        PRICE, CURRENCYCODE, COLOR, TRANS, CYLIND,
+                        MILES, DEALERID, NEWAUTO, DATEADDED, SOLDFLAG,
+                        HOLDFLAG)
+                       VALUES (:CA-VIN, :CA-AUTOYEAR, :CA-MAKE,
+                               :CA-MODEL, :CA-AUTOTRIM :IND-AUTOTRIM,
+                               :CA-BODY, :CA-PRICE, 'USD', :CA-COLOR,
+                               :CA-TRANS, :CA-CYLIND,
+                               :CA-MILES :IND-MILES, :CA-DEALERID,
+                               :CA-NEWAUTO, CURRENT DATE, 'N', 'N')
+               END-EXEC
+           WHEN OTHER
+               MOVE "DEALER REGION NOT RECOGNIZED" TO LOCRECVEHMSGOUT
+           END-EVALUATE.
+
+           IF LOCRECVEHMSGOUT = SPACES
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE "VEHICLE RECEIVED INTO INVENTORY" TO
+                       LOCRECVEHMSGOUT
+               ELSE
+                   MOVE "SQL ERROR RECEIVING VEHICLE" TO
+                       LOCRECVEHMSGOUT
+               END-IF
+           END-IF.
+
+       4900-SEND-MAP.
+           EXEC CICS
+               SEND MAP('GAMVRV1')
+               MAPSET('GAM0MC7')
+               FROM(LOCRECVEHO)
+               ERASE
+           END-EXEC.
